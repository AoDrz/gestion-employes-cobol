@@ -8,21 +8,90 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-EMPLOYES
-               ASSIGN TO '../employes.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
+           SELECT FICHIER-EXCEPTIONS
+               ASSIGN TO WS-CHEMIN-EXCEPTIONS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-EXCEPTIONS.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TAUX.
 
        DATA DIVISION.
        FILE SECTION.
         FD FICHIER-EMPLOYES.
         COPY '../../../copybooks/employe.cpy'.
 
+        FD FICHIER-EXCEPTIONS.
+        01 LIGNE-EXCEPTION   PIC X(80).
+
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
        WORKING-STORAGE SECTION.
         01 WS-FIN           PIC X VALUE 'N'.
         01 WS-COMPTEUR      PIC 9(3) VALUE 0.
+        01 WS-NB-EXCEPTIONS PIC 9(3) VALUE 0.
+
+        01 WS-STATUT-EMPLOYES   PIC XX.
+        01 WS-STATUT-EXCEPTIONS PIC XX.
+        01 WS-STATUT-TAUX       PIC XX.
+
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EXCEPTIONS PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX       PIC X(100) VALUE SPACES.
+
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT  PIC X(10).
+        01 WS-NB-TAUX           PIC 9(2) VALUE 0.
+        01 WS-IDX-TAUX          PIC 9(2) VALUE 0.
+        01 WS-CATEGORIE-CONNUE  PIC X    VALUE 'N'.
+
+        01 WS-TAB-VUS.
+            05 WS-VU OCCURS 999 TIMES
+               INDEXED BY WS-VU-IDX.
+                10 WS-VU-ID      PIC 9(5).
+
+        01 WS-IDX            PIC 9(3) VALUE 0.
+        01 WS-DOUBLON        PIC X VALUE 'N'.
+
+        01 WS-ALPHABET        PIC X(26) VALUE
+            'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+        01 WS-IBAN-VALIDE     PIC X     VALUE 'O'.
+        01 WS-IBAN-REARR      PIC X(27) VALUE SPACES.
+        01 WS-IBAN-IDX        PIC 9(2)  VALUE 0.
+        01 WS-IBAN-CAR        PIC X     VALUE SPACE.
+        01 WS-IBAN-POS        PIC 9(2)  VALUE 0.
+        01 WS-IBAN-VAL        PIC 9(2)  VALUE 0.
+        01 WS-IDX-ALPHA       PIC 9(2)  VALUE 0.
+        01 WS-MOD97           PIC 9(2)  VALUE 0.
 
        PROCEDURE DIVISION.
 
-           OPEN INPUT FICHIER-EMPLOYES
+           PERFORM DEFINIR-CHEMINS
+           OPEN INPUT  FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FICHIER-EXCEPTIONS
+           IF WS-STATUT-EXCEPTIONS NOT = '00'
+               DISPLAY 'ERREUR : ouverture exceptions-employes.txt '
+                   'impossible (statut ' WS-STATUT-EXCEPTIONS ')'
+               CLOSE FICHIER-EMPLOYES
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM CHARGER-TAUX
 
            DISPLAY '================================'
            DISPLAY ' LISTE DES EMPLOYES             '
@@ -38,10 +107,187 @@
                        DISPLAY 'Prenom   : ' EMP-PRENOM
                        DISPLAY 'Salaire  : ' EMP-SALAIRE
                        DISPLAY 'Categorie: ' EMP-CATEGORIE
+                       DISPLAY 'Departement: ' EMP-DEPARTEMENT
+                       DISPLAY 'Site     : ' EMP-SITE
                        DISPLAY '--------------------------------'
+                       PERFORM CONTROLER-EMPLOYE
                END-READ
            END-PERFORM.
 
-           DISPLAY 'Total employes : ' WS-COMPTEUR
+           DISPLAY 'Total employes    : ' WS-COMPTEUR
+           DISPLAY 'Total exceptions  : ' WS-NB-EXCEPTIONS
            CLOSE FICHIER-EMPLOYES
-           STOP RUN.
\ No newline at end of file
+           CLOSE FICHIER-EXCEPTIONS
+           STOP RUN.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../employes.dat' TO WS-CHEMIN-EMPLOYES
+               MOVE '../exceptions-employes.txt' TO
+                   WS-CHEMIN-EXCEPTIONS
+               MOVE '../taux-cotisations.txt' TO WS-CHEMIN-TAUX
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/exceptions-employes.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-EXCEPTIONS
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+           END-IF.
+
+       CHARGER-TAUX.
+      * Categories connues = celles du fichier de taux de cotisation,
+      * meme source que dans US-19, pour ne pas dupliquer la liste des
+      * categories valides a un second endroit.
+           OPEN INPUT FICHIER-TAUX
+           IF WS-STATUT-TAUX NOT = '00'
+               DISPLAY 'ERREUR : ouverture taux-cotisations.txt '
+                   'impossible (statut ' WS-STATUT-TAUX ')'
+               CLOSE FICHIER-EMPLOYES
+               CLOSE FICHIER-EXCEPTIONS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       CONTROLER-EMPLOYE.
+           MOVE 'N' TO WS-DOUBLON
+           IF WS-COMPTEUR <= 999
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-COMPTEUR - 1
+                   IF WS-VU-ID(WS-IDX) = EMP-ID
+                       MOVE 'O' TO WS-DOUBLON
+                   END-IF
+               END-PERFORM
+               MOVE EMP-ID TO WS-VU-ID(WS-COMPTEUR)
+           END-IF
+
+           IF WS-DOUBLON = 'O'
+               ADD 1 TO WS-NB-EXCEPTIONS
+               MOVE SPACES TO LIGNE-EXCEPTION
+               STRING 'DOUBLON EMP-ID : ' EMP-ID
+                   DELIMITED SIZE INTO LIGNE-EXCEPTION
+               WRITE LIGNE-EXCEPTION
+           END-IF
+
+           IF EMP-NOM = SPACES
+               ADD 1 TO WS-NB-EXCEPTIONS
+               MOVE SPACES TO LIGNE-EXCEPTION
+               STRING 'NOM VIDE POUR EMP-ID : ' EMP-ID
+                   DELIMITED SIZE INTO LIGNE-EXCEPTION
+               WRITE LIGNE-EXCEPTION
+           END-IF
+
+           IF EMP-PRENOM = SPACES
+               ADD 1 TO WS-NB-EXCEPTIONS
+               MOVE SPACES TO LIGNE-EXCEPTION
+               STRING 'PRENOM VIDE POUR EMP-ID : ' EMP-ID
+                   DELIMITED SIZE INTO LIGNE-EXCEPTION
+               WRITE LIGNE-EXCEPTION
+           END-IF
+
+           PERFORM VALIDER-IBAN
+           IF WS-IBAN-VALIDE = 'N'
+               ADD 1 TO WS-NB-EXCEPTIONS
+               MOVE SPACES TO LIGNE-EXCEPTION
+               STRING 'IBAN INVALIDE POUR EMP-ID : ' EMP-ID
+                   DELIMITED SIZE INTO LIGNE-EXCEPTION
+               WRITE LIGNE-EXCEPTION
+           END-IF
+
+           PERFORM CONTROLER-SALAIRE-CATEGORIE.
+
+       CONTROLER-SALAIRE-CATEGORIE.
+      * Signale un salaire hors plage (non numerique ou nul) et une
+      * categorie qui ne figure pas dans taux-cotisations.txt, avant
+      * qu'une donnee incoherente n'atteigne le calcul de la paie.
+           IF EMP-SALAIRE NOT NUMERIC OR EMP-SALAIRE = 0
+               ADD 1 TO WS-NB-EXCEPTIONS
+               MOVE SPACES TO LIGNE-EXCEPTION
+               STRING 'SALAIRE HORS PLAGE POUR EMP-ID : ' EMP-ID
+                   DELIMITED SIZE INTO LIGNE-EXCEPTION
+               WRITE LIGNE-EXCEPTION
+           END-IF
+
+           MOVE 'N' TO WS-CATEGORIE-CONNUE
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+               UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-CAT(WS-IDX-TAUX) = EMP-CATEGORIE
+                   MOVE 'O' TO WS-CATEGORIE-CONNUE
+               END-IF
+           END-PERFORM
+           IF WS-CATEGORIE-CONNUE = 'N'
+               ADD 1 TO WS-NB-EXCEPTIONS
+               MOVE SPACES TO LIGNE-EXCEPTION
+               STRING 'CATEGORIE INCONNUE POUR EMP-ID : ' EMP-ID
+                   DELIMITED SIZE INTO LIGNE-EXCEPTION
+               WRITE LIGNE-EXCEPTION
+           END-IF.
+
+       VALIDER-IBAN.
+      * Controle de cle IBAN (mod 97) : les 4 premiers caracteres sont
+      * deplaces en fin de chaine, les lettres sont converties en
+      * deux chiffres (A=10 .. Z=35) et le nombre resultant est reduit
+      * chiffre par chiffre modulo 97 pour eviter de manipuler un
+      * entier de plus de 30 chiffres. Un IBAN valide donne reste 1.
+           MOVE 'O' TO WS-IBAN-VALIDE
+           MOVE 0 TO WS-MOD97
+           IF EMP-IBAN = SPACES
+               MOVE 'N' TO WS-IBAN-VALIDE
+           ELSE
+               MOVE SPACES TO WS-IBAN-REARR
+               STRING EMP-IBAN(5:23) EMP-IBAN(1:4)
+                   DELIMITED SIZE INTO WS-IBAN-REARR
+               PERFORM VARYING WS-IBAN-IDX FROM 1 BY 1
+                   UNTIL WS-IBAN-IDX > 27
+                   MOVE WS-IBAN-REARR(WS-IBAN-IDX:1) TO WS-IBAN-CAR
+                   IF WS-IBAN-CAR >= '0' AND WS-IBAN-CAR <= '9'
+                       COMPUTE WS-MOD97 = FUNCTION MOD(
+                           (WS-MOD97 * 10 +
+                               FUNCTION NUMVAL(WS-IBAN-CAR)), 97)
+                   ELSE
+                       MOVE 0 TO WS-IBAN-POS
+                       PERFORM VARYING WS-IDX-ALPHA FROM 1 BY 1
+                           UNTIL WS-IDX-ALPHA > 26
+                           IF WS-ALPHABET(WS-IDX-ALPHA:1) =
+                                   WS-IBAN-CAR
+                               MOVE WS-IDX-ALPHA TO WS-IBAN-POS
+                           END-IF
+                       END-PERFORM
+                       IF WS-IBAN-POS = 0
+                           MOVE 'N' TO WS-IBAN-VALIDE
+                       ELSE
+                           COMPUTE WS-IBAN-VAL = WS-IBAN-POS + 9
+                           COMPUTE WS-MOD97 = FUNCTION MOD(
+                               (WS-MOD97 * 10 +
+                               FUNCTION INTEGER(WS-IBAN-VAL / 10)),
+                               97)
+                           COMPUTE WS-MOD97 = FUNCTION MOD(
+                               (WS-MOD97 * 10 +
+                               FUNCTION MOD(WS-IBAN-VAL, 10)), 97)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-MOD97 NOT = 1
+                   MOVE 'N' TO WS-IBAN-VALIDE
+               END-IF
+           END-IF.
