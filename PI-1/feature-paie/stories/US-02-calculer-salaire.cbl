@@ -8,24 +8,144 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-EMPLOYES
-               ASSIGN TO '../employes.txt'
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TAUX.
+           SELECT FICHIER-HEURES
+               ASSIGN TO WS-CHEMIN-HEURES
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-DEVISES
+               ASSIGN TO WS-CHEMIN-DEVISES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-SMIC
+               ASSIGN TO WS-CHEMIN-SMIC
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CONGES.
 
        DATA DIVISION.
        FILE SECTION.
         FD FICHIER-EMPLOYES.
            COPY '../../../copybooks/employe.cpy'.
 
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
+        FD FICHIER-HEURES.
+           COPY '../../../copybooks/heures.cpy'.
+
+        FD FICHIER-DEVISES.
+           COPY '../../../copybooks/devise.cpy'.
+
+        FD FICHIER-SMIC.
+           COPY '../../../copybooks/smic.cpy'.
+
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
+
        WORKING-STORAGE SECTION.
         01 WS-FIN             PIC X     VALUE 'N'.
         01 WS-COTISATIONS     PIC 9(5)V9(2) VALUE 0.
         01 WS-IMPOT           PIC 9(5)V9(2) VALUE 0.
         01 WS-SALAIRE-NET     PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-COTIS      PIC 9(3)V9(2) VALUE 0.
         01 WS-TAUX-IMPOT      PIC 9(3)V9(2) VALUE 0.
+        01 WS-SALAIRE-PRORATE PIC 9(5)V9(2) VALUE 0.
+        01 WS-BRUT-TOTAL      PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-HORAIRE    PIC 9(3)V9(4) VALUE 0.
+        01 WS-MONTANT-SUP     PIC 9(5)V9(2) VALUE 0.
+        01 WS-HEURES-MENSUELLES PIC 9(3)V9(2) VALUE 151.67.
+        01 WS-TAUX-MAJORATION   PIC 9V9(2)    VALUE 1.25.
+
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT     PIC X(10).
+                10 WS-TAUX-T-COTIS PIC 9(3)V9(2).
+                10 WS-TAUX-T-IMPOT PIC 9(3)V9(2).
+        01 WS-NB-TAUX          PIC 9(2)  VALUE 0.
+        01 WS-IDX-TAUX         PIC 9(2)  VALUE 0.
+
+        01 WS-TAB-HEURES.
+            05 WS-H OCCURS 50 TIMES.
+                10 WS-H-EMP-ID   PIC 9(5).
+                10 WS-H-SUP      PIC 9(3)V9(2).
+        01 WS-NB-HEURES        PIC 9(3)  VALUE 0.
+        01 WS-IDX-HEURES       PIC 9(3)  VALUE 0.
+        01 WS-HEURES-SUP       PIC 9(3)V9(2) VALUE 0.
+
+        01 WS-BRUT-EUR         PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-CHANGE      PIC 9(3)V9(4) VALUE 1.
+
+        01 WS-TAB-DEVISES.
+            05 WS-DEV OCCURS 10 TIMES.
+                10 WS-DEV-CODE  PIC X(3).
+                10 WS-DEV-TAUX  PIC 9(3)V9(4).
+        01 WS-NB-DEVISES       PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEVISES      PIC 9(2)  VALUE 0.
+
+        01 WS-DATE-SYS          PIC 9(8).
+        01 WS-SYS-DATE-R REDEFINES WS-DATE-SYS.
+            05 WS-SYS-AAAA       PIC 9(4).
+            05 WS-SYS-MMJJ       PIC 9(4).
+        01 WS-DATE-EMBAUCHE     PIC 9(8).
+        01 WS-EMB-DATE-R REDEFINES WS-DATE-EMBAUCHE.
+            05 WS-EMB-AAAA       PIC 9(4).
+            05 WS-EMB-MMJJ       PIC 9(4).
+        01 WS-ANCIENNETE-ANS    PIC S9(3)   VALUE 0.
+        01 WS-TAUX-ANCIENNETE   PIC 9V9(2)  VALUE 0.
+
+        01 WS-SMIC-MENSUEL      PIC 9(5)V9(2) VALUE 0.
+        01 WS-ALERTE-SMIC       PIC X         VALUE 'N'.
+
+        01 WS-STATUT-CONGES     PIC XX.
+        01 WS-JOURS-MENSUELS    PIC 9(2)      VALUE 30.
+        01 WS-TAUX-JOURNALIER   PIC 9(5)V9(2) VALUE 0.
+        01 WS-RETENUE-SS        PIC 9(5)V9(2) VALUE 0.
+
+        01 WS-TAB-CONGES-SS.
+            05 WS-CSS OCCURS 50 TIMES.
+                10 WS-CSS-EMP-ID  PIC 9(5).
+                10 WS-CSS-JOURS   PIC 9(3)V9.
+        01 WS-NB-CONGES-SS      PIC 9(3)  VALUE 0.
+        01 WS-IDX-CONGES-SS     PIC 9(3)  VALUE 0.
+        01 WS-JOURS-SANS-SOLDE  PIC 9(3)V9  VALUE 0.
+        01 WS-CSS-TROUVE        PIC X     VALUE 'N'.
+
+        01 WS-STATUT-EMPLOYES   PIC XX.
+        01 WS-STATUT-TAUX       PIC XX.
+
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HEURES     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DEVISES    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SMIC       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES     PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS
+           PERFORM CHARGER-TAUX
+           PERFORM CHARGER-HEURES
+           PERFORM CHARGER-DEVISES
+           PERFORM CHARGER-SMIC
+           PERFORM CHARGER-CONGES-SANS-SOLDE
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
            OPEN INPUT FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
 
            DISPLAY '================================'
            DISPLAY ' CALCUL DES SALAIRES NETS       '
@@ -40,28 +160,289 @@
            END-PERFORM.
 
            CLOSE FICHIER-EMPLOYES
-           STOP RUN.
+           GOBACK.
 
-       CALCULER-SALAIRE.
-           COMPUTE WS-COTISATIONS = EMP-SALAIRE * 0.22
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../employes.dat' TO WS-CHEMIN-EMPLOYES
+               MOVE '../taux-cotisations.txt' TO WS-CHEMIN-TAUX
+               MOVE '../heures-saisies.txt' TO WS-CHEMIN-HEURES
+               MOVE '../taux-change.txt' TO WS-CHEMIN-DEVISES
+               MOVE '../smic.txt' TO WS-CHEMIN-SMIC
+               MOVE '../../../PI-2/feature-conges/conges.txt' TO
+                   WS-CHEMIN-CONGES
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+               STRING FUNCTION TRIM(WS-RACINE) '/heures-saisies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HEURES
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-change.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DEVISES
+               STRING FUNCTION TRIM(WS-RACINE) '/smic.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SMIC
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+           END-IF.
+
+       CHARGER-TAUX.
+           OPEN INPUT FICHIER-TAUX
+           IF WS-STATUT-TAUX NOT = '00'
+               DISPLAY 'ERREUR : ouverture taux-cotisations.txt '
+                   'impossible (statut ' WS-STATUT-TAUX ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+                       MOVE TAUX-COTIS     TO
+                           WS-TAUX-T-COTIS(WS-NB-TAUX)
+                       MOVE TAUX-IMPOT     TO
+                           WS-TAUX-T-IMPOT(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       CHARGER-HEURES.
+      * heures-saisies.txt : un enregistrement par (EMP-ID, periode)
+      * pour les employes payes aux heures ; seules les heures
+      * supplementaires sont retenues, les heures normales sont deja
+      * couvertes par EMP-SALAIRE/EMP-TAUX-TEMPS.
+           OPEN INPUT FICHIER-HEURES
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-HEURES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-HEURES
+                       MOVE HEURES-EMP-ID TO WS-H-EMP-ID(WS-NB-HEURES)
+                       MOVE HEURES-SUP    TO WS-H-SUP(WS-NB-HEURES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-HEURES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-HEURES.
+           MOVE 0 TO WS-HEURES-SUP
+           PERFORM VARYING WS-IDX-HEURES FROM 1 BY 1
+               UNTIL WS-IDX-HEURES > WS-NB-HEURES
+               IF WS-H-EMP-ID(WS-IDX-HEURES) = EMP-ID
+                   MOVE WS-H-SUP(WS-IDX-HEURES) TO WS-HEURES-SUP
+               END-IF
+           END-PERFORM.
+
+       CHARGER-DEVISES.
+      * taux-change.txt : montant en EUR equivalent a 1 unite de
+      * chaque devise, utilise pour convertir les contrats non-EUR
+      * avant tout calcul de cotisation/impot.
+           OPEN INPUT FICHIER-DEVISES
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-DEVISES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-DEVISES
+                       MOVE DEVISE-CODE TO WS-DEV-CODE(WS-NB-DEVISES)
+                       MOVE DEVISE-TAUX-CHANGE TO
+                           WS-DEV-TAUX(WS-NB-DEVISES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-DEVISES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX-CHANGE.
+           MOVE 1 TO WS-TAUX-CHANGE
+           PERFORM VARYING WS-IDX-DEVISES FROM 1 BY 1
+               UNTIL WS-IDX-DEVISES > WS-NB-DEVISES
+               IF WS-DEV-CODE(WS-IDX-DEVISES) = EMP-DEVISE
+                   MOVE WS-DEV-TAUX(WS-IDX-DEVISES) TO WS-TAUX-CHANGE
+               END-IF
+           END-PERFORM.
+
+       TROUVER-TAUX.
+           MOVE 0 TO WS-TAUX-COTIS
+           MOVE 0 TO WS-TAUX-IMPOT
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+               UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-CAT(WS-IDX-TAUX) = EMP-CATEGORIE
+                   MOVE WS-TAUX-T-COTIS(WS-IDX-TAUX) TO WS-TAUX-COTIS
+                   MOVE WS-TAUX-T-IMPOT(WS-IDX-TAUX) TO WS-TAUX-IMPOT
+               END-IF
+           END-PERFORM.
 
-           EVALUATE EMP-CATEGORIE
-               WHEN 'CDI       '
-                   MOVE 0.10 TO WS-TAUX-IMPOT
-               WHEN 'CDD       '
-                   MOVE 0.05 TO WS-TAUX-IMPOT
+       CHARGER-SMIC.
+      * smic.txt : un seul enregistrement, le seuil legal du salaire
+      * minimum brut mensuel plein temps, modifiable sans recompiler
+      * comme les autres parametres de taux.
+           OPEN INPUT FICHIER-SMIC
+           READ FICHIER-SMIC
+               AT END CONTINUE
+               NOT AT END
+                   MOVE SMIC-MENSUEL TO WS-SMIC-MENSUEL
+           END-READ
+           CLOSE FICHIER-SMIC.
+
+       CHARGER-CONGES-SANS-SOLDE.
+      * conges.txt : cumule par employe les jours de conge sans solde
+      * approuves (fichier optionnel, sa lecture ne bloque pas le
+      * calcul s'il est absent) pour retenir ces jours sur le brut.
+           MOVE 0 TO WS-NB-CONGES-SS
+           OPEN INPUT FICHIER-CONGES
+           IF WS-STATUT-CONGES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CONGES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF CONGE-TYPE = 'SansSolde '
+                               AND CONGE-STATUT = 'APPROUVE '
+                               PERFORM CUMULER-CONGE-SANS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CONGES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CUMULER-CONGE-SANS-SOLDE.
+           MOVE 'N' TO WS-CSS-TROUVE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = CONGE-EMP-ID
+                   ADD CONGE-NB-JOURS TO WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                   MOVE 'O' TO WS-CSS-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-CSS-TROUVE = 'N' AND WS-NB-CONGES-SS < 50
+               ADD 1 TO WS-NB-CONGES-SS
+               MOVE CONGE-EMP-ID  TO WS-CSS-EMP-ID(WS-NB-CONGES-SS)
+               MOVE CONGE-NB-JOURS TO WS-CSS-JOURS(WS-NB-CONGES-SS)
+           END-IF.
+
+       TROUVER-CONGES-SANS-SOLDE.
+           MOVE 0 TO WS-JOURS-SANS-SOLDE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = EMP-ID
+                   MOVE WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                       TO WS-JOURS-SANS-SOLDE
+               END-IF
+           END-PERFORM.
+
+       VERIFIER-SMIC.
+      * EMP-SALAIRE est le brut plein temps de reference ; c'est ce
+      * montant (et non le brut proratise) qui doit etre compare au
+      * SMIC, pour qu'un temps partiel calcule sur un plein temps
+      * conforme ne soit pas signale a tort.
+           IF EMP-SALAIRE < WS-SMIC-MENSUEL
+               MOVE 'O' TO WS-ALERTE-SMIC
+           ELSE
+               MOVE 'N' TO WS-ALERTE-SMIC
+           END-IF.
+
+       CALCULER-ANCIENNETE.
+      * Nombre d'annees pleines entre EMP-DATE-EMBAUCHE et la date du
+      * jour ; on retire une annee si l'anniversaire d'embauche n'est
+      * pas encore passe cette annee (comparaison MMJJ).
+           MOVE EMP-DATE-EMBAUCHE TO WS-DATE-EMBAUCHE
+           COMPUTE WS-ANCIENNETE-ANS = WS-SYS-AAAA - WS-EMB-AAAA
+           IF WS-SYS-MMJJ < WS-EMB-MMJJ
+               SUBTRACT 1 FROM WS-ANCIENNETE-ANS
+           END-IF
+           IF WS-ANCIENNETE-ANS < 0
+               MOVE 0 TO WS-ANCIENNETE-ANS
+           END-IF
+
+      * Paliers d'anciennete de la convention collective : +3% a 5 ans,
+      * +6% a 10 ans, +9% a 15 ans.
+           EVALUATE TRUE
+               WHEN WS-ANCIENNETE-ANS >= 15
+                   MOVE 0.09 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 10
+                   MOVE 0.06 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 5
+                   MOVE 0.03 TO WS-TAUX-ANCIENNETE
                WHEN OTHER
-                   MOVE 0.00 TO WS-TAUX-IMPOT
-           END-EVALUATE
+                   MOVE 0 TO WS-TAUX-ANCIENNETE
+           END-EVALUATE.
+
+       CALCULER-SALAIRE.
+      * EMP-SALAIRE est le brut temps plein ; le brut effectif est
+      * proratise par EMP-TAUX-TEMPS (100.00 = temps plein) pour que
+      * les temps partiels n'aient plus a etre pre-proratises a la
+      * main dans employes.txt, puis majore de la prime d'anciennete
+      * avant le calcul des heures supplementaires (le taux horaire
+      * doit deja refleter l'anciennete).
+           PERFORM TROUVER-TAUX
+           PERFORM TROUVER-HEURES
+           PERFORM TROUVER-TAUX-CHANGE
+           PERFORM CALCULER-ANCIENNETE
+           PERFORM VERIFIER-SMIC
+           PERFORM TROUVER-CONGES-SANS-SOLDE
+           COMPUTE WS-SALAIRE-PRORATE ROUNDED =
+               EMP-SALAIRE * EMP-TAUX-TEMPS / 100
+               * (1 + WS-TAUX-ANCIENNETE)
+
+      * Retenue pour conges sans solde : un jour sans solde retire un
+      * trentieme du brut proratise (avant heures sup, pour que la
+      * majoration des heures sup reste basee sur le taux horaire deja
+      * ampute des jours non payes).
+           COMPUTE WS-TAUX-JOURNALIER ROUNDED =
+               WS-SALAIRE-PRORATE / WS-JOURS-MENSUELS
+           COMPUTE WS-RETENUE-SS ROUNDED =
+               WS-TAUX-JOURNALIER * WS-JOURS-SANS-SOLDE
+           SUBTRACT WS-RETENUE-SS FROM WS-SALAIRE-PRORATE
+
+           COMPUTE WS-TAUX-HORAIRE ROUNDED =
+               WS-SALAIRE-PRORATE / WS-HEURES-MENSUELLES
+           COMPUTE WS-MONTANT-SUP ROUNDED =
+               WS-TAUX-HORAIRE * WS-HEURES-SUP * WS-TAUX-MAJORATION
+           ADD WS-SALAIRE-PRORATE WS-MONTANT-SUP GIVING WS-BRUT-TOTAL
+
+      * Les cotisations/impots sont calcules en EUR : un contrat en
+      * devise etrangere est converti avant tout calcul, pour que la
+      * masse salariale (US-04/US-17) ne le traite plus comme un
+      * montant EUR par simple omission de conversion.
+           COMPUTE WS-BRUT-EUR ROUNDED =
+               WS-BRUT-TOTAL * WS-TAUX-CHANGE
+
+           COMPUTE WS-COTISATIONS = WS-BRUT-EUR * WS-TAUX-COTIS
 
-           COMPUTE WS-IMPOT = EMP-SALAIRE * WS-TAUX-IMPOT
+           COMPUTE WS-IMPOT = WS-BRUT-EUR * WS-TAUX-IMPOT
            COMPUTE WS-SALAIRE-NET =
-               EMP-SALAIRE - WS-COTISATIONS - WS-IMPOT
+               WS-BRUT-EUR - WS-COTISATIONS - WS-IMPOT
 
            DISPLAY '--------------------------------'
            DISPLAY 'Employe  : ' EMP-NOM
            DISPLAY 'Categorie: ' EMP-CATEGORIE
-           DISPLAY 'Brut     : ' EMP-SALAIRE
+           DISPLAY 'Devise           : ' EMP-DEVISE
+           DISPLAY 'Brut temps plein : ' EMP-SALAIRE
+           DISPLAY 'Temps de travail : ' EMP-TAUX-TEMPS
+           DISPLAY 'Anciennete (ans) : ' WS-ANCIENNETE-ANS
+           DISPLAY 'Prime anciennete : ' WS-TAUX-ANCIENNETE
+           DISPLAY 'Jours sans solde : ' WS-JOURS-SANS-SOLDE
+           DISPLAY 'Retenue s. solde : ' WS-RETENUE-SS
+           DISPLAY 'Brut proratise   : ' WS-SALAIRE-PRORATE
+           DISPLAY 'Heures sup.      : ' WS-HEURES-SUP
+           DISPLAY 'Majoration sup.  : ' WS-MONTANT-SUP
+           DISPLAY 'Brut total (devise) : ' WS-BRUT-TOTAL
+           DISPLAY 'Brut total (EUR) : ' WS-BRUT-EUR
            DISPLAY 'Cotis.   : ' WS-COTISATIONS
            DISPLAY 'Impot    : ' WS-IMPOT
-           DISPLAY 'NET      : ' WS-SALAIRE-NET.
\ No newline at end of file
+           DISPLAY 'NET (EUR): ' WS-SALAIRE-NET
+           IF WS-ALERTE-SMIC = 'O'
+               DISPLAY '*** ALERTE : SALAIRE INFERIEUR AU SMIC ***'
+           END-IF.
