@@ -8,11 +8,63 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-EMPLOYES
-               ASSIGN TO '../employes.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
            SELECT FICHIER-BULLETINS
-               ASSIGN TO '../bulletins.txt'
+               ASSIGN TO WS-CHEMIN-BULLETINS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TAUX.
+           SELECT FICHIER-CUMULS
+               ASSIGN TO WS-CHEMIN-CUMULS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CUMULS.
+           SELECT FICHIER-VIREMENTS
+               ASSIGN TO WS-CHEMIN-VIREMENTS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-JOURNAL
+               ASSIGN TO WS-CHEMIN-JOURNAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+           SELECT FICHIER-CHECKPOINT
+               ASSIGN TO WS-CHEMIN-CHECKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CHECKPOINT.
+           SELECT FICHIER-DEVISES
+               ASSIGN TO WS-CHEMIN-DEVISES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-BULLETIN-INDIV
+               ASSIGN TO WS-CHEMIN-INDIV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-LIVRAISON
+               ASSIGN TO WS-CHEMIN-LIVRAISON
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-DERNIER-NET
+               ASSIGN TO WS-CHEMIN-DERNIER-NET
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-DERNIER-NET.
+           SELECT FICHIER-ALERTES
+               ASSIGN TO WS-CHEMIN-ALERTES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-SOLDES
+               ASSIGN TO WS-CHEMIN-SOLDES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-SOLDES.
+           SELECT FICHIER-HEURES
+               ASSIGN TO WS-CHEMIN-HEURES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-SMIC
+               ASSIGN TO WS-CHEMIN-SMIC
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CONGES.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,87 +74,1110 @@
         FD FICHIER-BULLETINS.
         01 LIGNE-BULLETIN     PIC X(80).
 
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
+        FD FICHIER-DEVISES.
+           COPY '../../../copybooks/devise.cpy'.
+
+        FD FICHIER-BULLETIN-INDIV.
+        01 LIGNE-BULLETIN-INDIV PIC X(80).
+
+        FD FICHIER-LIVRAISON.
+        01 LIGNE-LIVRAISON      PIC X(80).
+
+        FD FICHIER-CUMULS.
+           COPY '../../../copybooks/cumul.cpy'.
+
+        FD FICHIER-VIREMENTS.
+        01 LIGNE-VIREMENT     PIC X(80).
+
+        FD FICHIER-JOURNAL.
+        01 LIGNE-JOURNAL      PIC X(80).
+
+        FD FICHIER-CHECKPOINT.
+        01 LIGNE-CHECKPOINT   PIC X(5).
+
+        FD FICHIER-DERNIER-NET.
+           COPY '../../../copybooks/dernier-net.cpy'.
+
+        FD FICHIER-ALERTES.
+        01 LIGNE-ALERTE       PIC X(80).
+
+        FD FICHIER-SOLDES.
+           COPY '../../../copybooks/solde-conge.cpy'.
+
+        FD FICHIER-HEURES.
+           COPY '../../../copybooks/heures.cpy'.
+
+        FD FICHIER-SMIC.
+           COPY '../../../copybooks/smic.cpy'.
+
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
+
        WORKING-STORAGE SECTION.
         01 WS-FIN             PIC X         VALUE 'N'.
         01 WS-COTISATIONS     PIC 9(5)V9(2) VALUE 0.
         01 WS-IMPOT           PIC 9(5)V9(2) VALUE 0.
         01 WS-SALAIRE-NET     PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-COTIS      PIC 9(3)V9(2) VALUE 0.
         01 WS-TAUX-IMPOT      PIC 9(3)V9(2) VALUE 0.
+        01 WS-TAUX-PATRONAL   PIC 9(3)V9(2) VALUE 0.
+        01 WS-PATRONALES      PIC 9(5)V9(2) VALUE 0.
+        01 WS-SALAIRE-PRORATE PIC 9(5)V9(2) VALUE 0.
+        01 WS-SALAIRE-EUR     PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-CHANGE     PIC 9(3)V9(4) VALUE 1.
+
+        01 WS-TAB-DEVISES.
+            05 WS-DEV OCCURS 10 TIMES.
+                10 WS-DEV-CODE  PIC X(3).
+                10 WS-DEV-TAUX  PIC 9(3)V9(4).
+        01 WS-NB-DEVISES       PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEVISES      PIC 9(2)  VALUE 0.
+
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT       PIC X(10).
+                10 WS-TAUX-T-COTIS   PIC 9(3)V9(2).
+                10 WS-TAUX-T-IMPOT   PIC 9(3)V9(2).
+                10 WS-TAUX-T-PATRO   PIC 9(3)V9(2).
+        01 WS-NB-TAUX          PIC 9(2)  VALUE 0.
+        01 WS-IDX-TAUX         PIC 9(2)  VALUE 0.
         01 WS-LIGNE           PIC X(80)     VALUE SPACES.
         01 WS-BRUT-AFF        PIC ZZ999.99.
         01 WS-COTIS-AFF       PIC ZZ999.99.
         01 WS-IMPOT-AFF       PIC ZZ999.99.
         01 WS-NET-AFF         PIC ZZ999.99.
+        01 WS-PATRO-AFF       PIC ZZ999.99.
+        01 WS-DATE-SYS        PIC 9(8).
+        01 WS-SYS-DATE-R REDEFINES WS-DATE-SYS.
+            05 WS-SYS-AAAA       PIC 9(4).
+            05 WS-SYS-MMJJ       PIC 9(4).
+        01 WS-DATE-PAIE       PIC X(10) VALUE SPACES.
+        01 WS-ID-AFF          PIC 9(5).
+        01 WS-ANNEE-PAIE      PIC 9(4).
+        01 WS-STATUT-CUMULS   PIC XX.
+        01 WS-STATUT-EMPLOYES PIC XX.
+        01 WS-STATUT-TAUX     PIC XX.
+
+        01 WS-TAB-CUMULS.
+            05 WS-CUMUL OCCURS 999 TIMES.
+                10 WS-CUMUL-ID      PIC 9(5).
+                10 WS-CUMUL-AN      PIC 9(4).
+                10 WS-CUMUL-T-BRUT  PIC 9(7)V9(2).
+                10 WS-CUMUL-T-COTIS PIC 9(7)V9(2).
+                10 WS-CUMUL-T-IMPOT PIC 9(7)V9(2).
+                10 WS-CUMUL-T-NET   PIC 9(7)V9(2).
+        01 WS-NB-CUMULS       PIC 9(3) VALUE 0.
+        01 WS-IDX-CUMUL       PIC 9(3) VALUE 0.
+        01 WS-CUMUL-TROUVE    PIC X    VALUE 'N'.
+        01 WS-CUMUL-MATCH-IDX PIC 9(3) VALUE 0.
+        01 WS-YTD-AFF         PIC ZZZZZ99.99.
+        01 WS-NET-CSV         PIC ZZZZ9.99.
+        01 WS-NB-TRAITES      PIC 9(7) VALUE 0.
+
+        01 WS-STATUT-DERNIER-NET PIC XX.
+        01 WS-TAB-DERNIER-NET.
+            05 WS-DN OCCURS 999 TIMES.
+                10 WS-DN-ID       PIC 9(5).
+                10 WS-DN-NET      PIC 9(7)V9(2).
+        01 WS-NB-DERNIER-NET   PIC 9(3) VALUE 0.
+        01 WS-IDX-DN           PIC 9(3) VALUE 0.
+        01 WS-DN-TROUVE        PIC X    VALUE 'N'.
+        01 WS-DN-MATCH-IDX     PIC 9(3) VALUE 0.
+        01 WS-SEUIL-VARIANCE   PIC 9(3) VALUE 30.
+        01 WS-SAISIE-SEUIL     PIC X(3) VALUE SPACES.
+        01 WS-NET-PRECEDENT    PIC 9(7)V9(2) VALUE 0.
+        01 WS-ECART-NET        PIC S9(7)V9(2) VALUE 0.
+        01 WS-ECART-PCT        PIC S9(5)V99   VALUE 0.
+        01 WS-NB-ALERTES       PIC 9(3) VALUE 0.
+        01 WS-AFF-ECART-PCT    PIC -Z(4)9.99.
+        01 WS-AFF-NET-PREC     PIC ZZZZZ99.99.
+        01 WS-AFF-NET-COURANT  PIC ZZZZZ99.99.
+
+        01 WS-STATUT-JOURNAL   PIC XX.
+        01 WS-DATE-DEBUT-BATCH  PIC 9(8).
+        01 WS-HEURE-DEBUT-BATCH PIC 9(8).
+        01 WS-DATE-FIN-BATCH    PIC 9(8).
+        01 WS-HEURE-FIN-BATCH   PIC 9(8).
+        01 WS-AFF-NB-TRAITES    PIC 9(7).
+
+        01 WS-MODE              PIC X     VALUE 'N'.
+        01 WS-STATUT-CHECKPOINT PIC XX.
+        01 WS-CHECKPOINT-EMP    PIC 9(5)  VALUE 0.
+        01 WS-REPRISE-VALIDE    PIC X     VALUE 'N'.
+        01 WS-SAUT-ACTIF        PIC X     VALUE 'N'.
+        01 WS-CHECKPOINT-PAS    PIC 9(3)  VALUE 2.
+        01 WS-CHEMIN-CHECKPOINT PIC X(100) VALUE SPACES.
+
+        01 WS-CHEMIN-INDIV      PIC X(100) VALUE SPACES.
+        01 WS-DIR-INDIV         PIC X(100) VALUE SPACES.
+
+        01 WS-SIMULATION        PIC X     VALUE 'N'.
+        01 WS-CHEMIN-BULLETINS  PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-VIREMENTS  PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-LIVRAISON  PIC X(100) VALUE SPACES.
+        01 WS-JOURNAL-STATUT    PIC X(10) VALUE 'NORMAL'.
+
+        01 WS-RACINE             PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX        PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CUMULS      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-JOURNAL     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DEVISES     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DERNIER-NET PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-ALERTES     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SOLDES      PIC X(100) VALUE SPACES.
+
+        01 WS-STATUT-SOLDES    PIC XX.
+        01 WS-TAB-SOLDES.
+            05 WS-SOLDE OCCURS 999 TIMES.
+                10 WS-SOLDE-ID       PIC 9(5).
+                10 WS-SOLDE-CP       PIC S9(3)V9.
+                10 WS-SOLDE-RTT      PIC S9(3)V9.
+        01 WS-NB-SOLDES         PIC 9(3) VALUE 0.
+        01 WS-IDX-SOLDE         PIC 9(3) VALUE 0.
+        01 WS-SOLDE-TROUVE      PIC X    VALUE 'N'.
+        01 WS-SOLDE-MATCH-IDX   PIC 9(3) VALUE 0.
+        01 WS-AFF-SOLDE-CP      PIC -ZZ9.9.
+        01 WS-AFF-SOLDE-RTT     PIC -ZZ9.9.
+
+      * Heures supplementaires (req 031), prime d'anciennete (req 034),
+      * verification SMIC (req 036) et retenue de conges sans solde
+      * (req 039) : portees ici depuis l'apercu US-02 pour que le
+      * calcul persiste (bulletins.txt/virements.txt/historique) en
+      * tienne compte, et pas seulement l'apercu interactif.
+        01 WS-HEURES-MENSUELLES PIC 9(3)V9(2) VALUE 151.67.
+        01 WS-TAUX-MAJORATION   PIC 9V9(2)    VALUE 1.25.
+        01 WS-TAUX-HORAIRE      PIC 9(3)V9(4) VALUE 0.
+        01 WS-MONTANT-SUP       PIC 9(5)V9(2) VALUE 0.
+        01 WS-AFF-HEURES-SUP    PIC ZZ9.99.
+
+        01 WS-TAB-HEURES.
+            05 WS-H OCCURS 50 TIMES.
+                10 WS-H-EMP-ID   PIC 9(5).
+                10 WS-H-SUP      PIC 9(3)V9(2).
+        01 WS-NB-HEURES        PIC 9(3)  VALUE 0.
+        01 WS-IDX-HEURES       PIC 9(3)  VALUE 0.
+        01 WS-HEURES-SUP       PIC 9(3)V9(2) VALUE 0.
+
+        01 WS-DATE-EMBAUCHE     PIC 9(8).
+        01 WS-EMB-DATE-R REDEFINES WS-DATE-EMBAUCHE.
+            05 WS-EMB-AAAA       PIC 9(4).
+            05 WS-EMB-MMJJ       PIC 9(4).
+        01 WS-ANCIENNETE-ANS    PIC S9(3)   VALUE 0.
+        01 WS-TAUX-ANCIENNETE   PIC 9V9(2)  VALUE 0.
+        01 WS-AFF-ANCIENNETE    PIC ZZ9.
+
+        01 WS-SMIC-MENSUEL      PIC 9(5)V9(2) VALUE 0.
+        01 WS-ALERTE-SMIC       PIC X         VALUE 'N'.
+
+        01 WS-STATUT-CONGES     PIC XX.
+        01 WS-JOURS-MENSUELS    PIC 9(2)      VALUE 30.
+        01 WS-TAUX-JOURNALIER   PIC 9(5)V9(2) VALUE 0.
+        01 WS-RETENUE-SS        PIC 9(5)V9(2) VALUE 0.
+        01 WS-AFF-RETENUE-SS    PIC ZZZ99.99.
+
+        01 WS-TAB-CONGES-SS.
+            05 WS-CSS OCCURS 50 TIMES.
+                10 WS-CSS-EMP-ID  PIC 9(5).
+                10 WS-CSS-JOURS   PIC 9(3)V9.
+        01 WS-NB-CONGES-SS      PIC 9(3)  VALUE 0.
+        01 WS-IDX-CONGES-SS     PIC 9(3)  VALUE 0.
+        01 WS-JOURS-SANS-SOLDE  PIC 9(3)V9  VALUE 0.
+        01 WS-CSS-TROUVE        PIC X     VALUE 'N'.
+        01 WS-AFF-JOURS-SS      PIC ZZ9.9.
+
+        01 WS-CHEMIN-HEURES     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SMIC       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES     PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS-BASE
+           PERFORM DEMARRER-JOURNAL
+           DISPLAY 'Mode simulation / dry-run (pas d''ecriture '
+               'en production) ? (O/N) : '
+           ACCEPT WS-SIMULATION
+           IF WS-SIMULATION = 'o'
+               MOVE 'O' TO WS-SIMULATION
+           END-IF
+           PERFORM DEFINIR-CHEMINS-SORTIE
+
+           IF WS-SIMULATION = 'O'
+               MOVE 'N' TO WS-MODE
+           ELSE
+               DISPLAY 'Mode : (N)ormal ou (R)eprise sur checkpoint ? '
+               ACCEPT WS-MODE
+               IF WS-MODE = 'R' OR WS-MODE = 'r'
+                   PERFORM CHARGER-CHECKPOINT
+               END-IF
+           END-IF
+
+           PERFORM CHARGER-TAUX
+           PERFORM CHARGER-DEVISES
+           PERFORM CHARGER-CUMULS
+           PERFORM CHARGER-DERNIER-NET
+           PERFORM CHARGER-SOLDES
+           PERFORM CHARGER-HEURES
+           PERFORM CHARGER-SMIC
+           PERFORM CHARGER-CONGES-SANS-SOLDE
+           PERFORM SAISIR-SEUIL-VARIANCE
            OPEN INPUT  FICHIER-EMPLOYES
-           OPEN OUTPUT FICHIER-BULLETINS
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FICHIER-ALERTES
+
+           IF WS-REPRISE-VALIDE = 'O'
+               MOVE 'O' TO WS-SAUT-ACTIF
+               OPEN EXTEND FICHIER-BULLETINS
+               OPEN EXTEND FICHIER-VIREMENTS
+               OPEN EXTEND FICHIER-LIVRAISON
+               DISPLAY 'Reprise apres EMP-ID : ' WS-CHECKPOINT-EMP
+           ELSE
+               OPEN OUTPUT FICHIER-BULLETINS
+               OPEN OUTPUT FICHIER-VIREMENTS
+               OPEN OUTPUT FICHIER-LIVRAISON
+               MOVE 'EMP-ID,IBAN,MONTANT_NET' TO LIGNE-VIREMENT
+               WRITE LIGNE-VIREMENT
+               MOVE 'EMP_ID,FICHIER_BULLETIN,STATUT' TO LIGNE-LIVRAISON
+               WRITE LIGNE-LIVRAISON
+           END-IF
+
+           PERFORM FORMATER-DATE-PAIE
 
            PERFORM UNTIL WS-FIN = 'O'
                READ FICHIER-EMPLOYES
                    AT END MOVE 'O' TO WS-FIN
                    NOT AT END
+                       ADD 1 TO WS-NB-TRAITES
                        PERFORM CALCULER-SALAIRE
-                       PERFORM ECRIRE-BULLETIN
+                       PERFORM METTRE-A-JOUR-CUMUL
+                       PERFORM CONTROLER-VARIANCE-NET
+                       PERFORM METTRE-A-JOUR-DERNIER-NET
+                       IF WS-SAUT-ACTIF = 'O'
+                           IF EMP-ID = WS-CHECKPOINT-EMP
+                               MOVE 'N' TO WS-SAUT-ACTIF
+                           END-IF
+                       ELSE
+                           PERFORM ECRIRE-BULLETIN
+                           PERFORM ECRIRE-VIREMENT
+                           MOVE EMP-ID TO WS-CHECKPOINT-EMP
+                           IF FUNCTION MOD(WS-NB-TRAITES,
+                                   WS-CHECKPOINT-PAS) = 0
+                               AND WS-SIMULATION NOT = 'O'
+                               PERFORM ECRIRE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE FICHIER-EMPLOYES
            CLOSE FICHIER-BULLETINS
-           DISPLAY 'Bulletins de paie generes : bulletins.txt'
+           CLOSE FICHIER-VIREMENTS
+           CLOSE FICHIER-LIVRAISON
+           CLOSE FICHIER-ALERTES
+           IF WS-SIMULATION = 'O'
+               DISPLAY '================================'
+               DISPLAY ' SIMULATION TERMINEE'
+               DISPLAY ' Aucun fichier de production modifie.'
+               DISPLAY ' Apercu bulletins  : simulation-bulletins.txt'
+               DISPLAY ' Apercu virements  : simulation-virements.txt'
+               DISPLAY ' Apercu livraison  : '
+                   'simulation-livraison-bulletins.txt'
+               DISPLAY '================================'
+           ELSE
+               PERFORM ECRIRE-CUMULS
+               PERFORM ECRIRE-DERNIER-NET
+               CALL 'CBL_DELETE_FILE' USING WS-CHEMIN-CHECKPOINT
+               DISPLAY 'Bulletins de paie generes : bulletins.txt'
+               DISPLAY 'Bulletins individuels generes : '
+                   'bulletin-<EMP-ID>-<periode>.txt (un par employe)'
+               DISPLAY 'File de livraison generee : '
+                   'livraison-bulletins.txt'
+               DISPLAY 'Fichier de virements genere : virements.txt'
+           END-IF
+           DISPLAY 'Alertes de variance de net : ' WS-NB-ALERTES
+               ' (voir alertes-variance-net.txt)'
+           PERFORM CLORE-JOURNAL
            STOP RUN.
 
-       CALCULER-SALAIRE.
-           COMPUTE WS-COTISATIONS = EMP-SALAIRE * 0.22
-           EVALUATE EMP-CATEGORIE
-               WHEN 'CDI       '
-                   MOVE 0.10 TO WS-TAUX-IMPOT
-               WHEN 'CDD       '
-                   MOVE 0.05 TO WS-TAUX-IMPOT
+       DEFINIR-CHEMINS-BASE.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel. Traite ici les fichiers dont le nom
+      * ne depend pas du mode simulation (voir DEFINIR-CHEMINS-SORTIE
+      * pour les fichiers partages bulletins/virements/livraison).
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../employes.dat' TO WS-CHEMIN-EMPLOYES
+               MOVE '../taux-cotisations.txt' TO WS-CHEMIN-TAUX
+               MOVE '../cumuls-annuels.txt' TO WS-CHEMIN-CUMULS
+               MOVE '../../../journal-batch.txt' TO WS-CHEMIN-JOURNAL
+               MOVE '../checkpoint-us03.txt' TO WS-CHEMIN-CHECKPOINT
+               MOVE '../taux-change.txt' TO WS-CHEMIN-DEVISES
+               MOVE '../dernier-net-paie.txt' TO
+                   WS-CHEMIN-DERNIER-NET
+               MOVE '../alertes-variance-net.txt' TO WS-CHEMIN-ALERTES
+               MOVE '../../../PI-2/feature-conges/soldes-conges.txt'
+                   TO WS-CHEMIN-SOLDES
+               MOVE '../heures-saisies.txt' TO WS-CHEMIN-HEURES
+               MOVE '../smic.txt' TO WS-CHEMIN-SMIC
+               MOVE '../../../PI-2/feature-conges/conges.txt' TO
+                   WS-CHEMIN-CONGES
+               MOVE '../' TO WS-DIR-INDIV
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+               STRING FUNCTION TRIM(WS-RACINE) '/cumuls-annuels.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CUMULS
+               STRING FUNCTION TRIM(WS-RACINE) '/journal-batch.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-JOURNAL
+               STRING FUNCTION TRIM(WS-RACINE) '/checkpoint-us03.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CHECKPOINT
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-change.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DEVISES
+               STRING FUNCTION TRIM(WS-RACINE) '/dernier-net-paie.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DERNIER-NET
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/alertes-variance-net.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-ALERTES
+               STRING FUNCTION TRIM(WS-RACINE) '/soldes-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SOLDES
+               STRING FUNCTION TRIM(WS-RACINE) '/heures-saisies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HEURES
+               STRING FUNCTION TRIM(WS-RACINE) '/smic.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SMIC
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE) '/'
+                   DELIMITED SIZE INTO WS-DIR-INDIV
+           END-IF.
+
+       DEFINIR-CHEMINS-SORTIE.
+      * En mode simulation, les fichiers partages (bulletins,
+      * virements, livraison) et les bulletins individuels sont
+      * rediriges vers des fichiers scratch prefixes "simulation-"
+      * pour que le calcul soit visible sans jamais ecrire dans les
+      * fichiers de production que US-11/US-13 et l'export bancaire
+      * consomment ensuite. Le repertoire (WS-DIR-INDIV, pose par
+      * DEFINIR-CHEMINS-BASE) reste le meme dans les deux cas ; seul
+      * le prefixe "simulation-" change.
+           IF WS-SIMULATION = 'O'
+               MOVE 'SIMULATION' TO WS-JOURNAL-STATUT
+               STRING FUNCTION TRIM(WS-DIR-INDIV) 'simulation-'
+                   'bulletins.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-BULLETINS
+               STRING FUNCTION TRIM(WS-DIR-INDIV) 'simulation-'
+                   'virements.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-VIREMENTS
+               STRING FUNCTION TRIM(WS-DIR-INDIV) 'simulation-'
+                   'livraison-bulletins.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-LIVRAISON
+               DISPLAY '================================'
+               DISPLAY ' MODE SIMULATION (DRY-RUN)      '
+               DISPLAY ' Aucun fichier de production ne sera modifie'
+               DISPLAY '================================'
+           ELSE
+               MOVE 'NORMAL' TO WS-JOURNAL-STATUT
+               STRING FUNCTION TRIM(WS-DIR-INDIV) 'bulletins.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-BULLETINS
+               STRING FUNCTION TRIM(WS-DIR-INDIV) 'virements.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-VIREMENTS
+               STRING FUNCTION TRIM(WS-DIR-INDIV)
+                   'livraison-bulletins.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-LIVRAISON
+           END-IF.
+
+       CHARGER-CHECKPOINT.
+      * Lit le dernier EMP-ID traite avec succes lors du run precedent
+      * pour permettre une reprise sans repartir du debut de
+      * employes.txt (fenetre batch serree sur un gros fichier).
+           OPEN INPUT FICHIER-CHECKPOINT
+           IF WS-STATUT-CHECKPOINT = '00'
+               READ FICHIER-CHECKPOINT
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE LIGNE-CHECKPOINT TO WS-CHECKPOINT-EMP
+                       MOVE 'O' TO WS-REPRISE-VALIDE
+               END-READ
+               CLOSE FICHIER-CHECKPOINT
+           END-IF.
+
+       ECRIRE-CHECKPOINT.
+           MOVE EMP-ID TO LIGNE-CHECKPOINT
+           OPEN OUTPUT FICHIER-CHECKPOINT
+           WRITE LIGNE-CHECKPOINT
+           CLOSE FICHIER-CHECKPOINT.
+
+       DEMARRER-JOURNAL.
+           ACCEPT WS-DATE-DEBUT-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-DEBUT-BATCH FROM TIME.
+
+       CLORE-JOURNAL.
+      * Journal des executions batch partage par tous les programmes
+      * de traitement (US-03/04/05/08/11) : une ligne CSV par run avec
+      * programme, debut, fin, nombre d'enregistrements et statut, pour
+      * pouvoir auditer la fenetre batch sans avoir a fouiller les logs
+      * systeme.
+           ACCEPT WS-DATE-FIN-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-FIN-BATCH FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL NOT = '00'
+               OPEN OUTPUT FICHIER-JOURNAL
+           END-IF
+           MOVE WS-NB-TRAITES TO WS-AFF-NB-TRAITES
+           MOVE SPACES TO LIGNE-JOURNAL
+           STRING 'US-03-BULLETINS-PAIE,' WS-DATE-DEBUT-BATCH ','
+               WS-HEURE-DEBUT-BATCH(1:6) ',' WS-DATE-FIN-BATCH ','
+               WS-HEURE-FIN-BATCH(1:6) ',' WS-AFF-NB-TRAITES
+               ',' FUNCTION TRIM(WS-JOURNAL-STATUT)
+               DELIMITED SIZE INTO LIGNE-JOURNAL
+           WRITE LIGNE-JOURNAL
+           CLOSE FICHIER-JOURNAL.
+
+       FORMATER-DATE-PAIE.
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           STRING WS-DATE-SYS(1:4) '-' WS-DATE-SYS(5:2) '-'
+               WS-DATE-SYS(7:2) DELIMITED SIZE INTO WS-DATE-PAIE
+           MOVE WS-DATE-SYS(1:4) TO WS-ANNEE-PAIE.
+
+       CHARGER-CUMULS.
+           MOVE 0 TO WS-NB-CUMULS
+           OPEN INPUT FICHIER-CUMULS
+           IF WS-STATUT-CUMULS = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CUMULS
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           ADD 1 TO WS-NB-CUMULS
+                           MOVE CUMUL-EMP-ID TO
+                               WS-CUMUL-ID(WS-NB-CUMULS)
+                           MOVE CUMUL-ANNEE TO
+                               WS-CUMUL-AN(WS-NB-CUMULS)
+                           MOVE CUMUL-BRUT TO
+                               WS-CUMUL-T-BRUT(WS-NB-CUMULS)
+                           MOVE CUMUL-COTIS TO
+                               WS-CUMUL-T-COTIS(WS-NB-CUMULS)
+                           MOVE CUMUL-IMPOT TO
+                               WS-CUMUL-T-IMPOT(WS-NB-CUMULS)
+                           MOVE CUMUL-NET TO
+                               WS-CUMUL-T-NET(WS-NB-CUMULS)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CUMULS
+           END-IF
+           MOVE 'N' TO WS-FIN.
+
+       METTRE-A-JOUR-CUMUL.
+           MOVE 'N' TO WS-CUMUL-TROUVE
+           PERFORM VARYING WS-IDX-CUMUL FROM 1 BY 1
+               UNTIL WS-IDX-CUMUL > WS-NB-CUMULS
+               IF WS-CUMUL-ID(WS-IDX-CUMUL) = EMP-ID
+                   AND WS-CUMUL-AN(WS-IDX-CUMUL) = WS-ANNEE-PAIE
+                   ADD WS-SALAIRE-EUR TO
+                       WS-CUMUL-T-BRUT(WS-IDX-CUMUL)
+                   ADD WS-COTISATIONS TO
+                       WS-CUMUL-T-COTIS(WS-IDX-CUMUL)
+                   ADD WS-IMPOT       TO
+                       WS-CUMUL-T-IMPOT(WS-IDX-CUMUL)
+                   ADD WS-SALAIRE-NET TO
+                       WS-CUMUL-T-NET(WS-IDX-CUMUL)
+                   MOVE 'O' TO WS-CUMUL-TROUVE
+                   MOVE WS-IDX-CUMUL TO WS-CUMUL-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-CUMUL-TROUVE = 'N' AND WS-NB-CUMULS < 999
+               ADD 1 TO WS-NB-CUMULS
+               MOVE EMP-ID       TO WS-CUMUL-ID(WS-NB-CUMULS)
+               MOVE WS-ANNEE-PAIE TO WS-CUMUL-AN(WS-NB-CUMULS)
+               MOVE WS-SALAIRE-EUR TO
+                       WS-CUMUL-T-BRUT(WS-NB-CUMULS)
+               MOVE WS-COTISATIONS TO WS-CUMUL-T-COTIS(WS-NB-CUMULS)
+               MOVE WS-IMPOT     TO WS-CUMUL-T-IMPOT(WS-NB-CUMULS)
+               MOVE WS-SALAIRE-NET TO WS-CUMUL-T-NET(WS-NB-CUMULS)
+               MOVE WS-NB-CUMULS TO WS-CUMUL-MATCH-IDX
+           END-IF.
+
+       ECRIRE-CUMULS.
+           OPEN OUTPUT FICHIER-CUMULS
+           PERFORM VARYING WS-IDX-CUMUL FROM 1 BY 1
+               UNTIL WS-IDX-CUMUL > WS-NB-CUMULS
+               MOVE WS-CUMUL-ID(WS-IDX-CUMUL)  TO CUMUL-EMP-ID
+               MOVE WS-CUMUL-AN(WS-IDX-CUMUL)  TO CUMUL-ANNEE
+               MOVE WS-CUMUL-T-BRUT(WS-IDX-CUMUL)  TO CUMUL-BRUT
+               MOVE WS-CUMUL-T-COTIS(WS-IDX-CUMUL) TO CUMUL-COTIS
+               MOVE WS-CUMUL-T-IMPOT(WS-IDX-CUMUL) TO CUMUL-IMPOT
+               MOVE WS-CUMUL-T-NET(WS-IDX-CUMUL)   TO CUMUL-NET
+               WRITE CUMUL-RECORD
+           END-PERFORM
+           CLOSE FICHIER-CUMULS.
+
+       SAISIR-SEUIL-VARIANCE.
+      * Seuil d'alerte configurable : au-dela de ce pourcentage
+      * d'ecart avec le dernier net verse a un employe, une alerte
+      * est ecrite dans alertes-variance-net.txt (US-03). Valeur par
+      * defaut 30% si l'utilisateur ne saisit rien.
+           DISPLAY 'Seuil d''alerte variance de net en % (defaut '
+               '30) : '
+           ACCEPT WS-SAISIE-SEUIL
+           IF WS-SAISIE-SEUIL NOT = SPACES
+               MOVE WS-SAISIE-SEUIL TO WS-SEUIL-VARIANCE
+           END-IF.
+
+       CHARGER-DERNIER-NET.
+           MOVE 0 TO WS-NB-DERNIER-NET
+           OPEN INPUT FICHIER-DERNIER-NET
+           IF WS-STATUT-DERNIER-NET = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-DERNIER-NET
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           ADD 1 TO WS-NB-DERNIER-NET
+                           MOVE DN-EMP-ID TO
+                               WS-DN-ID(WS-NB-DERNIER-NET)
+                           MOVE DN-NET TO
+                               WS-DN-NET(WS-NB-DERNIER-NET)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-DERNIER-NET
+           END-IF
+           MOVE 'N' TO WS-FIN.
+
+       CHARGER-SOLDES.
+      * Solde CP/RTT restant, regenere par US-07 (soldes-conges.txt) ;
+      * optionnel comme les autres tables de reference, un employe
+      * absent (US-07 pas encore execute, ou nouvel arrivant) affiche
+      * simplement "N/D" sur son bulletin plutot que de bloquer la
+      * paie.
+           MOVE 0 TO WS-NB-SOLDES
+           OPEN INPUT FICHIER-SOLDES
+           IF WS-STATUT-SOLDES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-SOLDES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           ADD 1 TO WS-NB-SOLDES
+                           MOVE SOLDE-EMP-ID TO
+                               WS-SOLDE-ID(WS-NB-SOLDES)
+                           MOVE SOLDE-CP-RESTANT TO
+                               WS-SOLDE-CP(WS-NB-SOLDES)
+                           MOVE SOLDE-RTT-RESTANT TO
+                               WS-SOLDE-RTT(WS-NB-SOLDES)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-SOLDES
+           END-IF
+           MOVE 'N' TO WS-FIN.
+
+       CONTROLER-VARIANCE-NET.
+      * Compare le net de ce run au dernier net connu de l'employe
+      * (dernier-net-paie.txt) ; au-dela du seuil WS-SEUIL-VARIANCE,
+      * ecrit une alerte pour investigation avant validation de la
+      * paie, sans jamais bloquer la generation du bulletin.
+           MOVE 'N' TO WS-DN-TROUVE
+           PERFORM VARYING WS-IDX-DN FROM 1 BY 1
+               UNTIL WS-IDX-DN > WS-NB-DERNIER-NET
+               IF WS-DN-ID(WS-IDX-DN) = EMP-ID
+                   MOVE 'O' TO WS-DN-TROUVE
+                   MOVE WS-IDX-DN TO WS-DN-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-DN-TROUVE = 'O'
+               MOVE WS-DN-NET(WS-DN-MATCH-IDX) TO WS-NET-PRECEDENT
+               IF WS-NET-PRECEDENT NOT = 0
+                   COMPUTE WS-ECART-NET =
+                       WS-SALAIRE-NET - WS-NET-PRECEDENT
+                   COMPUTE WS-ECART-PCT ROUNDED =
+                       WS-ECART-NET * 100 / WS-NET-PRECEDENT
+                   IF FUNCTION ABS(WS-ECART-PCT) > WS-SEUIL-VARIANCE
+                       PERFORM ECRIRE-ALERTE-VARIANCE
+                   END-IF
+               END-IF
+           END-IF.
+
+       ECRIRE-ALERTE-VARIANCE.
+           ADD 1 TO WS-NB-ALERTES
+           MOVE EMP-ID TO WS-ID-AFF
+           MOVE WS-NET-PRECEDENT TO WS-AFF-NET-PREC
+           MOVE WS-SALAIRE-NET TO WS-AFF-NET-COURANT
+           MOVE WS-ECART-PCT TO WS-AFF-ECART-PCT
+           MOVE SPACES TO LIGNE-ALERTE
+           STRING 'EMP-ID ' WS-ID-AFF ' : net ' WS-AFF-NET-PREC
+               ' -> ' WS-AFF-NET-COURANT ' (ecart '
+               WS-AFF-ECART-PCT '%)'
+               DELIMITED SIZE INTO LIGNE-ALERTE
+           WRITE LIGNE-ALERTE
+           DISPLAY 'ALERTE variance de net - EMP-ID ' WS-ID-AFF
+               ' : ecart ' WS-AFF-ECART-PCT '%'.
+
+       METTRE-A-JOUR-DERNIER-NET.
+           MOVE 'N' TO WS-DN-TROUVE
+           PERFORM VARYING WS-IDX-DN FROM 1 BY 1
+               UNTIL WS-IDX-DN > WS-NB-DERNIER-NET
+               IF WS-DN-ID(WS-IDX-DN) = EMP-ID
+                   MOVE WS-SALAIRE-NET TO WS-DN-NET(WS-IDX-DN)
+                   MOVE 'O' TO WS-DN-TROUVE
+               END-IF
+           END-PERFORM
+
+           IF WS-DN-TROUVE = 'N' AND WS-NB-DERNIER-NET < 999
+               ADD 1 TO WS-NB-DERNIER-NET
+               MOVE EMP-ID TO WS-DN-ID(WS-NB-DERNIER-NET)
+               MOVE WS-SALAIRE-NET TO WS-DN-NET(WS-NB-DERNIER-NET)
+           END-IF.
+
+       ECRIRE-DERNIER-NET.
+           OPEN OUTPUT FICHIER-DERNIER-NET
+           PERFORM VARYING WS-IDX-DN FROM 1 BY 1
+               UNTIL WS-IDX-DN > WS-NB-DERNIER-NET
+               MOVE WS-DN-ID(WS-IDX-DN)  TO DN-EMP-ID
+               MOVE WS-DN-NET(WS-IDX-DN) TO DN-NET
+               WRITE DERNIER-NET-RECORD
+           END-PERFORM
+           CLOSE FICHIER-DERNIER-NET.
+
+       CHARGER-TAUX.
+           OPEN INPUT FICHIER-TAUX
+           IF WS-STATUT-TAUX NOT = '00'
+               DISPLAY 'ERREUR : ouverture taux-cotisations.txt '
+                   'impossible (statut ' WS-STATUT-TAUX ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-FIN
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+                       MOVE TAUX-COTIS     TO
+                           WS-TAUX-T-COTIS(WS-NB-TAUX)
+                       MOVE TAUX-IMPOT     TO
+                           WS-TAUX-T-IMPOT(WS-NB-TAUX)
+                       MOVE TAUX-PATRONAL  TO
+                           WS-TAUX-T-PATRO(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX.
+           MOVE 0 TO WS-TAUX-COTIS
+           MOVE 0 TO WS-TAUX-IMPOT
+           MOVE 0 TO WS-TAUX-PATRONAL
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+               UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-CAT(WS-IDX-TAUX) = EMP-CATEGORIE
+                   MOVE WS-TAUX-T-COTIS(WS-IDX-TAUX) TO WS-TAUX-COTIS
+                   MOVE WS-TAUX-T-IMPOT(WS-IDX-TAUX) TO WS-TAUX-IMPOT
+                   MOVE WS-TAUX-T-PATRO(WS-IDX-TAUX) TO
+                       WS-TAUX-PATRONAL
+               END-IF
+           END-PERFORM.
+
+       CHARGER-DEVISES.
+      * taux-change.txt : montant en EUR equivalent a 1 unite de
+      * chaque devise, utilise pour convertir les contrats non-EUR
+      * avant tout calcul de cotisation/impot/charge patronale.
+           OPEN INPUT FICHIER-DEVISES
+           MOVE 'N' TO WS-FIN
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-DEVISES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-DEVISES
+                       MOVE DEVISE-CODE TO WS-DEV-CODE(WS-NB-DEVISES)
+                       MOVE DEVISE-TAUX-CHANGE TO
+                           WS-DEV-TAUX(WS-NB-DEVISES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-DEVISES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX-CHANGE.
+           MOVE 1 TO WS-TAUX-CHANGE
+           PERFORM VARYING WS-IDX-DEVISES FROM 1 BY 1
+               UNTIL WS-IDX-DEVISES > WS-NB-DEVISES
+               IF WS-DEV-CODE(WS-IDX-DEVISES) = EMP-DEVISE
+                   MOVE WS-DEV-TAUX(WS-IDX-DEVISES) TO WS-TAUX-CHANGE
+               END-IF
+           END-PERFORM.
+
+       CHARGER-HEURES.
+      * heures-saisies.txt : un enregistrement par (EMP-ID, periode)
+      * pour les employes payes aux heures ; seules les heures
+      * supplementaires sont retenues, les heures normales sont deja
+      * couvertes par EMP-SALAIRE/EMP-TAUX-TEMPS.
+           OPEN INPUT FICHIER-HEURES
+           MOVE 'N' TO WS-FIN
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-HEURES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-HEURES
+                       MOVE HEURES-EMP-ID TO WS-H-EMP-ID(WS-NB-HEURES)
+                       MOVE HEURES-SUP    TO WS-H-SUP(WS-NB-HEURES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-HEURES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-HEURES.
+           MOVE 0 TO WS-HEURES-SUP
+           PERFORM VARYING WS-IDX-HEURES FROM 1 BY 1
+               UNTIL WS-IDX-HEURES > WS-NB-HEURES
+               IF WS-H-EMP-ID(WS-IDX-HEURES) = EMP-ID
+                   MOVE WS-H-SUP(WS-IDX-HEURES) TO WS-HEURES-SUP
+               END-IF
+           END-PERFORM.
+
+       CHARGER-SMIC.
+      * smic.txt : un seul enregistrement, le seuil legal du salaire
+      * minimum brut mensuel plein temps, modifiable sans recompiler
+      * comme les autres parametres de taux.
+           OPEN INPUT FICHIER-SMIC
+           READ FICHIER-SMIC
+               AT END CONTINUE
+               NOT AT END
+                   MOVE SMIC-MENSUEL TO WS-SMIC-MENSUEL
+           END-READ
+           CLOSE FICHIER-SMIC.
+
+       VERIFIER-SMIC.
+      * EMP-SALAIRE est le brut plein temps de reference ; c'est ce
+      * montant (et non le brut proratise) qui doit etre compare au
+      * SMIC, pour qu'un temps partiel calcule sur un plein temps
+      * conforme ne soit pas signale a tort.
+           IF EMP-SALAIRE < WS-SMIC-MENSUEL
+               MOVE 'O' TO WS-ALERTE-SMIC
+           ELSE
+               MOVE 'N' TO WS-ALERTE-SMIC
+           END-IF.
+
+       CALCULER-ANCIENNETE.
+      * Nombre d'annees pleines entre EMP-DATE-EMBAUCHE et la date du
+      * jour ; on retire une annee si l'anniversaire d'embauche n'est
+      * pas encore passe cette annee (comparaison MMJJ).
+           MOVE EMP-DATE-EMBAUCHE TO WS-DATE-EMBAUCHE
+           COMPUTE WS-ANCIENNETE-ANS = WS-SYS-AAAA - WS-EMB-AAAA
+           IF WS-SYS-MMJJ < WS-EMB-MMJJ
+               SUBTRACT 1 FROM WS-ANCIENNETE-ANS
+           END-IF
+           IF WS-ANCIENNETE-ANS < 0
+               MOVE 0 TO WS-ANCIENNETE-ANS
+           END-IF
+
+      * Paliers d'anciennete de la convention collective : +3% a 5 ans,
+      * +6% a 10 ans, +9% a 15 ans.
+           EVALUATE TRUE
+               WHEN WS-ANCIENNETE-ANS >= 15
+                   MOVE 0.09 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 10
+                   MOVE 0.06 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 5
+                   MOVE 0.03 TO WS-TAUX-ANCIENNETE
                WHEN OTHER
-                   MOVE 0.00 TO WS-TAUX-IMPOT
-           END-EVALUATE
-           COMPUTE WS-IMPOT = EMP-SALAIRE * WS-TAUX-IMPOT
+                   MOVE 0 TO WS-TAUX-ANCIENNETE
+           END-EVALUATE.
+
+       CHARGER-CONGES-SANS-SOLDE.
+      * conges.txt : cumule par employe les jours de conge sans solde
+      * approuves (fichier optionnel, sa lecture ne bloque pas le
+      * calcul s'il est absent) pour retenir ces jours sur le brut.
+           MOVE 0 TO WS-NB-CONGES-SS
+           OPEN INPUT FICHIER-CONGES
+           IF WS-STATUT-CONGES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CONGES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF CONGE-TYPE = 'SansSolde '
+                               AND CONGE-STATUT = 'APPROUVE '
+                               PERFORM CUMULER-CONGE-SANS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CONGES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CUMULER-CONGE-SANS-SOLDE.
+           MOVE 'N' TO WS-CSS-TROUVE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = CONGE-EMP-ID
+                   ADD CONGE-NB-JOURS TO WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                   MOVE 'O' TO WS-CSS-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-CSS-TROUVE = 'N' AND WS-NB-CONGES-SS < 50
+               ADD 1 TO WS-NB-CONGES-SS
+               MOVE CONGE-EMP-ID  TO WS-CSS-EMP-ID(WS-NB-CONGES-SS)
+               MOVE CONGE-NB-JOURS TO WS-CSS-JOURS(WS-NB-CONGES-SS)
+           END-IF.
+
+       TROUVER-CONGES-SANS-SOLDE.
+           MOVE 0 TO WS-JOURS-SANS-SOLDE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = EMP-ID
+                   MOVE WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                       TO WS-JOURS-SANS-SOLDE
+               END-IF
+           END-PERFORM.
+
+       CALCULER-SALAIRE.
+      * EMP-SALAIRE est le brut temps plein ; le brut effectif est
+      * proratise par EMP-TAUX-TEMPS (100.00 = temps plein) et majore
+      * de la prime d'anciennete, puis ampute des jours de conge sans
+      * solde et augmente des heures supplementaires (meme ordre que
+      * l'apercu US-02) avant d'etre converti en EUR pour le calcul
+      * de cotisation/impot/charge patronale, pour qu'un contrat en
+      * devise etrangere ne soit plus traite comme un montant EUR par
+      * simple omission de conversion.
+           PERFORM TROUVER-TAUX
+           PERFORM TROUVER-TAUX-CHANGE
+           PERFORM TROUVER-HEURES
+           PERFORM CALCULER-ANCIENNETE
+           PERFORM VERIFIER-SMIC
+           PERFORM TROUVER-CONGES-SANS-SOLDE
+
+           COMPUTE WS-SALAIRE-PRORATE ROUNDED =
+               EMP-SALAIRE * EMP-TAUX-TEMPS / 100
+               * (1 + WS-TAUX-ANCIENNETE)
+
+      * Retenue pour conges sans solde : un jour sans solde retire un
+      * trentieme du brut proratise (avant heures sup, pour que la
+      * majoration des heures sup reste basee sur le taux horaire deja
+      * ampute des jours non payes).
+           COMPUTE WS-TAUX-JOURNALIER ROUNDED =
+               WS-SALAIRE-PRORATE / WS-JOURS-MENSUELS
+           COMPUTE WS-RETENUE-SS ROUNDED =
+               WS-TAUX-JOURNALIER * WS-JOURS-SANS-SOLDE
+           SUBTRACT WS-RETENUE-SS FROM WS-SALAIRE-PRORATE
+
+           COMPUTE WS-TAUX-HORAIRE ROUNDED =
+               WS-SALAIRE-PRORATE / WS-HEURES-MENSUELLES
+           COMPUTE WS-MONTANT-SUP ROUNDED =
+               WS-TAUX-HORAIRE * WS-HEURES-SUP * WS-TAUX-MAJORATION
+           ADD WS-MONTANT-SUP TO WS-SALAIRE-PRORATE
+
+           COMPUTE WS-SALAIRE-EUR ROUNDED =
+               WS-SALAIRE-PRORATE * WS-TAUX-CHANGE
+           COMPUTE WS-COTISATIONS = WS-SALAIRE-EUR * WS-TAUX-COTIS
+           COMPUTE WS-IMPOT = WS-SALAIRE-EUR * WS-TAUX-IMPOT
            COMPUTE WS-SALAIRE-NET =
-               EMP-SALAIRE - WS-COTISATIONS - WS-IMPOT.
+               WS-SALAIRE-EUR - WS-COTISATIONS - WS-IMPOT
+           COMPUTE WS-PATRONALES =
+               WS-SALAIRE-EUR * WS-TAUX-PATRONAL
+
+           IF WS-ALERTE-SMIC = 'O'
+               PERFORM ECRIRE-ALERTE-SMIC
+           END-IF.
+
+       ECRIRE-ALERTE-SMIC.
+      * Ecrite dans le meme fichier que les alertes de variance de net
+      * (alertes-variance-net.txt) : un seul point de controle post-
+      * paie a consulter avant validation, plutot qu'un fichier de
+      * plus par type d'anomalie.
+           MOVE EMP-ID TO WS-ID-AFF
+           MOVE SPACES TO LIGNE-ALERTE
+           STRING 'EMP-ID ' WS-ID-AFF
+               ' : ALERTE SMIC - salaire brut temps plein '
+               'inferieur au SMIC'
+               DELIMITED SIZE INTO LIGNE-ALERTE
+           WRITE LIGNE-ALERTE
+           DISPLAY 'ALERTE SMIC - EMP-ID ' WS-ID-AFF
+               ' : salaire brut temps plein inferieur au SMIC'.
 
        ECRIRE-BULLETIN.
-           MOVE '======================================' 
+      * En plus du bulletins.txt partage (conserve pour US-11/US-13),
+      * chaque bulletin est aussi ecrit dans son propre fichier
+      * bulletin-<EMP-ID>-<periode>.txt et reference dans
+      * livraison-bulletins.txt, le point d'integration attendu par
+      * une etape externe d'envoi email/PDF qui n'a plus besoin
+      * d'extraire le bloc de l'employe d'un fichier partage.
+           PERFORM CONSTRUIRE-CHEMIN-INDIV
+           OPEN OUTPUT FICHIER-BULLETIN-INDIV
+           MOVE '======================================'
                        TO LIGNE-BULLETIN
-           WRITE LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
 
            MOVE SPACES TO LIGNE-BULLETIN
            STRING 'BULLETIN DE PAIE - ' EMP-NOM ' ' EMP-PRENOM
                DELIMITED SIZE INTO LIGNE-BULLETIN
-           WRITE LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE EMP-ID TO WS-ID-AFF
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'EMP-ID : ' WS-ID-AFF '   DATE : ' WS-DATE-PAIE
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
 
            MOVE SPACES TO LIGNE-BULLETIN
            STRING 'Categorie     : ' EMP-CATEGORIE
                DELIMITED SIZE INTO LIGNE-BULLETIN
-           WRITE LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'Devise        : ' EMP-DEVISE
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE WS-ANCIENNETE-ANS TO WS-AFF-ANCIENNETE
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'Anciennete (ans)      : ' WS-AFF-ANCIENNETE
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE WS-JOURS-SANS-SOLDE TO WS-AFF-JOURS-SS
+           MOVE WS-RETENUE-SS TO WS-AFF-RETENUE-SS
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'Jours sans solde      : ' WS-AFF-JOURS-SS
+               ' (retenue ' WS-AFF-RETENUE-SS ')'
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE WS-HEURES-SUP TO WS-AFF-HEURES-SUP
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'Heures supp.          : ' WS-AFF-HEURES-SUP
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           IF WS-ALERTE-SMIC = 'O'
+               MOVE SPACES TO LIGNE-BULLETIN
+               MOVE '*** ALERTE : SALAIRE INFERIEUR AU SMIC ***'
+                   TO LIGNE-BULLETIN
+               PERFORM ECRIRE-LIGNE-BULLETIN
+           END-IF
 
-           MOVE EMP-SALAIRE    TO WS-BRUT-AFF
+           MOVE WS-SALAIRE-PRORATE TO WS-BRUT-AFF
            MOVE WS-COTISATIONS TO WS-COTIS-AFF
            MOVE WS-IMPOT       TO WS-IMPOT-AFF
            MOVE WS-SALAIRE-NET TO WS-NET-AFF
 
            MOVE SPACES TO LIGNE-BULLETIN
-           STRING 'Salaire Brut  : ' WS-BRUT-AFF
+           STRING 'Salaire Brut (devise) : ' WS-BRUT-AFF
                DELIMITED SIZE INTO LIGNE-BULLETIN
-           WRITE LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE WS-SALAIRE-EUR TO WS-BRUT-AFF
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'Salaire Brut (EUR)    : ' WS-BRUT-AFF
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
 
            MOVE SPACES TO LIGNE-BULLETIN
            STRING 'Cotisations   : ' WS-COTIS-AFF
                DELIMITED SIZE INTO LIGNE-BULLETIN
-           WRITE LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
 
            MOVE SPACES TO LIGNE-BULLETIN
            STRING 'Impot         : ' WS-IMPOT-AFF
                DELIMITED SIZE INTO LIGNE-BULLETIN
-           WRITE LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
 
            MOVE SPACES TO LIGNE-BULLETIN
            STRING 'Salaire Net   : ' WS-NET-AFF
                DELIMITED SIZE INTO LIGNE-BULLETIN
-           WRITE LIGNE-BULLETIN.
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE WS-PATRONALES TO WS-PATRO-AFF
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'Charges Patr. : ' WS-PATRO-AFF
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           MOVE WS-CUMUL-T-NET(WS-CUMUL-MATCH-IDX) TO WS-YTD-AFF
+           MOVE SPACES TO LIGNE-BULLETIN
+           STRING 'Net cumule ' WS-ANNEE-PAIE ' : ' WS-YTD-AFF
+               DELIMITED SIZE INTO LIGNE-BULLETIN
+           PERFORM ECRIRE-LIGNE-BULLETIN
+
+           PERFORM ECRIRE-SOLDE-CONGES-BULLETIN
+           CLOSE FICHIER-BULLETIN-INDIV
+           PERFORM ECRIRE-LIVRAISON.
+
+       ECRIRE-SOLDE-CONGES-BULLETIN.
+      * Solde CP/RTT restant a la date de ce bulletin, source directe
+      * de soldes-conges.txt (US-07) - "N/D" si US-07 n'a jamais
+      * tourne pour cet employe, plutot qu'un solde a zero trompeur.
+           MOVE 'N' TO WS-SOLDE-TROUVE
+           MOVE 0 TO WS-SOLDE-MATCH-IDX
+           PERFORM VARYING WS-IDX-SOLDE FROM 1 BY 1
+               UNTIL WS-IDX-SOLDE > WS-NB-SOLDES
+               IF WS-SOLDE-ID(WS-IDX-SOLDE) = EMP-ID
+                   MOVE 'O' TO WS-SOLDE-TROUVE
+                   MOVE WS-IDX-SOLDE TO WS-SOLDE-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO LIGNE-BULLETIN
+           IF WS-SOLDE-TROUVE = 'O'
+               MOVE WS-SOLDE-CP(WS-SOLDE-MATCH-IDX) TO WS-AFF-SOLDE-CP
+               MOVE WS-SOLDE-RTT(WS-SOLDE-MATCH-IDX)
+                   TO WS-AFF-SOLDE-RTT
+               STRING 'Solde conges  : CP ' WS-AFF-SOLDE-CP
+                   ' j / RTT ' WS-AFF-SOLDE-RTT ' j'
+                   DELIMITED SIZE INTO LIGNE-BULLETIN
+           ELSE
+               STRING 'Solde conges  : N/D'
+                   DELIMITED SIZE INTO LIGNE-BULLETIN
+           END-IF
+           PERFORM ECRIRE-LIGNE-BULLETIN.
+
+       ECRIRE-LIGNE-BULLETIN.
+           WRITE LIGNE-BULLETIN
+           MOVE LIGNE-BULLETIN TO LIGNE-BULLETIN-INDIV
+           WRITE LIGNE-BULLETIN-INDIV.
+
+       CONSTRUIRE-CHEMIN-INDIV.
+           MOVE EMP-ID TO WS-ID-AFF
+           MOVE SPACES TO WS-CHEMIN-INDIV
+           IF WS-SIMULATION = 'O'
+               STRING FUNCTION TRIM(WS-DIR-INDIV) 'simulation-bulletin-'
+                   WS-ID-AFF '-' WS-DATE-SYS(1:6) '.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-INDIV
+           ELSE
+               STRING FUNCTION TRIM(WS-DIR-INDIV) 'bulletin-' WS-ID-AFF
+                   '-' WS-DATE-SYS(1:6) '.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-INDIV
+           END-IF.
+
+       ECRIRE-LIVRAISON.
+           MOVE SPACES TO LIGNE-LIVRAISON
+           STRING WS-ID-AFF ',' FUNCTION TRIM(WS-CHEMIN-INDIV)
+               ',A_ENVOYER'
+               DELIMITED SIZE INTO LIGNE-LIVRAISON
+           WRITE LIGNE-LIVRAISON.
+
+       ECRIRE-VIREMENT.
+      * Ligne CSV virement bancaire (EMP-ID,IBAN,MONTANT_NET) generee
+      * en parallele du bulletin pour permettre l'import direct du
+      * virement de salaire net dans un outil de paiement bancaire.
+           MOVE EMP-ID TO WS-ID-AFF
+           MOVE WS-SALAIRE-NET TO WS-NET-CSV
+           MOVE SPACES TO LIGNE-VIREMENT
+           STRING WS-ID-AFF ',' EMP-IBAN ',' WS-NET-CSV
+               DELIMITED SIZE INTO LIGNE-VIREMENT
+           WRITE LIGNE-VIREMENT.
