@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-13-ANNULER-BULLETIN.
+      * US-13 : Annuler / contre-passer un bulletin de paie
+      * Feature : Calcul de la paie
+      * PI-1 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-BULLETINS
+               ASSIGN TO WS-CHEMIN-BULLETINS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-BULLETINS-TMP
+               ASSIGN TO WS-CHEMIN-BULLETINS-TMP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-BULLETINS.
+        01 LIGNE-BULLETIN     PIC X(80).
+
+        FD FICHIER-BULLETINS-TMP.
+        01 LIGNE-BULLETIN-TMP PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN             PIC X     VALUE 'N'.
+        01 WS-EMP-ID-SAISIE   PIC 9(5)  VALUE 0.
+        01 WS-DATE-SAISIE     PIC X(10) VALUE SPACES.
+        01 WS-TROUVE          PIC X     VALUE 'N'.
+        01 WS-DANS-BLOC       PIC X     VALUE 'N'.
+        01 WS-BLOC-CIBLE      PIC X     VALUE 'N'.
+
+        01 WS-TAB-BLOC.
+            05 WS-BLOC-LIGNE OCCURS 10 TIMES
+                              PIC X(80).
+        01 WS-NB-LIGNES       PIC 9(2)  VALUE 0.
+        01 WS-IDX             PIC 9(2)  VALUE 0.
+
+        01 WS-CLE-RECHERCHE   PIC X(40) VALUE SPACES.
+        01 WS-ID-AFF          PIC 9(5).
+
+        01 WS-RACINE              PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-BULLETINS    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-BULLETINS-TMP
+                                  PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+
+           DISPLAY '================================'
+           DISPLAY ' ANNULATION D''UN BULLETIN       '
+           DISPLAY '================================'
+           DISPLAY 'EMP-ID a annuler (5 chiffres) : '
+           ACCEPT WS-EMP-ID-SAISIE
+           DISPLAY 'Date du bulletin (AAAA-MM-JJ)  : '
+           ACCEPT WS-DATE-SAISIE
+
+           MOVE WS-EMP-ID-SAISIE TO WS-ID-AFF
+           MOVE SPACES TO WS-CLE-RECHERCHE
+           STRING 'EMP-ID : ' WS-ID-AFF '   DATE : ' WS-DATE-SAISIE
+               DELIMITED SIZE INTO WS-CLE-RECHERCHE
+
+           OPEN INPUT  FICHIER-BULLETINS
+           OPEN OUTPUT FICHIER-BULLETINS-TMP
+
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-BULLETINS
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       PERFORM TRAITER-LIGNE
+               END-READ
+           END-PERFORM
+
+      * dernier bloc du fichier : pas de separateur suivant
+           IF WS-NB-LIGNES > 0
+               PERFORM ECRIRE-BLOC
+           END-IF
+
+           CLOSE FICHIER-BULLETINS
+           CLOSE FICHIER-BULLETINS-TMP
+
+           IF WS-TROUVE = 'O'
+               CALL 'CBL_DELETE_FILE' USING WS-CHEMIN-BULLETINS
+               CALL 'CBL_RENAME_FILE' USING WS-CHEMIN-BULLETINS-TMP
+                   WS-CHEMIN-BULLETINS
+               DISPLAY 'Bulletin annule (contre-passe) pour EMP-ID : '
+                   WS-ID-AFF
+           ELSE
+               CALL 'CBL_DELETE_FILE' USING WS-CHEMIN-BULLETINS-TMP
+               DISPLAY 'Aucun bulletin trouve pour cet EMP-ID/DATE'
+           END-IF
+           STOP RUN.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../bulletins.txt' TO WS-CHEMIN-BULLETINS
+               MOVE '../bulletins.tmp' TO WS-CHEMIN-BULLETINS-TMP
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/bulletins.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-BULLETINS
+               STRING FUNCTION TRIM(WS-RACINE) '/bulletins.tmp'
+                   DELIMITED SIZE INTO WS-CHEMIN-BULLETINS-TMP
+           END-IF.
+
+       TRAITER-LIGNE.
+      * un bloc commence et se termine par une ligne de separation
+           IF LIGNE-BULLETIN(1:6) = '======'
+               IF WS-DANS-BLOC = 'O'
+                   PERFORM ECRIRE-BLOC
+               END-IF
+               MOVE 'O' TO WS-DANS-BLOC
+               MOVE 'N' TO WS-BLOC-CIBLE
+               MOVE 0 TO WS-NB-LIGNES
+           END-IF
+
+           ADD 1 TO WS-NB-LIGNES
+           IF WS-NB-LIGNES <= 10
+               MOVE LIGNE-BULLETIN TO WS-BLOC-LIGNE(WS-NB-LIGNES)
+           END-IF
+
+           IF LIGNE-BULLETIN(1:40) = WS-CLE-RECHERCHE
+               MOVE 'O' TO WS-BLOC-CIBLE
+           END-IF.
+
+       ECRIRE-BLOC.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-LIGNES
+               MOVE WS-BLOC-LIGNE(WS-IDX) TO LIGNE-BULLETIN-TMP
+               WRITE LIGNE-BULLETIN-TMP
+           END-PERFORM
+
+           IF WS-BLOC-CIBLE = 'O'
+               MOVE 'O' TO WS-TROUVE
+               PERFORM ECRIRE-CONTREPASSATION
+           END-IF.
+
+       ECRIRE-CONTREPASSATION.
+           MOVE '=== VOID / ANNULE ===================='
+               TO LIGNE-BULLETIN-TMP
+           WRITE LIGNE-BULLETIN-TMP
+
+           MOVE SPACES TO LIGNE-BULLETIN-TMP
+           STRING 'CONTRE-PASSATION DU BULLETIN EMP-ID : '
+               WS-ID-AFF DELIMITED SIZE INTO LIGNE-BULLETIN-TMP
+           WRITE LIGNE-BULLETIN-TMP
+
+           MOVE SPACES TO LIGNE-BULLETIN-TMP
+           STRING 'DATE ANNULEE  : ' WS-DATE-SAISIE
+               DELIMITED SIZE INTO LIGNE-BULLETIN-TMP
+           WRITE LIGNE-BULLETIN-TMP
+
+           MOVE 'STATUT        : ANNULE - NE PAS PAYER'
+               TO LIGNE-BULLETIN-TMP
+           WRITE LIGNE-BULLETIN-TMP
+
+           MOVE '======================================='
+               TO LIGNE-BULLETIN-TMP
+           WRITE LIGNE-BULLETIN-TMP.
