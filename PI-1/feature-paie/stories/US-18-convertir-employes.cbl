@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-18-CONVERTIR-EMPLOYES.
+      * US-18 : Convertir employes.txt (sequentiel) en employes.dat
+      *         (indexe, cle EMP-ID)
+      * Feature : Calcul de la paie
+      * PI-1 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-EMPLOYES-SEQ
+               ASSIGN TO WS-CHEMIN-EMPLOYES-SEQ
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-EMPLOYES-IDX
+               ASSIGN TO WS-CHEMIN-EMPLOYES-IDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID OF EMPLOYE-RECORD-IDX
+               FILE STATUS IS WS-STATUT-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-EMPLOYES-SEQ.
+           COPY '../../../copybooks/employe.cpy'.
+
+        FD FICHIER-EMPLOYES-IDX.
+           COPY '../../../copybooks/employe.cpy'
+               REPLACING ==EMPLOYE-RECORD== BY ==EMPLOYE-RECORD-IDX==.
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN             PIC X     VALUE 'N'.
+        01 WS-STATUT-IDX      PIC XX.
+        01 WS-NB-CONVERTIS    PIC 9(5)  VALUE 0.
+        01 WS-NB-REJETS       PIC 9(5)  VALUE 0.
+
+        01 WS-RACINE              PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES-SEQ PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES-IDX PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+
+           OPEN INPUT  FICHIER-EMPLOYES-SEQ
+           OPEN OUTPUT FICHIER-EMPLOYES-IDX
+
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-EMPLOYES-SEQ
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       MOVE EMPLOYE-RECORD TO EMPLOYE-RECORD-IDX
+                       WRITE EMPLOYE-RECORD-IDX
+                           INVALID KEY
+                               ADD 1 TO WS-NB-REJETS
+                           NOT INVALID KEY
+                               ADD 1 TO WS-NB-CONVERTIS
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-EMPLOYES-SEQ
+           CLOSE FICHIER-EMPLOYES-IDX
+           DISPLAY 'Conversion employes.txt -> employes.dat terminee'
+           DISPLAY 'Enregistrements convertis : ' WS-NB-CONVERTIS
+           IF WS-NB-REJETS > 0
+               DISPLAY 'EMP-ID en double rejetes   : ' WS-NB-REJETS
+           END-IF
+           STOP RUN.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../employes.txt' TO WS-CHEMIN-EMPLOYES-SEQ
+               MOVE '../employes.dat' TO WS-CHEMIN-EMPLOYES-IDX
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES-SEQ
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES-IDX
+           END-IF.
