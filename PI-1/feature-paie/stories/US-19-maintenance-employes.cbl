@@ -0,0 +1,653 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-19-MAINTENANCE-EMPLOYES.
+      * US-19 : Ajouter / modifier / supprimer / lister les employes
+      * Feature : Calcul de la paie
+      * PI-1 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-EMPLOYES
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-AUDIT
+               ASSIGN TO WS-CHEMIN-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-EMPLOYES.
+           COPY '../../../copybooks/employe.cpy'.
+
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
+        FD FICHIER-AUDIT.
+        01 LIGNE-AUDIT        PIC X(140).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN              PIC X     VALUE 'N'.
+        01 WS-STATUT-EMPLOYES  PIC XX.
+        01 WS-CONTINUER        PIC X     VALUE 'O'.
+        01 WS-CHOIX            PIC X     VALUE SPACES.
+
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT  PIC X(10).
+        01 WS-NB-TAUX           PIC 9(2)  VALUE 0.
+        01 WS-IDX-TAUX          PIC 9(2)  VALUE 0.
+        01 WS-CATEGORIE-CONNUE  PIC X     VALUE 'N'.
+
+        01 WS-SAISIE-EMP-ID       PIC 9(5)  VALUE 0.
+        01 WS-SAISIE-NOM          PIC X(20) VALUE SPACES.
+        01 WS-SAISIE-PRENOM       PIC X(20) VALUE SPACES.
+        01 WS-SAISIE-SALAIRE-TXT  PIC X(7)  VALUE SPACES.
+        01 WS-SAISIE-SALAIRE-NUM.
+            05 WS-SAISIE-SALAIRE-V PIC 9(5)V99.
+        01 WS-SAISIE-CATEGORIE    PIC X(10) VALUE SPACES.
+        01 WS-SAISIE-DEPARTEMENT  PIC X(15) VALUE SPACES.
+        01 WS-SAISIE-SITE         PIC X(10) VALUE SPACES.
+        01 WS-SAISIE-IBAN         PIC X(27) VALUE SPACES.
+        01 WS-SAISIE-TEMPS-TXT    PIC X(5)  VALUE SPACES.
+        01 WS-SAISIE-TEMPS-NUM.
+            05 WS-SAISIE-TEMPS-V  PIC 9(3)V9(2).
+
+        01 WS-REJET               PIC X     VALUE 'N'.
+        01 WS-MOTIF-REJET         PIC X(60) VALUE SPACES.
+        01 WS-AFF-SALAIRE         PIC ZZ999.99.
+        01 WS-COMPTEUR            PIC 9(3)  VALUE 0.
+
+        01 WS-STATUT-AUDIT        PIC XX.
+        01 WS-UTILISATEUR         PIC X(20) VALUE SPACES.
+        01 WS-DATE-AUDIT          PIC 9(8)  VALUE 0.
+        01 WS-HEURE-AUDIT         PIC 9(8)  VALUE 0.
+        01 WS-AUDIT-OPERATION     PIC X(12) VALUE SPACES.
+        01 WS-AUDIT-CHAMP         PIC X(15) VALUE SPACES.
+        01 WS-AUDIT-ANCIEN        PIC X(27) VALUE SPACES.
+        01 WS-AUDIT-NOUVEAU       PIC X(27) VALUE SPACES.
+
+        01 WS-ANCIEN-NOM          PIC X(20)     VALUE SPACES.
+        01 WS-ANCIEN-PRENOM       PIC X(20)     VALUE SPACES.
+        01 WS-ANCIEN-SALAIRE-V    PIC 9(5)V99   VALUE 0.
+        01 WS-ANCIEN-CATEGORIE    PIC X(10)     VALUE SPACES.
+        01 WS-ANCIEN-DEPARTEMENT  PIC X(15)     VALUE SPACES.
+        01 WS-ANCIEN-SITE         PIC X(10)     VALUE SPACES.
+        01 WS-ANCIEN-IBAN         PIC X(27)     VALUE SPACES.
+        01 WS-ANCIEN-TEMPS-V      PIC 9(3)V9(2) VALUE 0.
+        01 WS-AFF-SALAIRE-2       PIC ZZ999.99.
+        01 WS-AFF-TEMPS           PIC ZZ9.99.
+
+        01 WS-SAISIE-DATE-EMBAUCHE PIC 9(8) VALUE 0.
+        01 WS-SAISIE-DATE-SORTIE  PIC 9(8)  VALUE 0.
+        01 WS-ANCIEN-STATUT       PIC X(10) VALUE SPACES.
+        01 WS-ANCIEN-DATE-SORTIE  PIC 9(8)  VALUE 0.
+
+        01 WS-RACINE           PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES  PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-AUDIT     PIC X(100) VALUE SPACES.
+
+        01 WS-ALPHABET         PIC X(26) VALUE
+            'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+        01 WS-IBAN-VALIDE      PIC X     VALUE 'O'.
+        01 WS-IBAN-REARR       PIC X(27) VALUE SPACES.
+        01 WS-IBAN-IDX         PIC 9(2)  VALUE 0.
+        01 WS-IBAN-CAR         PIC X     VALUE SPACE.
+        01 WS-IBAN-POS         PIC 9(2)  VALUE 0.
+        01 WS-IBAN-VAL         PIC 9(2)  VALUE 0.
+        01 WS-IDX-ALPHA        PIC 9(2)  VALUE 0.
+        01 WS-MOD97            PIC 9(2)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+           ACCEPT WS-UTILISATEUR FROM ENVIRONMENT 'USER'
+           PERFORM CHARGER-TAUX
+           PERFORM OUVRIR-EMPLOYES
+
+           PERFORM UNTIL WS-CONTINUER = 'N'
+               PERFORM AFFICHER-MENU
+               PERFORM TRAITER-CHOIX
+           END-PERFORM.
+
+           CLOSE FICHIER-EMPLOYES
+           DISPLAY 'Fin de la maintenance des employes.'
+           STOP RUN.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../employes.dat' TO WS-CHEMIN-EMPLOYES
+               MOVE '../taux-cotisations.txt' TO WS-CHEMIN-TAUX
+               MOVE '../../../audit-log.txt' TO WS-CHEMIN-AUDIT
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+               STRING FUNCTION TRIM(WS-RACINE) '/audit-log.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-AUDIT
+           END-IF.
+
+       AFFICHER-MENU.
+           DISPLAY ' '
+           DISPLAY '================================'
+           DISPLAY ' MAINTENANCE DES EMPLOYES       '
+           DISPLAY '================================'
+           DISPLAY ' A. Ajouter un employe          '
+           DISPLAY ' M. Modifier un employe         '
+           DISPLAY ' S. Supprimer un employe        '
+           DISPLAY ' T. Terminer un employe (sortie)'
+           DISPLAY ' L. Lister les employes         '
+           DISPLAY ' Q. Quitter                     '
+           DISPLAY '================================'
+           DISPLAY ' Votre choix : '
+           ACCEPT WS-CHOIX.
+
+       TRAITER-CHOIX.
+           EVALUATE WS-CHOIX
+               WHEN 'A' WHEN 'a'
+                   PERFORM AJOUTER-EMPLOYE
+               WHEN 'M' WHEN 'm'
+                   PERFORM MODIFIER-EMPLOYE
+               WHEN 'S' WHEN 's'
+                   PERFORM SUPPRIMER-EMPLOYE
+               WHEN 'T' WHEN 't'
+                   PERFORM TERMINER-EMPLOYE
+               WHEN 'L' WHEN 'l'
+                   PERFORM LISTER-EMPLOYES
+               WHEN 'Q' WHEN 'q'
+                   MOVE 'N' TO WS-CONTINUER
+               WHEN OTHER
+                   DISPLAY ' -> Choix invalide ! Saisir A/M/S/T/L/Q'
+           END-EVALUATE.
+
+       OUVRIR-EMPLOYES.
+      * Le fichier indexe est normalement deja cree par la conversion
+      * US-18 ; le repli en creation reprend le meme principe que pour
+      * historique-paies.txt (requete 015) au cas ou la maintenance
+      * serait lancee avant tout chargement initial.
+           OPEN I-O FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               OPEN OUTPUT FICHIER-EMPLOYES
+               CLOSE FICHIER-EMPLOYES
+               OPEN I-O FICHIER-EMPLOYES
+           END-IF.
+
+       CHARGER-TAUX.
+      * Categories connues = celles du fichier de taux de cotisation,
+      * meme source que WS-TAB-TAUX dans US-03, pour ne pas dupliquer
+      * la liste des categories valides a un second endroit.
+           OPEN INPUT FICHIER-TAUX
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       SAISIR-CHAMPS-EMPLOYE.
+           DISPLAY 'Nom                        : '
+           ACCEPT WS-SAISIE-NOM
+           DISPLAY 'Prenom                     : '
+           ACCEPT WS-SAISIE-PRENOM
+           DISPLAY 'Salaire (7 chiffres, ex : 0250000 = 2500.00) : '
+           ACCEPT WS-SAISIE-SALAIRE-TXT
+           DISPLAY 'Categorie (CDI/CDD/ALTERNANCE/INTERIM/STAGE) : '
+           ACCEPT WS-SAISIE-CATEGORIE
+           DISPLAY 'Departement                : '
+           ACCEPT WS-SAISIE-DEPARTEMENT
+           DISPLAY 'Site                       : '
+           ACCEPT WS-SAISIE-SITE
+           DISPLAY 'IBAN                       : '
+           ACCEPT WS-SAISIE-IBAN
+           DISPLAY 'Temps de travail (5 chiffres, ex : 10000 = '
+           DISPLAY '100.00%, vide = temps plein) : '
+           ACCEPT WS-SAISIE-TEMPS-TXT
+           DISPLAY 'Date d''embauche (AAAAMMJJ, vide = '
+           DISPLAY 'date du jour) : '
+           ACCEPT WS-SAISIE-DATE-EMBAUCHE
+           IF WS-SAISIE-DATE-EMBAUCHE = 0
+               ACCEPT WS-SAISIE-DATE-EMBAUCHE FROM DATE YYYYMMDD
+           END-IF
+           PERFORM VALIDER-CHAMPS-EMPLOYE.
+
+       VALIDER-CHAMPS-EMPLOYE.
+      * Controle des formats/PICTURE avant toute ecriture sur
+      * employes.dat : salaire numerique, nom non vide, categorie
+      * reconnue dans taux-cotisations.txt, temps de travail
+      * numerique et non nul (defaut 100.00% si laisse vide).
+           MOVE 'N' TO WS-REJET
+           IF WS-SAISIE-TEMPS-TXT = SPACES
+               MOVE '10000' TO WS-SAISIE-TEMPS-TXT
+           END-IF
+           IF WS-SAISIE-NOM = SPACES
+               MOVE 'O' TO WS-REJET
+               MOVE 'nom vide' TO WS-MOTIF-REJET
+           END-IF
+           IF WS-REJET = 'N' AND WS-SAISIE-SALAIRE-TXT NOT NUMERIC
+               MOVE 'O' TO WS-REJET
+               MOVE 'salaire non numerique' TO WS-MOTIF-REJET
+           END-IF
+           IF WS-REJET = 'N' AND WS-SAISIE-TEMPS-TXT NOT NUMERIC
+               MOVE 'O' TO WS-REJET
+               MOVE 'temps de travail non numerique' TO WS-MOTIF-REJET
+           END-IF
+           IF WS-REJET = 'N' AND WS-SAISIE-TEMPS-TXT NUMERIC
+               AND WS-SAISIE-TEMPS-TXT = ZEROS
+               MOVE 'O' TO WS-REJET
+               MOVE 'temps de travail nul' TO WS-MOTIF-REJET
+           END-IF
+           IF WS-REJET = 'N'
+               MOVE 'N' TO WS-CATEGORIE-CONNUE
+               PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+                   UNTIL WS-IDX-TAUX > WS-NB-TAUX
+                   IF WS-TAUX-CAT(WS-IDX-TAUX) = WS-SAISIE-CATEGORIE
+                       MOVE 'O' TO WS-CATEGORIE-CONNUE
+                   END-IF
+               END-PERFORM
+               IF WS-CATEGORIE-CONNUE = 'N'
+                   MOVE 'O' TO WS-REJET
+                   MOVE 'categorie inconnue' TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+           IF WS-REJET = 'N'
+               PERFORM VALIDER-IBAN
+               IF WS-IBAN-VALIDE = 'N'
+                   MOVE 'O' TO WS-REJET
+                   MOVE 'IBAN invalide' TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+           IF WS-REJET = 'N'
+               MOVE WS-SAISIE-SALAIRE-TXT TO WS-SAISIE-SALAIRE-NUM
+               MOVE WS-SAISIE-TEMPS-TXT TO WS-SAISIE-TEMPS-NUM
+           END-IF.
+
+       VALIDER-IBAN.
+      * Meme controle de cle IBAN (mod 97) que US-01/CONTROLER-EMPLOYE,
+      * applique ici a la saisie interactive pour qu'un IBAN mal
+      * tape ne soit plus ecrit dans employes.dat via le menu, alors
+      * qu'il aurait ete rejete par le chargement batch.
+           MOVE 'O' TO WS-IBAN-VALIDE
+           MOVE 0 TO WS-MOD97
+           IF WS-SAISIE-IBAN = SPACES
+               MOVE 'N' TO WS-IBAN-VALIDE
+           ELSE
+               MOVE SPACES TO WS-IBAN-REARR
+               STRING WS-SAISIE-IBAN(5:23) WS-SAISIE-IBAN(1:4)
+                   DELIMITED SIZE INTO WS-IBAN-REARR
+               PERFORM VARYING WS-IBAN-IDX FROM 1 BY 1
+                   UNTIL WS-IBAN-IDX > 27
+                   MOVE WS-IBAN-REARR(WS-IBAN-IDX:1) TO WS-IBAN-CAR
+                   IF WS-IBAN-CAR >= '0' AND WS-IBAN-CAR <= '9'
+                       COMPUTE WS-MOD97 = FUNCTION MOD(
+                           (WS-MOD97 * 10 +
+                               FUNCTION NUMVAL(WS-IBAN-CAR)), 97)
+                   ELSE
+                       MOVE 0 TO WS-IBAN-POS
+                       PERFORM VARYING WS-IDX-ALPHA FROM 1 BY 1
+                           UNTIL WS-IDX-ALPHA > 26
+                           IF WS-ALPHABET(WS-IDX-ALPHA:1) =
+                                   WS-IBAN-CAR
+                               MOVE WS-IDX-ALPHA TO WS-IBAN-POS
+                           END-IF
+                       END-PERFORM
+                       IF WS-IBAN-POS = 0
+                           MOVE 'N' TO WS-IBAN-VALIDE
+                       ELSE
+                           COMPUTE WS-IBAN-VAL = WS-IBAN-POS + 9
+                           COMPUTE WS-MOD97 = FUNCTION MOD(
+                               (WS-MOD97 * 10 +
+                               FUNCTION INTEGER(WS-IBAN-VAL / 10)),
+                               97)
+                           COMPUTE WS-MOD97 = FUNCTION MOD(
+                               (WS-MOD97 * 10 +
+                               FUNCTION MOD(WS-IBAN-VAL, 10)), 97)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-MOD97 NOT = 1
+                   MOVE 'N' TO WS-IBAN-VALIDE
+               END-IF
+           END-IF.
+
+       AJOUTER-EMPLOYE.
+           DISPLAY 'EMP-ID (5 chiffres)        : '
+           ACCEPT WS-SAISIE-EMP-ID
+           PERFORM SAISIR-CHAMPS-EMPLOYE
+           IF WS-REJET = 'O'
+               DISPLAY '--------------------------------'
+               DISPLAY 'AJOUT REJETE : ' WS-MOTIF-REJET
+           ELSE
+               MOVE WS-SAISIE-EMP-ID      TO EMP-ID
+               MOVE WS-SAISIE-NOM         TO EMP-NOM
+               MOVE WS-SAISIE-PRENOM      TO EMP-PRENOM
+               MOVE WS-SAISIE-SALAIRE-V   TO EMP-SALAIRE
+               MOVE WS-SAISIE-CATEGORIE   TO EMP-CATEGORIE
+               MOVE WS-SAISIE-DEPARTEMENT TO EMP-DEPARTEMENT
+               MOVE WS-SAISIE-SITE        TO EMP-SITE
+               MOVE WS-SAISIE-IBAN        TO EMP-IBAN
+               MOVE WS-SAISIE-TEMPS-V     TO EMP-TAUX-TEMPS
+               MOVE WS-SAISIE-DATE-EMBAUCHE TO EMP-DATE-EMBAUCHE
+               MOVE 'ACTIF'               TO EMP-STATUT
+               MOVE 0                     TO EMP-DATE-SORTIE
+               WRITE EMPLOYE-RECORD
+                   INVALID KEY
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'AJOUT REJETE : EMP-ID deja utilise'
+                   NOT INVALID KEY
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'Employe ajoute : ' WS-SAISIE-EMP-ID
+                       PERFORM AUDIT-AJOUT
+               END-WRITE
+           END-IF.
+
+       MODIFIER-EMPLOYE.
+           DISPLAY 'EMP-ID a modifier (5 chiffres) : '
+           ACCEPT WS-SAISIE-EMP-ID
+           MOVE WS-SAISIE-EMP-ID TO EMP-ID
+           READ FICHIER-EMPLOYES
+               INVALID KEY
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'EMP-ID inconnu : ' WS-SAISIE-EMP-ID
+               NOT INVALID KEY
+                   MOVE EMP-NOM         TO WS-ANCIEN-NOM
+                   MOVE EMP-PRENOM      TO WS-ANCIEN-PRENOM
+                   MOVE EMP-SALAIRE     TO WS-ANCIEN-SALAIRE-V
+                   MOVE EMP-CATEGORIE   TO WS-ANCIEN-CATEGORIE
+                   MOVE EMP-DEPARTEMENT TO WS-ANCIEN-DEPARTEMENT
+                   MOVE EMP-SITE        TO WS-ANCIEN-SITE
+                   MOVE EMP-IBAN        TO WS-ANCIEN-IBAN
+                   MOVE EMP-TAUX-TEMPS  TO WS-ANCIEN-TEMPS-V
+                   PERFORM SAISIR-CHAMPS-EMPLOYE
+                   IF WS-REJET = 'O'
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'MODIFICATION REJETEE : '
+                           WS-MOTIF-REJET
+                   ELSE
+                       MOVE WS-SAISIE-NOM         TO EMP-NOM
+                       MOVE WS-SAISIE-PRENOM      TO EMP-PRENOM
+                       MOVE WS-SAISIE-SALAIRE-V   TO EMP-SALAIRE
+                       MOVE WS-SAISIE-CATEGORIE   TO EMP-CATEGORIE
+                       MOVE WS-SAISIE-DEPARTEMENT TO EMP-DEPARTEMENT
+                       MOVE WS-SAISIE-SITE        TO EMP-SITE
+                       MOVE WS-SAISIE-IBAN        TO EMP-IBAN
+                       MOVE WS-SAISIE-TEMPS-V     TO EMP-TAUX-TEMPS
+                       MOVE WS-SAISIE-DATE-EMBAUCHE TO EMP-DATE-EMBAUCHE
+                       REWRITE EMPLOYE-RECORD
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'Employe modifie : ' WS-SAISIE-EMP-ID
+                       PERFORM AUDIT-MODIFICATION
+                   END-IF
+           END-READ.
+
+       SUPPRIMER-EMPLOYE.
+           DISPLAY 'EMP-ID a supprimer (5 chiffres) : '
+           ACCEPT WS-SAISIE-EMP-ID
+           MOVE WS-SAISIE-EMP-ID TO EMP-ID
+           READ FICHIER-EMPLOYES
+               INVALID KEY
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'EMP-ID inconnu : ' WS-SAISIE-EMP-ID
+               NOT INVALID KEY
+                   MOVE EMP-NOM         TO WS-ANCIEN-NOM
+                   MOVE EMP-PRENOM      TO WS-ANCIEN-PRENOM
+                   MOVE EMP-SALAIRE     TO WS-ANCIEN-SALAIRE-V
+                   MOVE EMP-CATEGORIE   TO WS-ANCIEN-CATEGORIE
+                   MOVE EMP-DEPARTEMENT TO WS-ANCIEN-DEPARTEMENT
+                   MOVE EMP-SITE        TO WS-ANCIEN-SITE
+                   MOVE EMP-IBAN        TO WS-ANCIEN-IBAN
+                   MOVE EMP-TAUX-TEMPS  TO WS-ANCIEN-TEMPS-V
+                   DELETE FICHIER-EMPLOYES RECORD
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'Employe supprime : ' WS-SAISIE-EMP-ID
+                   PERFORM AUDIT-SUPPRESSION
+           END-READ.
+
+       TERMINER-EMPLOYE.
+      * Ne supprime pas l'employe : marque une sortie (EMP-STATUT/
+      * EMP-DATE-SORTIE) pour que le solde de tout compte (US-20)
+      * puisse encore lire son historique et ses droits acquis apres
+      * son depart.
+           DISPLAY 'EMP-ID a terminer (5 chiffres) : '
+           ACCEPT WS-SAISIE-EMP-ID
+           MOVE WS-SAISIE-EMP-ID TO EMP-ID
+           READ FICHIER-EMPLOYES
+               INVALID KEY
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'EMP-ID inconnu : ' WS-SAISIE-EMP-ID
+               NOT INVALID KEY
+                   IF EMP-STATUT = 'SORTI'
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'Employe deja sorti : '
+                           WS-SAISIE-EMP-ID
+                   ELSE
+                       DISPLAY 'Date de sortie (AAAAMMJJ, vide = '
+                       DISPLAY 'date du jour) : '
+                       ACCEPT WS-SAISIE-DATE-SORTIE
+                       IF WS-SAISIE-DATE-SORTIE = 0
+                           ACCEPT WS-SAISIE-DATE-SORTIE
+                               FROM DATE YYYYMMDD
+                       END-IF
+                       MOVE EMP-STATUT      TO WS-ANCIEN-STATUT
+                       MOVE EMP-DATE-SORTIE TO WS-ANCIEN-DATE-SORTIE
+                       MOVE 'SORTI'              TO EMP-STATUT
+                       MOVE WS-SAISIE-DATE-SORTIE TO EMP-DATE-SORTIE
+                       REWRITE EMPLOYE-RECORD
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'Employe termine : ' WS-SAISIE-EMP-ID
+                       PERFORM AUDIT-SORTIE
+                   END-IF
+           END-READ.
+
+       LISTER-EMPLOYES.
+           MOVE LOW-VALUES TO EMP-ID
+           START FICHIER-EMPLOYES KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY 'Aucun employe enregistre.'
+           END-START
+
+           MOVE 0 TO WS-COMPTEUR
+           MOVE 'N' TO WS-FIN
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-EMPLOYES NEXT RECORD
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-COMPTEUR
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'ID         : ' EMP-ID
+                       DISPLAY 'Nom        : ' EMP-NOM
+                       DISPLAY 'Prenom     : ' EMP-PRENOM
+                       MOVE EMP-SALAIRE TO WS-AFF-SALAIRE
+                       DISPLAY 'Salaire    : ' WS-AFF-SALAIRE
+                       DISPLAY 'Categorie  : ' EMP-CATEGORIE
+                       DISPLAY 'Departement: ' EMP-DEPARTEMENT
+                       DISPLAY 'Site       : ' EMP-SITE
+                       MOVE EMP-TAUX-TEMPS TO WS-AFF-TEMPS
+                       DISPLAY 'Temps      : ' WS-AFF-TEMPS
+                       DISPLAY 'Statut     : ' EMP-STATUT
+               END-READ
+           END-PERFORM
+           DISPLAY '--------------------------------'
+           DISPLAY 'Total employes : ' WS-COMPTEUR
+           MOVE 'N' TO WS-FIN.
+
+       AUDIT-AJOUT.
+      * Une ligne d'audit par champ, ancienne valeur vide puisqu'il
+      * s'agit d'une creation - meme fichier partage audit-log.txt que
+      * pour conges.txt (requete 028).
+           MOVE 'AJOUT' TO WS-AUDIT-OPERATION
+           PERFORM OUVRIR-AUDIT
+           MOVE 'NOM' TO WS-AUDIT-CHAMP
+           MOVE SPACES TO WS-AUDIT-ANCIEN
+           MOVE WS-SAISIE-NOM TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'PRENOM' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-PRENOM TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'SALAIRE' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-SALAIRE-V TO WS-AFF-SALAIRE-2
+           MOVE WS-AFF-SALAIRE-2 TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'CATEGORIE' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-CATEGORIE TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'DEPARTEMENT' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-DEPARTEMENT TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'SITE' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-SITE TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'IBAN' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-IBAN TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'TEMPS' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-TEMPS-V TO WS-AFF-TEMPS
+           MOVE WS-AFF-TEMPS TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           CLOSE FICHIER-AUDIT.
+
+       AUDIT-MODIFICATION.
+      * Une ligne d'audit uniquement pour les champs qui ont
+      * effectivement change entre la valeur lue (WS-ANCIEN-*) et la
+      * valeur saisie (WS-SAISIE-*).
+           MOVE 'MODIFICATION' TO WS-AUDIT-OPERATION
+           PERFORM OUVRIR-AUDIT
+           IF WS-ANCIEN-NOM NOT = WS-SAISIE-NOM
+               MOVE 'NOM' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-NOM TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-NOM TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           IF WS-ANCIEN-PRENOM NOT = WS-SAISIE-PRENOM
+               MOVE 'PRENOM' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-PRENOM TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-PRENOM TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           IF WS-ANCIEN-SALAIRE-V NOT = WS-SAISIE-SALAIRE-V
+               MOVE 'SALAIRE' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-SALAIRE-V TO WS-AFF-SALAIRE-2
+               MOVE WS-AFF-SALAIRE-2 TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-SALAIRE-V TO WS-AFF-SALAIRE-2
+               MOVE WS-AFF-SALAIRE-2 TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           IF WS-ANCIEN-CATEGORIE NOT = WS-SAISIE-CATEGORIE
+               MOVE 'CATEGORIE' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-CATEGORIE TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-CATEGORIE TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           IF WS-ANCIEN-DEPARTEMENT NOT = WS-SAISIE-DEPARTEMENT
+               MOVE 'DEPARTEMENT' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-DEPARTEMENT TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-DEPARTEMENT TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           IF WS-ANCIEN-SITE NOT = WS-SAISIE-SITE
+               MOVE 'SITE' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-SITE TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-SITE TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           IF WS-ANCIEN-IBAN NOT = WS-SAISIE-IBAN
+               MOVE 'IBAN' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-IBAN TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-IBAN TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           IF WS-ANCIEN-TEMPS-V NOT = WS-SAISIE-TEMPS-V
+               MOVE 'TEMPS' TO WS-AUDIT-CHAMP
+               MOVE WS-ANCIEN-TEMPS-V TO WS-AFF-TEMPS
+               MOVE WS-AFF-TEMPS TO WS-AUDIT-ANCIEN
+               MOVE WS-SAISIE-TEMPS-V TO WS-AFF-TEMPS
+               MOVE WS-AFF-TEMPS TO WS-AUDIT-NOUVEAU
+               PERFORM ECRIRE-LIGNE-AUDIT
+           END-IF
+           CLOSE FICHIER-AUDIT.
+
+       AUDIT-SUPPRESSION.
+      * Une ligne d'audit par champ, nouvelle valeur vide puisque
+      * l'enregistrement vient d'etre supprime.
+           MOVE 'SUPPRESSION' TO WS-AUDIT-OPERATION
+           PERFORM OUVRIR-AUDIT
+           MOVE SPACES TO WS-AUDIT-NOUVEAU
+           MOVE 'NOM' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-NOM TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'PRENOM' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-PRENOM TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'SALAIRE' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-SALAIRE-V TO WS-AFF-SALAIRE-2
+           MOVE WS-AFF-SALAIRE-2 TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'CATEGORIE' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-CATEGORIE TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'DEPARTEMENT' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-DEPARTEMENT TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'SITE' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-SITE TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'IBAN' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-IBAN TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'TEMPS' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-TEMPS-V TO WS-AFF-TEMPS
+           MOVE WS-AFF-TEMPS TO WS-AUDIT-ANCIEN
+           PERFORM ECRIRE-LIGNE-AUDIT
+           CLOSE FICHIER-AUDIT.
+
+       AUDIT-SORTIE.
+           MOVE 'SORTIE' TO WS-AUDIT-OPERATION
+           PERFORM OUVRIR-AUDIT
+           MOVE 'STATUT' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-STATUT TO WS-AUDIT-ANCIEN
+           MOVE EMP-STATUT TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'DATE_SORTIE' TO WS-AUDIT-CHAMP
+           MOVE WS-ANCIEN-DATE-SORTIE TO WS-AUDIT-ANCIEN
+           MOVE EMP-DATE-SORTIE TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           CLOSE FICHIER-AUDIT.
+
+       OUVRIR-AUDIT.
+      * Meme principe de repli qu'OUVRIR-EMPLOYES : creation du fichier
+      * au premier ajout si audit-log.txt n'existe pas encore.
+           OPEN EXTEND FICHIER-AUDIT
+           IF WS-STATUT-AUDIT NOT = '00'
+               OPEN OUTPUT FICHIER-AUDIT
+           END-IF
+           ACCEPT WS-DATE-AUDIT FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-AUDIT FROM TIME.
+
+       ECRIRE-LIGNE-AUDIT.
+           MOVE SPACES TO LIGNE-AUDIT
+           STRING WS-UTILISATEUR ',' WS-DATE-AUDIT ','
+               WS-HEURE-AUDIT(1:6) ',' 'employes.dat,'
+               WS-AUDIT-OPERATION ',' WS-SAISIE-EMP-ID ','
+               WS-AUDIT-CHAMP ',' WS-AUDIT-ANCIEN ',' WS-AUDIT-NOUVEAU
+               DELIMITED SIZE INTO LIGNE-AUDIT
+           WRITE LIGNE-AUDIT.
