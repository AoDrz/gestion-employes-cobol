@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-20-SIMULATEUR-NET-BRUT.
+      * US-20 : Simulateur net -> brut
+      * Feature : Calcul de la paie
+      * PI-1 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN              PIC X         VALUE 'N'.
+        01 WS-NET-SOUHAITE     PIC 9(5)V9(2) VALUE 0.
+        01 WS-CATEGORIE-SAISIE PIC X(10)     VALUE SPACES.
+        01 WS-CATEGORIE-CONNUE PIC X         VALUE 'N'.
+        01 WS-TAUX-COTIS       PIC 9(3)V9(2) VALUE 0.
+        01 WS-TAUX-IMPOT       PIC 9(3)V9(2) VALUE 0.
+        01 WS-TAUX-TOTAL       PIC 9(3)V9(4) VALUE 0.
+        01 WS-FACTEUR-CORRECTION PIC 9V9(4)  VALUE 0.
+        01 WS-BRUT-ESSAI       PIC 9(5)V9(2) VALUE 0.
+        01 WS-NET-CALCULE      PIC 9(5)V9(2) VALUE 0.
+        01 WS-ECART            PIC S9(5)V9(2) VALUE 0.
+        01 WS-NB-ITER          PIC 9(2)      VALUE 0.
+        01 WS-CONVERGE         PIC X         VALUE 'N'.
+
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT     PIC X(10).
+                10 WS-TAUX-T-COTIS PIC 9(3)V9(2).
+                10 WS-TAUX-T-IMPOT PIC 9(3)V9(2).
+        01 WS-NB-TAUX          PIC 9(2)  VALUE 0.
+        01 WS-IDX-TAUX         PIC 9(2)  VALUE 0.
+
+        01 WS-RACINE           PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX      PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+           PERFORM CHARGER-TAUX
+
+           DISPLAY '================================'
+           DISPLAY ' SIMULATEUR NET -> BRUT         '
+           DISPLAY '================================'
+           DISPLAY 'Net souhaite (7 chiffres, ex : 0200000=2000.00) : '
+           ACCEPT WS-NET-SOUHAITE
+           DISPLAY 'Categorie (CDI/CDD/ALTERNANCE/INTERIM/STAGE)    : '
+           ACCEPT WS-CATEGORIE-SAISIE
+
+           PERFORM TROUVER-TAUX
+           IF WS-CATEGORIE-CONNUE = 'N'
+               DISPLAY '--------------------------------'
+               DISPLAY 'CATEGORIE INCONNUE : ' WS-CATEGORIE-SAISIE
+           ELSE
+               PERFORM RESOUDRE-BRUT
+               DISPLAY '--------------------------------'
+               DISPLAY 'Categorie      : ' WS-CATEGORIE-SAISIE
+               DISPLAY 'Net souhaite   : ' WS-NET-SOUHAITE
+               DISPLAY 'Brut estime    : ' WS-BRUT-ESSAI
+               DISPLAY 'Net obtenu     : ' WS-NET-CALCULE
+               DISPLAY 'Iterations     : ' WS-NB-ITER
+           END-IF
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../taux-cotisations.txt' TO WS-CHEMIN-TAUX
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+           END-IF.
+
+       CHARGER-TAUX.
+           OPEN INPUT FICHIER-TAUX
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+                       MOVE TAUX-COTIS     TO
+                           WS-TAUX-T-COTIS(WS-NB-TAUX)
+                       MOVE TAUX-IMPOT     TO
+                           WS-TAUX-T-IMPOT(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX.
+           MOVE 0 TO WS-TAUX-COTIS
+           MOVE 0 TO WS-TAUX-IMPOT
+           MOVE 'N' TO WS-CATEGORIE-CONNUE
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+               UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-CAT(WS-IDX-TAUX) = WS-CATEGORIE-SAISIE
+                   MOVE WS-TAUX-T-COTIS(WS-IDX-TAUX) TO WS-TAUX-COTIS
+                   MOVE WS-TAUX-T-IMPOT(WS-IDX-TAUX) TO WS-TAUX-IMPOT
+                   MOVE 'O' TO WS-CATEGORIE-CONNUE
+               END-IF
+           END-PERFORM.
+
+       RESOUDRE-BRUT.
+      * Meme formule que CALCULER-SALAIRE (US-02) : NET = BRUT -
+      * BRUT*TAUX-COTIS - BRUT*TAUX-IMPOT, une relation lineaire en
+      * BRUT. On part de l'hypothese BRUT = NET puis on corrige par
+      * l'ecart observe, ramene au brut via le facteur de correction
+      * 1 / (1 - TAUX-COTIS - TAUX-IMPOT) ; la convergence est donc
+      * atteinte des la premiere iteration, mais la boucle reste
+      * ecrite en iteration pour rester valable si les taux devenaient
+      * un jour progressifs par tranche.
+           COMPUTE WS-TAUX-TOTAL = WS-TAUX-COTIS + WS-TAUX-IMPOT
+           COMPUTE WS-FACTEUR-CORRECTION ROUNDED =
+               1 / (1 - WS-TAUX-TOTAL)
+           MOVE WS-NET-SOUHAITE TO WS-BRUT-ESSAI
+           MOVE 0 TO WS-NB-ITER
+           MOVE 'N' TO WS-CONVERGE
+           PERFORM UNTIL WS-CONVERGE = 'O' OR WS-NB-ITER > 10
+               ADD 1 TO WS-NB-ITER
+               COMPUTE WS-NET-CALCULE ROUNDED =
+                   WS-BRUT-ESSAI - (WS-BRUT-ESSAI * WS-TAUX-COTIS)
+                   - (WS-BRUT-ESSAI * WS-TAUX-IMPOT)
+               COMPUTE WS-ECART = WS-NET-SOUHAITE - WS-NET-CALCULE
+               IF WS-ECART = 0
+                   MOVE 'O' TO WS-CONVERGE
+               ELSE
+                   COMPUTE WS-BRUT-ESSAI ROUNDED = WS-BRUT-ESSAI +
+                       (WS-ECART * WS-FACTEUR-CORRECTION)
+               END-IF
+           END-PERFORM.
