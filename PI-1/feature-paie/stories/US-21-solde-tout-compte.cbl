@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-21-SOLDE-TOUT-COMPTE.
+      * US-21 : Solde de tout compte
+      * Feature : Calcul de la paie
+      * PI-1 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-EMPLOYES
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CONGES.
+           SELECT FICHIER-DROITS
+               ASSIGN TO WS-CHEMIN-DROITS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-DROITS.
+           SELECT FICHIER-SOLDE
+               ASSIGN TO WS-CHEMIN-SOLDE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-SOLDE.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-EMPLOYES.
+           COPY '../../../copybooks/employe.cpy'.
+
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
+
+        FD FICHIER-DROITS.
+           COPY '../../../copybooks/droits.cpy'.
+
+        FD FICHIER-SOLDE.
+        01 LIGNE-SOLDE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN               PIC X     VALUE 'N'.
+        01 WS-STATUT-EMPLOYES   PIC XX.
+        01 WS-STATUT-CONGES     PIC XX.
+        01 WS-STATUT-DROITS     PIC XX.
+        01 WS-STATUT-SOLDE      PIC XX.
+
+        01 WS-SAISIE-EMP-ID     PIC 9(5)  VALUE 0.
+        01 WS-JOURS-MENSUELS    PIC 9(2)  VALUE 30.
+
+        01 WS-CP-DEFAUT         PIC 9(3)  VALUE 25.
+        01 WS-CP-TOTAL          PIC 9(3)V9 VALUE 0.
+        01 WS-CP-PRIS           PIC 9(3)V9 VALUE 0.
+        01 WS-CP-RESTANT        PIC S9(3)V9 VALUE 0.
+
+        01 WS-JOUR-SORTIE       PIC 9(2)  VALUE 0.
+        01 WS-DATE-SORTIE       PIC 9(8)  VALUE 0.
+        01 WS-SORTIE-R REDEFINES WS-DATE-SORTIE.
+            05 WS-SORTIE-AAAA   PIC 9(4).
+            05 WS-SORTIE-MM     PIC 9(2).
+            05 WS-SORTIE-JJ     PIC 9(2).
+
+        01 WS-SALAIRE-PRORATE   PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-JOURNALIER   PIC 9(5)V9(2) VALUE 0.
+        01 WS-BRUT-DERNIER-MOIS PIC 9(5)V9(2) VALUE 0.
+      * Signe : negatif quand l'indemnite de CP (donc le solde et le
+      * net qui en decoulent) devient une retenue - voir le
+      * commentaire de CALCULER-SOLDE.
+        01 WS-BRUT-INDEMNITE-CP PIC S9(5)V9(2) VALUE 0.
+        01 WS-BRUT-SOLDE        PIC S9(5)V9(2) VALUE 0.
+        01 WS-COTISATIONS       PIC S9(5)V9(2) VALUE 0.
+        01 WS-IMPOT             PIC S9(5)V9(2) VALUE 0.
+        01 WS-NET-SOLDE         PIC S9(5)V9(2) VALUE 0.
+        01 WS-TAUX-COTIS        PIC 9(3)V9(2) VALUE 0.
+        01 WS-TAUX-IMPOT        PIC 9(3)V9(2) VALUE 0.
+
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT     PIC X(10).
+                10 WS-TAUX-T-COTIS PIC 9(3)V9(2).
+                10 WS-TAUX-T-IMPOT PIC 9(3)V9(2).
+        01 WS-NB-TAUX          PIC 9(2)  VALUE 0.
+        01 WS-IDX-TAUX         PIC 9(2)  VALUE 0.
+
+        01 WS-CP-TROUVE         PIC X     VALUE 'N'.
+
+        01 WS-ID-AFF            PIC 9(5).
+        01 WS-AFF-JOURS         PIC -ZZ9.9.
+        01 WS-AFF-MONTANT       PIC -ZZZZ9.99.
+
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DROITS     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SOLDE      PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+           PERFORM CHARGER-TAUX
+           OPEN INPUT FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY '================================'
+           DISPLAY ' SOLDE DE TOUT COMPTE           '
+           DISPLAY '================================'
+           DISPLAY 'EMP-ID de l''employe sorti (5 chiffres) : '
+           ACCEPT WS-SAISIE-EMP-ID
+           MOVE WS-SAISIE-EMP-ID TO EMP-ID
+
+           READ FICHIER-EMPLOYES
+               INVALID KEY
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'EMP-ID inconnu : ' WS-SAISIE-EMP-ID
+               NOT INVALID KEY
+                   PERFORM TRAITER-SOLDE
+           END-READ
+
+           CLOSE FICHIER-EMPLOYES
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../employes.dat' TO WS-CHEMIN-EMPLOYES
+               MOVE '../taux-cotisations.txt' TO WS-CHEMIN-TAUX
+               MOVE '../../../PI-2/feature-conges/conges.txt' TO
+                   WS-CHEMIN-CONGES
+               MOVE
+                 '../../../PI-2/feature-conges/droits-conges.txt' TO
+                   WS-CHEMIN-DROITS
+               MOVE '../solde-tout-compte.txt' TO WS-CHEMIN-SOLDE
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE) '/droits-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DROITS
+               STRING FUNCTION TRIM(WS-RACINE) '/solde-tout-compte.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SOLDE
+           END-IF.
+
+       TRAITER-SOLDE.
+      * EMP-STATUT doit deja etre a 'SORTI' (positionne par US-19,
+      * option T) pour eviter qu'un solde de tout compte ne soit
+      * calcule - et surtout paye - pour un employe toujours actif.
+           IF EMP-STATUT NOT = 'SORTI'
+               DISPLAY '--------------------------------'
+               DISPLAY 'Employe toujours actif : terminer'
+               DISPLAY 'l''employe (US-19, option T) avant de'
+               DISPLAY 'calculer son solde de tout compte.'
+           ELSE
+               PERFORM TROUVER-TAUX
+               PERFORM CHARGER-DROITS-CP
+               PERFORM CHARGER-CONGES-PRIS
+               PERFORM CALCULER-SOLDE
+               PERFORM ECRIRE-SOLDE
+               PERFORM AFFICHER-SOLDE
+           END-IF.
+
+       CHARGER-TAUX.
+           OPEN INPUT FICHIER-TAUX
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+                       MOVE TAUX-COTIS     TO
+                           WS-TAUX-T-COTIS(WS-NB-TAUX)
+                       MOVE TAUX-IMPOT     TO
+                           WS-TAUX-T-IMPOT(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX.
+           MOVE 0 TO WS-TAUX-COTIS
+           MOVE 0 TO WS-TAUX-IMPOT
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+               UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-CAT(WS-IDX-TAUX) = EMP-CATEGORIE
+                   MOVE WS-TAUX-T-COTIS(WS-IDX-TAUX) TO WS-TAUX-COTIS
+                   MOVE WS-TAUX-T-IMPOT(WS-IDX-TAUX) TO WS-TAUX-IMPOT
+               END-IF
+           END-PERFORM.
+
+       CHARGER-DROITS-CP.
+      * Meme droit par defaut (25 CP temps plein) que US-07 ; le
+      * fichier de droits particuliers est optionnel et n'affecte que
+      * l'employe qui y figure.
+           MOVE WS-CP-DEFAUT TO WS-CP-TOTAL
+           OPEN INPUT FICHIER-DROITS
+           IF WS-STATUT-DROITS = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-DROITS
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF DROITS-EMP-ID = EMP-ID
+                               MOVE DROITS-CP TO WS-CP-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-DROITS
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CHARGER-CONGES-PRIS.
+      * Meme filtre que US-07 (CONGE-STATUT = 'APPROUVE', CONGE-TYPE =
+      * 'CP') pour rester coherent avec le calcul des conges restants
+      * deja utilise en cours d'activite.
+           MOVE 0 TO WS-CP-PRIS
+           OPEN INPUT FICHIER-CONGES
+           IF WS-STATUT-CONGES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CONGES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF CONGE-EMP-ID = EMP-ID
+                               AND CONGE-TYPE = 'CP        '
+                               AND CONGE-STATUT = 'APPROUVE  '
+                               ADD CONGE-NB-JOURS TO WS-CP-PRIS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CONGES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CALCULER-SOLDE.
+      * Dernier mois proratise au nombre de jours travailles avant la
+      * sortie (jour du mois de EMP-DATE-SORTIE, sur un mois de 30
+      * jours comme la retenue conges sans solde de US-02), plus une
+      * indemnite compensatrice de CP pour les jours acquis et non
+      * pris, negative si l'employe a pris plus de CP qu'acquis (solde
+      * alors retenu sur le dernier bulletin).
+           COMPUTE WS-SALAIRE-PRORATE ROUNDED =
+               EMP-SALAIRE * EMP-TAUX-TEMPS / 100
+           COMPUTE WS-TAUX-JOURNALIER ROUNDED =
+               WS-SALAIRE-PRORATE / WS-JOURS-MENSUELS
+           MOVE EMP-DATE-SORTIE TO WS-DATE-SORTIE
+           MOVE WS-SORTIE-JJ TO WS-JOUR-SORTIE
+           IF WS-JOUR-SORTIE = 0 OR WS-JOUR-SORTIE > WS-JOURS-MENSUELS
+               MOVE WS-JOURS-MENSUELS TO WS-JOUR-SORTIE
+           END-IF
+           COMPUTE WS-BRUT-DERNIER-MOIS ROUNDED =
+               WS-TAUX-JOURNALIER * WS-JOUR-SORTIE
+
+           SUBTRACT WS-CP-PRIS FROM WS-CP-TOTAL GIVING WS-CP-RESTANT
+           COMPUTE WS-BRUT-INDEMNITE-CP ROUNDED =
+               WS-TAUX-JOURNALIER * WS-CP-RESTANT
+
+           ADD WS-BRUT-DERNIER-MOIS WS-BRUT-INDEMNITE-CP
+               GIVING WS-BRUT-SOLDE
+
+           COMPUTE WS-COTISATIONS = WS-BRUT-SOLDE * WS-TAUX-COTIS
+           COMPUTE WS-IMPOT = WS-BRUT-SOLDE * WS-TAUX-IMPOT
+           COMPUTE WS-NET-SOLDE =
+               WS-BRUT-SOLDE - WS-COTISATIONS - WS-IMPOT.
+
+       ECRIRE-SOLDE.
+      * Ajoute au fichier partage solde-tout-compte.txt, meme principe
+      * de repli qu'historique-paies.txt (requete 015) au cas ou le
+      * fichier n'existe pas encore.
+           OPEN EXTEND FICHIER-SOLDE
+           IF WS-STATUT-SOLDE NOT = '00'
+               OPEN OUTPUT FICHIER-SOLDE
+           END-IF
+
+           MOVE '======================================'
+               TO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'SOLDE DE TOUT COMPTE - ' EMP-NOM ' ' EMP-PRENOM
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE EMP-ID TO WS-ID-AFF
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'EMP-ID : ' WS-ID-AFF '   DATE SORTIE : '
+               EMP-DATE-SORTIE
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-JOUR-SORTIE TO WS-AFF-JOURS
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'Jours travailles (dernier mois) : ' WS-AFF-JOURS
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-BRUT-DERNIER-MOIS TO WS-AFF-MONTANT
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'Brut dernier mois (prorate)      : '
+               WS-AFF-MONTANT
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-CP-RESTANT TO WS-AFF-JOURS
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'CP restants (acquis - pris)      : ' WS-AFF-JOURS
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-BRUT-INDEMNITE-CP TO WS-AFF-MONTANT
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'Indemnite compensatrice de CP    : '
+               WS-AFF-MONTANT
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-BRUT-SOLDE TO WS-AFF-MONTANT
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'Brut solde de tout compte        : '
+               WS-AFF-MONTANT
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-COTISATIONS TO WS-AFF-MONTANT
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'Cotisations                      : '
+               WS-AFF-MONTANT
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-IMPOT TO WS-AFF-MONTANT
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'Impot                            : '
+               WS-AFF-MONTANT
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE WS-NET-SOLDE TO WS-AFF-MONTANT
+           MOVE SPACES TO LIGNE-SOLDE
+           STRING 'NET A PAYER (solde de tout compte) : '
+               WS-AFF-MONTANT
+               DELIMITED SIZE INTO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+
+           MOVE '======================================'
+               TO LIGNE-SOLDE
+           WRITE LIGNE-SOLDE
+           CLOSE FICHIER-SOLDE.
+
+       AFFICHER-SOLDE.
+           DISPLAY '--------------------------------'
+           DISPLAY 'Employe          : ' EMP-NOM
+           MOVE WS-BRUT-SOLDE TO WS-AFF-MONTANT
+           DISPLAY 'Brut solde       : ' WS-AFF-MONTANT
+           MOVE WS-NET-SOLDE TO WS-AFF-MONTANT
+           DISPLAY 'Net a payer      : ' WS-AFF-MONTANT
+           DISPLAY 'Solde ecrit dans : solde-tout-compte.txt'.
