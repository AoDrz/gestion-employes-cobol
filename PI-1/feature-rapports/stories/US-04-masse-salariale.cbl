@@ -8,11 +8,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-EMPLOYES
-               ASSIGN TO '../../feature-paie/employes.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
            SELECT FICHIER-RAPPORT
-               ASSIGN TO '../rapport-masse-salariale.txt'
+               ASSIGN TO WS-CHEMIN-RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-RAPPORT-CSV
+               ASSIGN TO WS-CHEMIN-RAPPORT-CSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TAUX.
+           SELECT FICHIER-CUMULS
+               ASSIGN TO WS-CHEMIN-CUMULS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CUMULS.
+           SELECT FICHIER-JOURNAL
+               ASSIGN TO WS-CHEMIN-JOURNAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+           SELECT FICHIER-DEVISES
+               ASSIGN TO WS-CHEMIN-DEVISES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-HISTORIQUE
+               ASSIGN TO WS-CHEMIN-HISTORIQUE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-HISTO.
+           SELECT FICHIER-HEURES
+               ASSIGN TO WS-CHEMIN-HEURES
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-SMIC
+               ASSIGN TO WS-CHEMIN-SMIC
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CONGES.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,7 +55,34 @@
            COPY '../../../copybooks/employe.cpy'.
 
         FD FICHIER-RAPPORT.
-        01 LIGNE-RAPPORT      PIC X(80). 
+        01 LIGNE-RAPPORT      PIC X(80).
+
+        FD FICHIER-RAPPORT-CSV.
+        01 LIGNE-CSV          PIC X(80).
+
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
+        FD FICHIER-DEVISES.
+           COPY '../../../copybooks/devise.cpy'.
+
+        FD FICHIER-CUMULS.
+           COPY '../../../copybooks/cumul.cpy'.
+
+        FD FICHIER-JOURNAL.
+        01 LIGNE-JOURNAL      PIC X(80).
+
+        FD FICHIER-HISTORIQUE.
+           COPY '../../../copybooks/historique-masse.cpy'.
+
+        FD FICHIER-HEURES.
+           COPY '../../../copybooks/heures.cpy'.
+
+        FD FICHIER-SMIC.
+           COPY '../../../copybooks/smic.cpy'.
+
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
 
        WORKING-STORAGE SECTION.
         01 WS-FIN             PIC X         VALUE 'N'.
@@ -31,18 +93,178 @@
         01 WS-NB-EMPLOYES     PIC 9(3)      VALUE 0.
         01 WS-NB-CDI          PIC 9(3)      VALUE 0.
         01 WS-NB-CDD          PIC 9(3)      VALUE 0.
+        01 WS-NB-ALTERNANCE   PIC 9(3)      VALUE 0.
+        01 WS-NB-INTERIM      PIC 9(3)      VALUE 0.
         01 WS-NB-STAGE        PIC 9(3)      VALUE 0.
         01 WS-COTISATIONS     PIC 9(5)V9(2) VALUE 0.
         01 WS-IMPOT           PIC 9(5)V9(2) VALUE 0.
         01 WS-SALAIRE-NET     PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-COTIS      PIC 9(3)V9(2) VALUE 0.
         01 WS-TAUX-IMPOT      PIC 9(3)V9(2) VALUE 0.
+        01 WS-SALAIRE-PRORATE PIC 9(5)V9(2) VALUE 0.
+        01 WS-SALAIRE-EUR     PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-CHANGE     PIC 9(3)V9(4) VALUE 1.
         01 WS-AFF             PIC ZZZ999.99.
         01 WS-AFF-NB          PIC ZZ9.
         01 WS-LIGNE           PIC X(80)     VALUE SPACES.
 
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT       PIC X(10).
+                10 WS-TAUX-T-COTIS   PIC 9(3)V9(2).
+                10 WS-TAUX-T-IMPOT   PIC 9(3)V9(2).
+                10 WS-TAUX-T-PATRO   PIC 9(3)V9(2).
+        01 WS-NB-TAUX          PIC 9(2)  VALUE 0.
+        01 WS-IDX-TAUX         PIC 9(2)  VALUE 0.
+
+        01 WS-TAB-DEVISES.
+            05 WS-DEV OCCURS 10 TIMES.
+                10 WS-DEV-CODE  PIC X(3).
+                10 WS-DEV-TAUX  PIC 9(3)V9(4).
+        01 WS-NB-DEVISES       PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEVISES      PIC 9(2)  VALUE 0.
+
+        01 WS-STATUT-EMPLOYES  PIC XX.
+        01 WS-STATUT-TAUX      PIC XX.
+        01 WS-STATUT-CUMULS    PIC XX.
+        01 WS-DATE-SYS         PIC 9(8).
+        01 WS-SYS-DATE-R REDEFINES WS-DATE-SYS.
+            05 WS-SYS-AAAA       PIC 9(4).
+            05 WS-SYS-MMJJ       PIC 9(4).
+        01 WS-ANNEE-COURANTE   PIC 9(4).
+        01 WS-TOTAL-NET-CUMULE PIC 9(9)V9(2) VALUE 0.
+        01 WS-AFF-CUMUL        PIC ZZZZZZZ99.99.
+
+        01 WS-TAB-DEPARTEMENTS.
+            05 WS-DEPT OCCURS 50 TIMES.
+                10 WS-DEPT-NOM       PIC X(15).
+                10 WS-DEPT-NOMBRE    PIC 9(3)      VALUE 0.
+                10 WS-DEPT-BRUT      PIC 9(7)V9(2) VALUE 0.
+        01 WS-NB-DEPT          PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEPT         PIC 9(2)  VALUE 0.
+        01 WS-DEPT-TROUVE      PIC X     VALUE 'N'.
+
+        01 WS-STATUT-JOURNAL   PIC XX.
+        01 WS-DATE-DEBUT-BATCH  PIC 9(8).
+        01 WS-HEURE-DEBUT-BATCH PIC 9(8).
+        01 WS-DATE-FIN-BATCH    PIC 9(8).
+        01 WS-HEURE-FIN-BATCH   PIC 9(8).
+        01 WS-AFF-NB-TRAITES    PIC 9(7).
+
+        01 WS-STATUT-HISTO      PIC XX.
+        01 WS-HISTO-TROUVE      PIC X         VALUE 'N'.
+        01 WS-PREV-BRUT         PIC 9(7)V9(2) VALUE 0.
+        01 WS-PREV-COTIS        PIC 9(7)V9(2) VALUE 0.
+        01 WS-PREV-IMPOT        PIC 9(7)V9(2) VALUE 0.
+        01 WS-PREV-NET          PIC 9(7)V9(2) VALUE 0.
+        01 WS-DELTA-BRUT        PIC S9(7)V9(2) VALUE 0.
+        01 WS-DELTA-NET         PIC S9(7)V9(2) VALUE 0.
+        01 WS-PCT-BRUT          PIC S9(3)V9(2) VALUE 0.
+        01 WS-PCT-NET           PIC S9(3)V9(2) VALUE 0.
+        01 WS-AFF-DELTA         PIC -ZZZZZZ9.99.
+        01 WS-AFF-PCT           PIC -ZZ9.99.
+
+        01 WS-CSV-NB1           PIC ZZ9.
+        01 WS-CSV-NB2           PIC ZZ9.
+        01 WS-CSV-NB3           PIC ZZ9.
+        01 WS-CSV-NB4           PIC ZZ9.
+        01 WS-CSV-NB5           PIC ZZ9.
+        01 WS-CSV-NB6           PIC ZZ9.
+        01 WS-CSV-MONTANT1      PIC ZZZZZZ9.99.
+        01 WS-CSV-MONTANT2      PIC ZZZZZZ9.99.
+        01 WS-CSV-MONTANT3      PIC ZZZZZZ9.99.
+        01 WS-CSV-MONTANT4      PIC ZZZZZZ9.99.
+
+        01 WS-SAISIE-PERIODE    PIC X(6)  VALUE SPACES.
+        01 WS-PERIODE           PIC 9(6)  VALUE 0.
+        01 WS-PERIODE-R REDEFINES WS-PERIODE.
+            05 WS-PERIODE-AAAA  PIC 9(4).
+            05 WS-PERIODE-MM    PIC 9(2).
+        01 WS-PERIODE-AFF       PIC X(7)  VALUE SPACES.
+
+        01 WS-SIMULATION         PIC X     VALUE 'N'.
+        01 WS-CHEMIN-RAPPORT     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT-CSV PIC X(100) VALUE SPACES.
+        01 WS-JOURNAL-STATUT     PIC X(10) VALUE 'NORMAL'.
+
+        01 WS-RACINE             PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX        PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CUMULS      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-JOURNAL     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DEVISES     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HISTORIQUE  PIC X(100) VALUE SPACES.
+        01 WS-DIR-RAPPORT        PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HEURES      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SMIC        PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES      PIC X(100) VALUE SPACES.
+
+        01 WS-TAUX-HORAIRE       PIC 9(3)V9(4) VALUE 0.
+        01 WS-MONTANT-SUP        PIC 9(5)V9(2) VALUE 0.
+        01 WS-HEURES-MENSUELLES  PIC 9(3)V9(2) VALUE 151.67.
+        01 WS-TAUX-MAJORATION    PIC 9V9(2)    VALUE 1.25.
+
+        01 WS-TAB-HEURES.
+            05 WS-H OCCURS 50 TIMES.
+                10 WS-H-EMP-ID   PIC 9(5).
+                10 WS-H-SUP      PIC 9(3)V9(2).
+        01 WS-NB-HEURES         PIC 9(3)  VALUE 0.
+        01 WS-IDX-HEURES        PIC 9(3)  VALUE 0.
+        01 WS-HEURES-SUP        PIC 9(3)V9(2) VALUE 0.
+
+        01 WS-DATE-EMBAUCHE     PIC 9(8).
+        01 WS-EMB-DATE-R REDEFINES WS-DATE-EMBAUCHE.
+            05 WS-EMB-AAAA       PIC 9(4).
+            05 WS-EMB-MMJJ       PIC 9(4).
+        01 WS-ANCIENNETE-ANS    PIC S9(3)   VALUE 0.
+        01 WS-TAUX-ANCIENNETE   PIC 9V9(2)  VALUE 0.
+
+        01 WS-SMIC-MENSUEL      PIC 9(5)V9(2) VALUE 0.
+        01 WS-ALERTE-SMIC       PIC X         VALUE 'N'.
+
+        01 WS-STATUT-CONGES     PIC XX.
+        01 WS-JOURS-MENSUELS    PIC 9(2)      VALUE 30.
+        01 WS-TAUX-JOURNALIER   PIC 9(5)V9(2) VALUE 0.
+        01 WS-RETENUE-SS        PIC 9(5)V9(2) VALUE 0.
+
+        01 WS-TAB-CONGES-SS.
+            05 WS-CSS OCCURS 50 TIMES.
+                10 WS-CSS-EMP-ID  PIC 9(5).
+                10 WS-CSS-JOURS   PIC 9(3)V9.
+        01 WS-NB-CONGES-SS      PIC 9(3)  VALUE 0.
+        01 WS-IDX-CONGES-SS     PIC 9(3)  VALUE 0.
+        01 WS-JOURS-SANS-SOLDE  PIC 9(3)V9  VALUE 0.
+        01 WS-CSS-TROUVE        PIC X     VALUE 'N'.
+
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS-BASE
+           PERFORM DEMARRER-JOURNAL
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           MOVE WS-DATE-SYS(1:4) TO WS-ANNEE-COURANTE
+           DISPLAY 'Mode simulation / dry-run (pas d''ecriture '
+               'en production) ? (O/N) : '
+           ACCEPT WS-SIMULATION
+           IF WS-SIMULATION = 'o'
+               MOVE 'O' TO WS-SIMULATION
+           END-IF
+           PERFORM DEFINIR-CHEMINS-SORTIE
+           PERFORM SAISIR-PERIODE
+
+           PERFORM CHARGER-TAUX
+           PERFORM CHARGER-DEVISES
+           PERFORM CHARGER-CUMUL-ANNEE
+           PERFORM CHARGER-HISTORIQUE
+           PERFORM CHARGER-HEURES
+           PERFORM CHARGER-SMIC
+           PERFORM CHARGER-CONGES-SANS-SOLDE
            OPEN INPUT  FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
            OPEN OUTPUT FICHIER-RAPPORT
 
            PERFORM UNTIL WS-FIN = 'O'
@@ -54,36 +276,463 @@
            END-PERFORM.
 
            PERFORM ECRIRE-RAPPORT
+           PERFORM ECRIRE-RAPPORT-CSV
 
            CLOSE FICHIER-EMPLOYES
            CLOSE FICHIER-RAPPORT
-           DISPLAY 'Rapport genere : rapport-masse-salariale.txt'
-           STOP RUN.
+           IF WS-SIMULATION = 'O'
+               DISPLAY '================================'
+               DISPLAY ' SIMULATION TERMINEE'
+               DISPLAY ' Aucun fichier de production modifie.'
+               DISPLAY ' Apercu (txt) : simulation-rapport-masse-'
+                   'salariale.txt'
+               DISPLAY ' Apercu (csv) : simulation-rapport-masse-'
+                   'salariale.csv'
+               DISPLAY '================================'
+           ELSE
+               PERFORM ECRIRE-HISTORIQUE
+               DISPLAY 'Rapport genere : rapport-masse-salariale.txt'
+               DISPLAY 'Rapport genere : rapport-masse-salariale.csv'
+           END-IF
+           PERFORM CLORE-JOURNAL
+           GOBACK.
+
+       DEFINIR-CHEMINS-BASE.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../../feature-paie/employes.dat' TO
+                   WS-CHEMIN-EMPLOYES
+               MOVE '../../feature-paie/taux-cotisations.txt' TO
+                   WS-CHEMIN-TAUX
+               MOVE '../../feature-paie/cumuls-annuels.txt' TO
+                   WS-CHEMIN-CUMULS
+               MOVE '../../../journal-batch.txt' TO WS-CHEMIN-JOURNAL
+               MOVE '../../feature-paie/taux-change.txt' TO
+                   WS-CHEMIN-DEVISES
+               MOVE '../historique-masse-salariale.txt' TO
+                   WS-CHEMIN-HISTORIQUE
+               MOVE '../' TO WS-DIR-RAPPORT
+               MOVE '../../feature-paie/heures-saisies.txt' TO
+                   WS-CHEMIN-HEURES
+               MOVE '../../feature-paie/smic.txt' TO WS-CHEMIN-SMIC
+               MOVE '../../../PI-2/feature-conges/conges.txt' TO
+                   WS-CHEMIN-CONGES
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+               STRING FUNCTION TRIM(WS-RACINE) '/cumuls-annuels.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CUMULS
+               STRING FUNCTION TRIM(WS-RACINE) '/journal-batch.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-JOURNAL
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-change.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DEVISES
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/historique-masse-salariale.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HISTORIQUE
+               STRING FUNCTION TRIM(WS-RACINE) '/'
+                   DELIMITED SIZE INTO WS-DIR-RAPPORT
+               STRING FUNCTION TRIM(WS-RACINE) '/heures-saisies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HEURES
+               STRING FUNCTION TRIM(WS-RACINE) '/smic.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SMIC
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+           END-IF.
+
+       DEFINIR-CHEMINS-SORTIE.
+      * En mode simulation, les rapports texte/CSV sont rediriges vers
+      * des fichiers scratch prefixes "simulation-" et la tendance
+      * mois par mois (historique-masse-salariale.txt) n'est pas mise
+      * a jour, pour que le calcul soit visible sans jamais ecrire
+      * dans les fichiers de production.
+           IF WS-SIMULATION = 'O'
+               MOVE 'SIMULATION' TO WS-JOURNAL-STATUT
+               STRING FUNCTION TRIM(WS-DIR-RAPPORT)
+                   'simulation-rapport-masse-salariale.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+               STRING FUNCTION TRIM(WS-DIR-RAPPORT)
+                   'simulation-rapport-masse-salariale.csv'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT-CSV
+               DISPLAY '================================'
+               DISPLAY ' MODE SIMULATION (DRY-RUN)      '
+               DISPLAY ' Aucun fichier de production ne sera modifie'
+               DISPLAY '================================'
+           ELSE
+               MOVE 'NORMAL' TO WS-JOURNAL-STATUT
+               STRING FUNCTION TRIM(WS-DIR-RAPPORT)
+                   'rapport-masse-salariale.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+               STRING FUNCTION TRIM(WS-DIR-RAPPORT)
+                   'rapport-masse-salariale.csv'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT-CSV
+           END-IF.
+
+       DEMARRER-JOURNAL.
+           ACCEPT WS-DATE-DEBUT-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-DEBUT-BATCH FROM TIME.
+
+       SAISIR-PERIODE.
+      * Periode traitee (mois de paie), independante de la date
+      * d'execution : par defaut le mois courant, mais peut etre
+      * saisie pour regenerer un rapport sur une periode anterieure
+      * sans le confondre avec le mois en cours.
+           DISPLAY 'Periode a traiter (AAAAMM, vide = mois courant) : '
+           ACCEPT WS-SAISIE-PERIODE
+           IF WS-SAISIE-PERIODE = SPACES
+               MOVE WS-DATE-SYS(1:6) TO WS-PERIODE
+           ELSE
+               MOVE WS-SAISIE-PERIODE TO WS-PERIODE
+           END-IF
+           STRING WS-PERIODE-AAAA '-' WS-PERIODE-MM
+               DELIMITED SIZE INTO WS-PERIODE-AFF.
+
+       CLORE-JOURNAL.
+      * Journal des executions batch partage par tous les programmes
+      * de traitement (US-03/04/05/08/11) : une ligne CSV par run avec
+      * programme, debut, fin, nombre d'enregistrements et statut, pour
+      * pouvoir auditer la fenetre batch sans avoir a fouiller les logs
+      * systeme.
+           ACCEPT WS-DATE-FIN-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-FIN-BATCH FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL NOT = '00'
+               OPEN OUTPUT FICHIER-JOURNAL
+           END-IF
+           MOVE WS-NB-EMPLOYES TO WS-AFF-NB-TRAITES
+           MOVE SPACES TO LIGNE-JOURNAL
+           STRING 'US-04-MASSE-SALARIALE,' WS-DATE-DEBUT-BATCH ','
+               WS-HEURE-DEBUT-BATCH(1:6) ',' WS-DATE-FIN-BATCH ','
+               WS-HEURE-FIN-BATCH(1:6) ',' WS-AFF-NB-TRAITES
+               ',' FUNCTION TRIM(WS-JOURNAL-STATUT)
+               DELIMITED SIZE INTO LIGNE-JOURNAL
+           WRITE LIGNE-JOURNAL
+           CLOSE FICHIER-JOURNAL.
+
+       CHARGER-TAUX.
+           OPEN INPUT FICHIER-TAUX
+           IF WS-STATUT-TAUX NOT = '00'
+               DISPLAY 'ERREUR : ouverture taux-cotisations.txt '
+                   'impossible (statut ' WS-STATUT-TAUX ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+                       MOVE TAUX-COTIS     TO
+                           WS-TAUX-T-COTIS(WS-NB-TAUX)
+                       MOVE TAUX-IMPOT     TO
+                           WS-TAUX-T-IMPOT(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       CHARGER-CUMUL-ANNEE.
+      * Lecture seule des cumuls annuels ecrits par US-03 : ce
+      * programme ne fait qu'agreger le net cumule de l'annee en
+      * cours, il ne met jamais a jour cumuls-annuels.txt (evite le
+      * double comptage avec la mise a jour faite par US-03).
+           OPEN INPUT FICHIER-CUMULS
+           IF WS-STATUT-CUMULS = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CUMULS
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF CUMUL-ANNEE = WS-ANNEE-COURANTE
+                               ADD CUMUL-NET TO WS-TOTAL-NET-CUMULE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CUMULS
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CHARGER-HISTORIQUE.
+      * Conserve le dernier enregistrement lu (le fichier n'est jamais
+      * que complete, jamais reecrit, donc le dernier ecrit est le
+      * run precedent) pour calculer la tendance mois par mois.
+           OPEN INPUT FICHIER-HISTORIQUE
+           IF WS-STATUT-HISTO = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-HISTORIQUE
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           MOVE 'O' TO WS-HISTO-TROUVE
+                           MOVE HISTO-BRUT  TO WS-PREV-BRUT
+                           MOVE HISTO-COTIS TO WS-PREV-COTIS
+                           MOVE HISTO-IMPOT TO WS-PREV-IMPOT
+                           MOVE HISTO-NET   TO WS-PREV-NET
+               END-PERFORM
+               CLOSE FICHIER-HISTORIQUE
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       ECRIRE-HISTORIQUE.
+           OPEN EXTEND FICHIER-HISTORIQUE
+           IF WS-STATUT-HISTO NOT = '00'
+               OPEN OUTPUT FICHIER-HISTORIQUE
+           END-IF
+           MOVE WS-DATE-SYS   TO HISTO-DATE
+           MOVE WS-TOTAL-BRUT TO HISTO-BRUT
+           MOVE WS-TOTAL-COTIS TO HISTO-COTIS
+           MOVE WS-TOTAL-IMPOT TO HISTO-IMPOT
+           MOVE WS-TOTAL-NET  TO HISTO-NET
+           WRITE HISTO-RECORD
+           CLOSE FICHIER-HISTORIQUE.
+
+       TROUVER-TAUX.
+           MOVE 0 TO WS-TAUX-COTIS
+           MOVE 0 TO WS-TAUX-IMPOT
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+               UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-CAT(WS-IDX-TAUX) = EMP-CATEGORIE
+                   MOVE WS-TAUX-T-COTIS(WS-IDX-TAUX) TO WS-TAUX-COTIS
+                   MOVE WS-TAUX-T-IMPOT(WS-IDX-TAUX) TO WS-TAUX-IMPOT
+               END-IF
+           END-PERFORM.
+
+       CHARGER-DEVISES.
+      * taux-change.txt : montant en EUR equivalent a 1 unite de
+      * chaque devise, utilise pour convertir les contrats non-EUR
+      * avant tout cumul dans la masse salariale.
+           OPEN INPUT FICHIER-DEVISES
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-DEVISES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-DEVISES
+                       MOVE DEVISE-CODE TO WS-DEV-CODE(WS-NB-DEVISES)
+                       MOVE DEVISE-TAUX-CHANGE TO
+                           WS-DEV-TAUX(WS-NB-DEVISES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-DEVISES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX-CHANGE.
+           MOVE 1 TO WS-TAUX-CHANGE
+           PERFORM VARYING WS-IDX-DEVISES FROM 1 BY 1
+               UNTIL WS-IDX-DEVISES > WS-NB-DEVISES
+               IF WS-DEV-CODE(WS-IDX-DEVISES) = EMP-DEVISE
+                   MOVE WS-DEV-TAUX(WS-IDX-DEVISES) TO WS-TAUX-CHANGE
+               END-IF
+           END-PERFORM.
+
+       CHARGER-HEURES.
+      * heures-saisies.txt : un enregistrement par (EMP-ID, periode)
+      * pour les employes payes aux heures ; seules les heures
+      * supplementaires sont retenues, les heures normales sont deja
+      * couvertes par EMP-SALAIRE/EMP-TAUX-TEMPS.
+           OPEN INPUT FICHIER-HEURES
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-HEURES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-HEURES
+                       MOVE HEURES-EMP-ID TO WS-H-EMP-ID(WS-NB-HEURES)
+                       MOVE HEURES-SUP    TO WS-H-SUP(WS-NB-HEURES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-HEURES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-HEURES.
+           MOVE 0 TO WS-HEURES-SUP
+           PERFORM VARYING WS-IDX-HEURES FROM 1 BY 1
+               UNTIL WS-IDX-HEURES > WS-NB-HEURES
+               IF WS-H-EMP-ID(WS-IDX-HEURES) = EMP-ID
+                   MOVE WS-H-SUP(WS-IDX-HEURES) TO WS-HEURES-SUP
+               END-IF
+           END-PERFORM.
+
+       CHARGER-SMIC.
+      * smic.txt : un seul enregistrement, le seuil legal du salaire
+      * minimum brut mensuel plein temps, modifiable sans recompiler
+      * comme les autres parametres de taux.
+           OPEN INPUT FICHIER-SMIC
+           READ FICHIER-SMIC
+               AT END CONTINUE
+               NOT AT END
+                   MOVE SMIC-MENSUEL TO WS-SMIC-MENSUEL
+           END-READ
+           CLOSE FICHIER-SMIC.
+
+       VERIFIER-SMIC.
+      * EMP-SALAIRE est le brut plein temps de reference ; c'est ce
+      * montant (et non le brut proratise) qui doit etre compare au
+      * SMIC, pour qu'un temps partiel calcule sur un plein temps
+      * conforme ne soit pas signale a tort.
+           IF EMP-SALAIRE < WS-SMIC-MENSUEL
+               MOVE 'O' TO WS-ALERTE-SMIC
+           ELSE
+               MOVE 'N' TO WS-ALERTE-SMIC
+           END-IF.
+
+       CALCULER-ANCIENNETE.
+      * Nombre d'annees pleines entre EMP-DATE-EMBAUCHE et la date du
+      * jour ; on retire une annee si l'anniversaire d'embauche n'est
+      * pas encore passe cette annee (comparaison MMJJ).
+           MOVE EMP-DATE-EMBAUCHE TO WS-DATE-EMBAUCHE
+           COMPUTE WS-ANCIENNETE-ANS = WS-SYS-AAAA - WS-EMB-AAAA
+           IF WS-SYS-MMJJ < WS-EMB-MMJJ
+               SUBTRACT 1 FROM WS-ANCIENNETE-ANS
+           END-IF
+           IF WS-ANCIENNETE-ANS < 0
+               MOVE 0 TO WS-ANCIENNETE-ANS
+           END-IF
+
+      * Paliers d'anciennete de la convention collective : +3% a 5 ans,
+      * +6% a 10 ans, +9% a 15 ans.
+           EVALUATE TRUE
+               WHEN WS-ANCIENNETE-ANS >= 15
+                   MOVE 0.09 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 10
+                   MOVE 0.06 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 5
+                   MOVE 0.03 TO WS-TAUX-ANCIENNETE
+               WHEN OTHER
+                   MOVE 0 TO WS-TAUX-ANCIENNETE
+           END-EVALUATE.
+
+       CHARGER-CONGES-SANS-SOLDE.
+      * conges.txt : cumule par employe les jours de conge sans solde
+      * approuves (fichier optionnel, sa lecture ne bloque pas le
+      * calcul s'il est absent) pour retenir ces jours sur le brut.
+           MOVE 0 TO WS-NB-CONGES-SS
+           OPEN INPUT FICHIER-CONGES
+           IF WS-STATUT-CONGES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CONGES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF CONGE-TYPE = 'SansSolde '
+                               AND CONGE-STATUT = 'APPROUVE '
+                               PERFORM CUMULER-CONGE-SANS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CONGES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CUMULER-CONGE-SANS-SOLDE.
+           MOVE 'N' TO WS-CSS-TROUVE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = CONGE-EMP-ID
+                   ADD CONGE-NB-JOURS TO WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                   MOVE 'O' TO WS-CSS-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-CSS-TROUVE = 'N' AND WS-NB-CONGES-SS < 50
+               ADD 1 TO WS-NB-CONGES-SS
+               MOVE CONGE-EMP-ID  TO WS-CSS-EMP-ID(WS-NB-CONGES-SS)
+               MOVE CONGE-NB-JOURS TO WS-CSS-JOURS(WS-NB-CONGES-SS)
+           END-IF.
+
+       TROUVER-CONGES-SANS-SOLDE.
+           MOVE 0 TO WS-JOURS-SANS-SOLDE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = EMP-ID
+                   MOVE WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                       TO WS-JOURS-SANS-SOLDE
+               END-IF
+           END-PERFORM.
 
        CALCULER-EMPLOYE.
+      * EMP-SALAIRE est le brut temps plein ; le brut effectif est
+      * proratise par EMP-TAUX-TEMPS et majore de la prime
+      * d'anciennete, puis ampute des jours de conge sans solde et
+      * augmente des heures supplementaires (meme chaine de calcul que
+      * US-02/US-03) avant d'etre converti en EUR, pour que la masse
+      * salariale ne traite plus un contrat en devise etrangere comme
+      * un montant EUR par simple omission de conversion, et ne
+      * diverge plus du total des bulletins individuels.
            ADD 1 TO WS-NB-EMPLOYES
-           COMPUTE WS-COTISATIONS = EMP-SALAIRE * 0.22
+           PERFORM TROUVER-TAUX
+           PERFORM TROUVER-TAUX-CHANGE
+           PERFORM TROUVER-HEURES
+           PERFORM CALCULER-ANCIENNETE
+           PERFORM VERIFIER-SMIC
+           PERFORM TROUVER-CONGES-SANS-SOLDE
+
+           COMPUTE WS-SALAIRE-PRORATE ROUNDED =
+               EMP-SALAIRE * EMP-TAUX-TEMPS / 100
+               * (1 + WS-TAUX-ANCIENNETE)
+
+           COMPUTE WS-TAUX-JOURNALIER ROUNDED =
+               WS-SALAIRE-PRORATE / WS-JOURS-MENSUELS
+           COMPUTE WS-RETENUE-SS ROUNDED =
+               WS-TAUX-JOURNALIER * WS-JOURS-SANS-SOLDE
+           SUBTRACT WS-RETENUE-SS FROM WS-SALAIRE-PRORATE
+
+           COMPUTE WS-TAUX-HORAIRE ROUNDED =
+               WS-SALAIRE-PRORATE / WS-HEURES-MENSUELLES
+           COMPUTE WS-MONTANT-SUP ROUNDED =
+               WS-TAUX-HORAIRE * WS-HEURES-SUP * WS-TAUX-MAJORATION
+           ADD WS-MONTANT-SUP TO WS-SALAIRE-PRORATE
+
+           COMPUTE WS-SALAIRE-EUR ROUNDED =
+               WS-SALAIRE-PRORATE * WS-TAUX-CHANGE
+           COMPUTE WS-COTISATIONS = WS-SALAIRE-EUR * WS-TAUX-COTIS
 
            EVALUATE EMP-CATEGORIE
                WHEN 'CDI       '
-                   MOVE 0.10 TO WS-TAUX-IMPOT
                    ADD 1 TO WS-NB-CDI
                WHEN 'CDD       '
-                   MOVE 0.05 TO WS-TAUX-IMPOT
                    ADD 1 TO WS-NB-CDD
+               WHEN 'ALTERNANCE'
+                   ADD 1 TO WS-NB-ALTERNANCE
+               WHEN 'INTERIM   '
+                   ADD 1 TO WS-NB-INTERIM
                WHEN OTHER
-                   MOVE 0.00 TO WS-TAUX-IMPOT
                    ADD 1 TO WS-NB-STAGE
            END-EVALUATE
 
-           COMPUTE WS-IMPOT = EMP-SALAIRE * WS-TAUX-IMPOT
+           COMPUTE WS-IMPOT = WS-SALAIRE-EUR * WS-TAUX-IMPOT
            COMPUTE WS-SALAIRE-NET =
-               EMP-SALAIRE - WS-COTISATIONS - WS-IMPOT
+               WS-SALAIRE-EUR - WS-COTISATIONS - WS-IMPOT
 
-           ADD EMP-SALAIRE    TO WS-TOTAL-BRUT
+           ADD WS-SALAIRE-EUR TO WS-TOTAL-BRUT
            ADD WS-COTISATIONS TO WS-TOTAL-COTIS
            ADD WS-IMPOT       TO WS-TOTAL-IMPOT
-           ADD WS-SALAIRE-NET TO WS-TOTAL-NET.
+           ADD WS-SALAIRE-NET TO WS-TOTAL-NET
+           PERFORM CUMULER-DEPARTEMENT.
+
+       CUMULER-DEPARTEMENT.
+           MOVE 'N' TO WS-DEPT-TROUVE
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               IF WS-DEPT-NOM(WS-IDX-DEPT) = EMP-DEPARTEMENT
+                   ADD 1 TO WS-DEPT-NOMBRE(WS-IDX-DEPT)
+                   ADD WS-SALAIRE-EUR TO WS-DEPT-BRUT(WS-IDX-DEPT)
+                   MOVE 'O' TO WS-DEPT-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-TROUVE = 'N' AND WS-NB-DEPT < 50
+               ADD 1 TO WS-NB-DEPT
+               MOVE EMP-DEPARTEMENT TO WS-DEPT-NOM(WS-NB-DEPT)
+               MOVE 1 TO WS-DEPT-NOMBRE(WS-NB-DEPT)
+               MOVE WS-SALAIRE-EUR TO WS-DEPT-BRUT(WS-NB-DEPT)
+           END-IF.
 
        ECRIRE-RAPPORT.
            MOVE '======================================' 
@@ -91,7 +740,11 @@
            WRITE LIGNE-RAPPORT
            MOVE 'RAPPORT MASSE SALARIALE' TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
-           MOVE '======================================' 
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Periode : ' WS-PERIODE-AFF
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE '======================================'
                               TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
@@ -113,13 +766,25 @@
                DELIMITED SIZE INTO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
+           MOVE WS-NB-ALTERNANCE TO WS-AFF-NB
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING '  ALTERNANCE : ' WS-AFF-NB
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           MOVE WS-NB-INTERIM TO WS-AFF-NB
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING '  INTERIM    : ' WS-AFF-NB
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
            MOVE WS-NB-STAGE TO WS-AFF-NB
            MOVE SPACES TO LIGNE-RAPPORT
            STRING '  STAGE : ' WS-AFF-NB
                DELIMITED SIZE INTO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
-           MOVE '--------------------------------------' 
+           MOVE '--------------------------------------'
                               TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
@@ -147,6 +812,130 @@
                DELIMITED SIZE INTO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
-           MOVE '======================================' 
+           MOVE '--------------------------------------'
+                              TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           IF WS-HISTO-TROUVE = 'O'
+               COMPUTE WS-DELTA-BRUT = WS-TOTAL-BRUT - WS-PREV-BRUT
+               COMPUTE WS-DELTA-NET  = WS-TOTAL-NET  - WS-PREV-NET
+               IF WS-PREV-BRUT NOT = 0
+                   COMPUTE WS-PCT-BRUT ROUNDED =
+                       WS-DELTA-BRUT * 100 / WS-PREV-BRUT
+               ELSE
+                   MOVE 0 TO WS-PCT-BRUT
+               END-IF
+               IF WS-PREV-NET NOT = 0
+                   COMPUTE WS-PCT-NET ROUNDED =
+                       WS-DELTA-NET * 100 / WS-PREV-NET
+               ELSE
+                   MOVE 0 TO WS-PCT-NET
+               END-IF
+
+               MOVE WS-DELTA-BRUT TO WS-AFF-DELTA
+               MOVE WS-PCT-BRUT   TO WS-AFF-PCT
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING 'Variation Brut  : ' WS-AFF-DELTA
+                   ' (' WS-AFF-PCT '%)'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               MOVE WS-DELTA-NET TO WS-AFF-DELTA
+               MOVE WS-PCT-NET   TO WS-AFF-PCT
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING 'Variation Net   : ' WS-AFF-DELTA
+                   ' (' WS-AFF-PCT '%)'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+           ELSE
+               MOVE 'Variation : pas de run precedent' TO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+           END-IF
+
+           MOVE '--------------------------------------'
+                              TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           MOVE WS-TOTAL-NET-CUMULE TO WS-AFF-CUMUL
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Net cumule ' WS-ANNEE-COURANTE ' : ' WS-AFF-CUMUL
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           MOVE '--------------------------------------'
+                              TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE 'Repartition par departement :' TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               MOVE WS-DEPT-NOMBRE(WS-IDX-DEPT) TO WS-AFF-NB
+               MOVE WS-DEPT-BRUT(WS-IDX-DEPT) TO WS-AFF
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  ' WS-DEPT-NOM(WS-IDX-DEPT) ': ' WS-AFF-NB
+                   ' pers., brut ' WS-AFF
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+           END-PERFORM
+
+           MOVE '======================================'
                               TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT.
\ No newline at end of file
+           WRITE LIGNE-RAPPORT.
+
+       ECRIRE-RAPPORT-CSV.
+      * Meme chiffres que ECRIRE-RAPPORT, en colonnes pour import
+      * tableur ; une ligne d'entete, une ligne de totaux, puis une
+      * ligne par departement.
+           OPEN OUTPUT FICHIER-RAPPORT-CSV
+
+           MOVE SPACES TO LIGNE-CSV
+           STRING 'Periode,' WS-PERIODE-AFF
+               DELIMITED SIZE INTO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           MOVE 'Nb_employes,Nb_CDI,Nb_CDD,Nb_alternance,Nb_interim,'
+             & 'Nb_stage,Total_brut,Total_cotisations,Total_impot,'
+             & 'Total_net' TO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           MOVE WS-NB-EMPLOYES  TO WS-CSV-NB1
+           MOVE WS-NB-CDI       TO WS-CSV-NB2
+           MOVE WS-NB-CDD       TO WS-CSV-NB3
+           MOVE WS-NB-ALTERNANCE TO WS-CSV-NB4
+           MOVE WS-NB-INTERIM   TO WS-CSV-NB5
+           MOVE WS-NB-STAGE     TO WS-CSV-NB6
+           MOVE WS-TOTAL-BRUT   TO WS-CSV-MONTANT1
+           MOVE WS-TOTAL-COTIS  TO WS-CSV-MONTANT2
+           MOVE WS-TOTAL-IMPOT  TO WS-CSV-MONTANT3
+           MOVE WS-TOTAL-NET    TO WS-CSV-MONTANT4
+           MOVE SPACES TO LIGNE-CSV
+           STRING FUNCTION TRIM(WS-CSV-NB1) ','
+               FUNCTION TRIM(WS-CSV-NB2) ','
+               FUNCTION TRIM(WS-CSV-NB3) ','
+               FUNCTION TRIM(WS-CSV-NB4) ','
+               FUNCTION TRIM(WS-CSV-NB5) ','
+               FUNCTION TRIM(WS-CSV-NB6) ','
+               FUNCTION TRIM(WS-CSV-MONTANT1) ','
+               FUNCTION TRIM(WS-CSV-MONTANT2) ','
+               FUNCTION TRIM(WS-CSV-MONTANT3) ','
+               FUNCTION TRIM(WS-CSV-MONTANT4)
+               DELIMITED SIZE INTO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           MOVE 'Departement,Nombre,Total_brut' TO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               MOVE WS-DEPT-NOMBRE(WS-IDX-DEPT) TO WS-CSV-NB1
+               MOVE WS-DEPT-BRUT(WS-IDX-DEPT)   TO WS-CSV-MONTANT1
+               MOVE SPACES TO LIGNE-CSV
+               STRING FUNCTION TRIM(WS-DEPT-NOM(WS-IDX-DEPT)) ','
+                   FUNCTION TRIM(WS-CSV-NB1) ','
+                   FUNCTION TRIM(WS-CSV-MONTANT1)
+                   DELIMITED SIZE INTO LIGNE-CSV
+               WRITE LIGNE-CSV
+           END-PERFORM
+
+           CLOSE FICHIER-RAPPORT-CSV.
