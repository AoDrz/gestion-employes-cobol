@@ -8,10 +8,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-EMPLOYES
-               ASSIGN TO '../../feature-paie/employes.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
            SELECT FICHIER-RAPPORT
-               ASSIGN TO '../rapport-tranches.txt'
+               ASSIGN TO WS-CHEMIN-RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-RAPPORT-CSV
+               ASSIGN TO WS-CHEMIN-RAPPORT-CSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-TRANCHES
+               ASSIGN TO WS-CHEMIN-TRANCHES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TRANCHES.
+           SELECT FICHIER-JOURNAL
+               ASSIGN TO WS-CHEMIN-JOURNAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+           SELECT FICHIER-DEVISES
+               ASSIGN TO WS-CHEMIN-DEVISES
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -22,108 +39,379 @@
         FD FICHIER-RAPPORT.
         01 LIGNE-RAPPORT      PIC X(80).
 
+        FD FICHIER-RAPPORT-CSV.
+        01 LIGNE-CSV          PIC X(80).
+
+        FD FICHIER-TRANCHES.
+           COPY '../../../copybooks/tranche.cpy'.
+
+        FD FICHIER-DEVISES.
+           COPY '../../../copybooks/devise.cpy'.
+
+        FD FICHIER-JOURNAL.
+        01 LIGNE-JOURNAL      PIC X(80).
+
        WORKING-STORAGE SECTION.
         01 WS-FIN             PIC X         VALUE 'N'.
-        01 WS-NB-TRANCHE1     PIC 9(3)      VALUE 0.
-        01 WS-NB-TRANCHE2     PIC 9(3)      VALUE 0.
-        01 WS-NB-TRANCHE3     PIC 9(3)      VALUE 0.
-        01 WS-TOT-TRANCHE1    PIC 9(7)V9(2) VALUE 0.
-        01 WS-TOT-TRANCHE2    PIC 9(7)V9(2) VALUE 0.
-        01 WS-TOT-TRANCHE3    PIC 9(7)V9(2) VALUE 0.
         01 WS-AFF             PIC ZZZ999.99.
         01 WS-AFF-NB          PIC ZZ9.
         01 WS-LIGNE           PIC X(80)     VALUE SPACES.
+        01 WS-SALAIRE-PRORATE PIC 9(7)V9(2) VALUE 0.
+        01 WS-SALAIRE-EUR     PIC 9(7)V9(2) VALUE 0.
+        01 WS-TAUX-CHANGE     PIC 9(3)V9(4) VALUE 1.
+
+        01 WS-TAB-DEVISES.
+            05 WS-DEV OCCURS 10 TIMES.
+                10 WS-DEV-CODE  PIC X(3).
+                10 WS-DEV-TAUX  PIC 9(3)V9(4).
+        01 WS-NB-DEVISES       PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEVISES      PIC 9(2)  VALUE 0.
+
+        01 WS-TAB-TRANCHES.
+            05 WS-TRANCHE OCCURS 10 TIMES.
+                10 WS-TR-BORNE       PIC 9(7)V99.
+                10 WS-TR-LIBELLE     PIC X(30).
+                10 WS-TR-NOMBRE      PIC 9(3)      VALUE 0.
+                10 WS-TR-TOTAL       PIC 9(7)V9(2) VALUE 0.
+        01 WS-NB-TRANCHES      PIC 9(2)  VALUE 0.
+        01 WS-IDX-TRANCHE      PIC 9(2)  VALUE 0.
+
+        01 WS-TAB-DEPARTEMENTS.
+            05 WS-DEPT OCCURS 50 TIMES.
+                10 WS-DEPT-NOM       PIC X(15).
+                10 WS-DEPT-NOMBRE    PIC 9(3)      VALUE 0.
+                10 WS-DEPT-TOTAL     PIC 9(7)V9(2) VALUE 0.
+        01 WS-NB-DEPT          PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEPT         PIC 9(2)  VALUE 0.
+        01 WS-DEPT-TROUVE      PIC X     VALUE 'N'.
+        01 WS-NB-TRAITES       PIC 9(7)  VALUE 0.
+
+        01 WS-STATUT-EMPLOYES  PIC XX.
+        01 WS-STATUT-TRANCHES  PIC XX.
+        01 WS-STATUT-JOURNAL   PIC XX.
+        01 WS-DATE-DEBUT-BATCH  PIC 9(8).
+        01 WS-HEURE-DEBUT-BATCH PIC 9(8).
+        01 WS-DATE-FIN-BATCH    PIC 9(8).
+        01 WS-HEURE-FIN-BATCH   PIC 9(8).
+        01 WS-AFF-NB-TRAITES    PIC 9(7).
+
+        01 WS-CSV-NB1           PIC ZZ9.
+        01 WS-CSV-MONTANT1      PIC ZZZZZZ9.99.
+
+        01 WS-DATE-SYS          PIC 9(8).
+        01 WS-SAISIE-PERIODE    PIC X(6)  VALUE SPACES.
+        01 WS-PERIODE           PIC 9(6)  VALUE 0.
+        01 WS-PERIODE-R REDEFINES WS-PERIODE.
+            05 WS-PERIODE-AAAA  PIC 9(4).
+            05 WS-PERIODE-MM    PIC 9(2).
+        01 WS-PERIODE-AFF       PIC X(7)  VALUE SPACES.
+
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT-CSV PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TRANCHES   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-JOURNAL    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DEVISES    PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS
+           PERFORM DEMARRER-JOURNAL
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           PERFORM SAISIR-PERIODE
+           PERFORM CHARGER-TRANCHES
+           PERFORM CHARGER-DEVISES
            OPEN INPUT  FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
            OPEN OUTPUT FICHIER-RAPPORT
 
            PERFORM UNTIL WS-FIN = 'O'
                READ FICHIER-EMPLOYES
                    AT END MOVE 'O' TO WS-FIN
                    NOT AT END
+                       ADD 1 TO WS-NB-TRAITES
                        PERFORM CLASSER-TRANCHE
                END-READ
            END-PERFORM.
 
            PERFORM ECRIRE-RAPPORT
+           PERFORM ECRIRE-RAPPORT-CSV
 
            CLOSE FICHIER-EMPLOYES
            CLOSE FICHIER-RAPPORT
            DISPLAY 'Rapport genere : rapport-tranches.txt'
-           STOP RUN.
+           DISPLAY 'Rapport genere : rapport-tranches.csv'
+           PERFORM CLORE-JOURNAL
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../../feature-paie/employes.dat' TO
+                   WS-CHEMIN-EMPLOYES
+               MOVE '../rapport-tranches.txt' TO WS-CHEMIN-RAPPORT
+               MOVE '../rapport-tranches.csv' TO
+                   WS-CHEMIN-RAPPORT-CSV
+               MOVE '../tranches-salaire.txt' TO WS-CHEMIN-TRANCHES
+               MOVE '../../../journal-batch.txt' TO WS-CHEMIN-JOURNAL
+               MOVE '../../feature-paie/taux-change.txt' TO
+                   WS-CHEMIN-DEVISES
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE) '/rapport-tranches.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+               STRING FUNCTION TRIM(WS-RACINE) '/rapport-tranches.csv'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT-CSV
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/tranches-salaire.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TRANCHES
+               STRING FUNCTION TRIM(WS-RACINE) '/journal-batch.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-JOURNAL
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-change.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DEVISES
+           END-IF.
+
+       DEMARRER-JOURNAL.
+           ACCEPT WS-DATE-DEBUT-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-DEBUT-BATCH FROM TIME.
+
+       SAISIR-PERIODE.
+      * Periode traitee (mois de paie), independante de la date
+      * d'execution : par defaut le mois courant, mais peut etre
+      * saisie pour regenerer un rapport sur une periode anterieure
+      * sans le confondre avec le mois en cours.
+           DISPLAY 'Periode a traiter (AAAAMM, vide = mois courant) : '
+           ACCEPT WS-SAISIE-PERIODE
+           IF WS-SAISIE-PERIODE = SPACES
+               MOVE WS-DATE-SYS(1:6) TO WS-PERIODE
+           ELSE
+               MOVE WS-SAISIE-PERIODE TO WS-PERIODE
+           END-IF
+           STRING WS-PERIODE-AAAA '-' WS-PERIODE-MM
+               DELIMITED SIZE INTO WS-PERIODE-AFF.
+
+       CLORE-JOURNAL.
+      * Journal des executions batch partage par tous les programmes
+      * de traitement (US-03/04/05/08/11) : une ligne CSV par run avec
+      * programme, debut, fin, nombre d'enregistrements et statut, pour
+      * pouvoir auditer la fenetre batch sans avoir a fouiller les logs
+      * systeme.
+           ACCEPT WS-DATE-FIN-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-FIN-BATCH FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL NOT = '00'
+               OPEN OUTPUT FICHIER-JOURNAL
+           END-IF
+           MOVE WS-NB-TRAITES TO WS-AFF-NB-TRAITES
+           MOVE SPACES TO LIGNE-JOURNAL
+           STRING 'US-05-TRANCHES-SALAIRE,' WS-DATE-DEBUT-BATCH ','
+               WS-HEURE-DEBUT-BATCH(1:6) ',' WS-DATE-FIN-BATCH ','
+               WS-HEURE-FIN-BATCH(1:6) ',' WS-AFF-NB-TRAITES
+               ',NORMAL'
+               DELIMITED SIZE INTO LIGNE-JOURNAL
+           WRITE LIGNE-JOURNAL
+           CLOSE FICHIER-JOURNAL.
+
+       CHARGER-TRANCHES.
+           OPEN INPUT FICHIER-TRANCHES
+           IF WS-STATUT-TRANCHES NOT = '00'
+               DISPLAY 'ERREUR : ouverture tranches-salaire.txt '
+                   'impossible (statut ' WS-STATUT-TRANCHES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TRANCHES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TRANCHES
+                       MOVE TRANCHE-BORNE
+                           TO WS-TR-BORNE(WS-NB-TRANCHES)
+                       MOVE TRANCHE-LIBELLE
+                           TO WS-TR-LIBELLE(WS-NB-TRANCHES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TRANCHES
+           MOVE 'N' TO WS-FIN.
+
+       CHARGER-DEVISES.
+      * taux-change.txt : montant en EUR equivalent a 1 unite de
+      * chaque devise, utilise pour convertir les contrats non-EUR
+      * avant le classement par tranche.
+           OPEN INPUT FICHIER-DEVISES
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-DEVISES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-DEVISES
+                       MOVE DEVISE-CODE TO WS-DEV-CODE(WS-NB-DEVISES)
+                       MOVE DEVISE-TAUX-CHANGE TO
+                           WS-DEV-TAUX(WS-NB-DEVISES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-DEVISES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX-CHANGE.
+           MOVE 1 TO WS-TAUX-CHANGE
+           PERFORM VARYING WS-IDX-DEVISES FROM 1 BY 1
+               UNTIL WS-IDX-DEVISES > WS-NB-DEVISES
+               IF WS-DEV-CODE(WS-IDX-DEVISES) = EMP-DEVISE
+                   MOVE WS-DEV-TAUX(WS-IDX-DEVISES) TO WS-TAUX-CHANGE
+               END-IF
+           END-PERFORM.
 
        CLASSER-TRANCHE.
-           EVALUATE TRUE
-               WHEN EMP-SALAIRE < 2000
-                   ADD 1 TO WS-NB-TRANCHE1
-                   ADD EMP-SALAIRE TO WS-TOT-TRANCHE1
-               WHEN EMP-SALAIRE < 3000
-                   ADD 1 TO WS-NB-TRANCHE2
-                   ADD EMP-SALAIRE TO WS-TOT-TRANCHE2
-               WHEN OTHER
-                   ADD 1 TO WS-NB-TRANCHE3
-                   ADD EMP-SALAIRE TO WS-TOT-TRANCHE3
-           END-EVALUATE.
+      * EMP-SALAIRE est le brut temps plein ; le classement par
+      * tranche et les cumuls se font sur le brut effectif proratise
+      * par EMP-TAUX-TEMPS puis converti en EUR (les tranches sont
+      * exprimees en EUR), comme dans US-02/US-03/US-04/US-17.
+           PERFORM TROUVER-TAUX-CHANGE
+           COMPUTE WS-SALAIRE-PRORATE ROUNDED =
+               EMP-SALAIRE * EMP-TAUX-TEMPS / 100
+           COMPUTE WS-SALAIRE-EUR ROUNDED =
+               WS-SALAIRE-PRORATE * WS-TAUX-CHANGE
+           PERFORM VARYING WS-IDX-TRANCHE FROM 1 BY 1
+               UNTIL WS-IDX-TRANCHE > WS-NB-TRANCHES
+               IF WS-SALAIRE-EUR < WS-TR-BORNE(WS-IDX-TRANCHE)
+                   OR WS-IDX-TRANCHE = WS-NB-TRANCHES
+                   ADD 1 TO WS-TR-NOMBRE(WS-IDX-TRANCHE)
+                   ADD WS-SALAIRE-EUR TO WS-TR-TOTAL(WS-IDX-TRANCHE)
+                   MOVE WS-NB-TRANCHES TO WS-IDX-TRANCHE
+               END-IF
+           END-PERFORM
+           PERFORM CUMULER-DEPARTEMENT.
+
+       CUMULER-DEPARTEMENT.
+           MOVE 'N' TO WS-DEPT-TROUVE
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               IF WS-DEPT-NOM(WS-IDX-DEPT) = EMP-DEPARTEMENT
+                   ADD 1 TO WS-DEPT-NOMBRE(WS-IDX-DEPT)
+                   ADD WS-SALAIRE-EUR TO WS-DEPT-TOTAL(WS-IDX-DEPT)
+                   MOVE 'O' TO WS-DEPT-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-TROUVE = 'N' AND WS-NB-DEPT < 50
+               ADD 1 TO WS-NB-DEPT
+               MOVE EMP-DEPARTEMENT TO WS-DEPT-NOM(WS-NB-DEPT)
+               MOVE 1 TO WS-DEPT-NOMBRE(WS-NB-DEPT)
+               MOVE WS-SALAIRE-EUR TO WS-DEPT-TOTAL(WS-NB-DEPT)
+           END-IF.
 
        ECRIRE-RAPPORT.
-           MOVE '======================================' 
+           MOVE '======================================'
                 TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
            MOVE 'RAPPORT PAR TRANCHE DE SALAIRE' TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
-           MOVE '======================================' 
-                TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
-
-           MOVE 'Tranche 1 : moins de 2000 EUR' TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
-           MOVE WS-NB-TRANCHE1 TO WS-AFF-NB
-           MOVE SPACES TO LIGNE-RAPPORT
-           STRING '  Nombre    : ' WS-AFF-NB
-               DELIMITED SIZE INTO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
-           MOVE WS-TOT-TRANCHE1 TO WS-AFF
            MOVE SPACES TO LIGNE-RAPPORT
-           STRING '  Total     : ' WS-AFF
+           STRING 'Periode : ' WS-PERIODE-AFF
                DELIMITED SIZE INTO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
-
-           MOVE '--------------------------------------' 
+           MOVE '======================================'
                 TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
-           MOVE 'Tranche 2 : entre 2000 et 3000 EUR' TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
-           MOVE WS-NB-TRANCHE2 TO WS-AFF-NB
-           MOVE SPACES TO LIGNE-RAPPORT
-           STRING '  Nombre    : ' WS-AFF-NB
-               DELIMITED SIZE INTO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
-           MOVE WS-TOT-TRANCHE2 TO WS-AFF
-           MOVE SPACES TO LIGNE-RAPPORT
-           STRING '  Total     : ' WS-AFF
-               DELIMITED SIZE INTO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
+           PERFORM VARYING WS-IDX-TRANCHE FROM 1 BY 1
+               UNTIL WS-IDX-TRANCHE > WS-NB-TRANCHES
+               MOVE WS-TR-LIBELLE(WS-IDX-TRANCHE) TO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
 
-           MOVE '--------------------------------------' 
-                TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
+               MOVE WS-TR-NOMBRE(WS-IDX-TRANCHE) TO WS-AFF-NB
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  Nombre    : ' WS-AFF-NB
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
 
-           MOVE 'Tranche 3 : plus de 3000 EUR' TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT
-           MOVE WS-NB-TRANCHE3 TO WS-AFF-NB
-           MOVE SPACES TO LIGNE-RAPPORT
-           STRING '  Nombre    : ' WS-AFF-NB
-               DELIMITED SIZE INTO LIGNE-RAPPORT
+               MOVE WS-TR-TOTAL(WS-IDX-TRANCHE) TO WS-AFF
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  Total     : ' WS-AFF
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               IF WS-IDX-TRANCHE < WS-NB-TRANCHES
+                   MOVE '--------------------------------------'
+                       TO LIGNE-RAPPORT
+                   WRITE LIGNE-RAPPORT
+               END-IF
+           END-PERFORM
+
+           MOVE '--------------------------------------'
+                TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
-           MOVE WS-TOT-TRANCHE3 TO WS-AFF
-           MOVE SPACES TO LIGNE-RAPPORT
-           STRING '  Total     : ' WS-AFF
-               DELIMITED SIZE INTO LIGNE-RAPPORT
+           MOVE 'Repartition par departement :' TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
-           MOVE '======================================' 
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               MOVE WS-DEPT-NOMBRE(WS-IDX-DEPT) TO WS-AFF-NB
+               MOVE WS-DEPT-TOTAL(WS-IDX-DEPT) TO WS-AFF
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  ' WS-DEPT-NOM(WS-IDX-DEPT) ': ' WS-AFF-NB
+                   ' pers., total ' WS-AFF
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+           END-PERFORM
+
+           MOVE '======================================'
                 TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT.
\ No newline at end of file
+           WRITE LIGNE-RAPPORT.
+
+       ECRIRE-RAPPORT-CSV.
+      * Meme chiffres que ECRIRE-RAPPORT, en colonnes pour import
+      * tableur : une ligne par tranche, puis une ligne par
+      * departement.
+           OPEN OUTPUT FICHIER-RAPPORT-CSV
+
+           MOVE SPACES TO LIGNE-CSV
+           STRING 'Periode,' WS-PERIODE-AFF
+               DELIMITED SIZE INTO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           MOVE 'Tranche,Nombre,Total' TO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           PERFORM VARYING WS-IDX-TRANCHE FROM 1 BY 1
+               UNTIL WS-IDX-TRANCHE > WS-NB-TRANCHES
+               MOVE WS-TR-NOMBRE(WS-IDX-TRANCHE) TO WS-CSV-NB1
+               MOVE WS-TR-TOTAL(WS-IDX-TRANCHE)  TO WS-CSV-MONTANT1
+               MOVE SPACES TO LIGNE-CSV
+               STRING FUNCTION TRIM(WS-TR-LIBELLE(WS-IDX-TRANCHE)) ','
+                   FUNCTION TRIM(WS-CSV-NB1) ','
+                   FUNCTION TRIM(WS-CSV-MONTANT1)
+                   DELIMITED SIZE INTO LIGNE-CSV
+               WRITE LIGNE-CSV
+           END-PERFORM
+
+           MOVE 'Departement,Nombre,Total' TO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               MOVE WS-DEPT-NOMBRE(WS-IDX-DEPT) TO WS-CSV-NB1
+               MOVE WS-DEPT-TOTAL(WS-IDX-DEPT)  TO WS-CSV-MONTANT1
+               MOVE SPACES TO LIGNE-CSV
+               STRING FUNCTION TRIM(WS-DEPT-NOM(WS-IDX-DEPT)) ','
+                   FUNCTION TRIM(WS-CSV-NB1) ','
+                   FUNCTION TRIM(WS-CSV-MONTANT1)
+                   DELIMITED SIZE INTO LIGNE-CSV
+               WRITE LIGNE-CSV
+           END-PERFORM
+
+           CLOSE FICHIER-RAPPORT-CSV.
