@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-16-RECONCILIATION-MASSE.
+      * US-16 : Reconcilier le rapport masse salariale et l'historique
+      * Feature : Rapports
+      * PI-1 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-RAPPORT-MASSE
+               ASSIGN TO WS-CHEMIN-MASSE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-MASSE.
+           SELECT FICHIER-HISTORIQUE
+               ASSIGN TO WS-CHEMIN-HISTORIQUE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-HISTO.
+           SELECT FICHIER-RAPPORT
+               ASSIGN TO WS-CHEMIN-RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-RAPPORT-MASSE.
+        01 LIGNE-MASSE        PIC X(80).
+
+        FD FICHIER-HISTORIQUE.
+        01 LIGNE-HISTORIQUE   PIC X(80).
+
+        FD FICHIER-RAPPORT.
+        01 LIGNE-RAPPORT      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN              PIC X  VALUE 'N'.
+        01 WS-STATUT-MASSE     PIC XX.
+        01 WS-STATUT-HISTO     PIC XX.
+
+        01 WS-FILTRE-DATE      PIC X(10) VALUE SPACES.
+        01 WS-EN-PERIODE       PIC X     VALUE 'N'.
+
+        01 WS-MASSE-BRUT       PIC 9(7)V9(2) VALUE 0.
+        01 WS-MASSE-COTIS      PIC 9(7)V9(2) VALUE 0.
+        01 WS-MASSE-IMPOT      PIC 9(7)V9(2) VALUE 0.
+        01 WS-MASSE-NET        PIC 9(7)V9(2) VALUE 0.
+
+        01 WS-HISTO-BRUT       PIC 9(7)V9(2) VALUE 0.
+        01 WS-HISTO-COTIS      PIC 9(7)V9(2) VALUE 0.
+        01 WS-HISTO-IMPOT      PIC 9(7)V9(2) VALUE 0.
+        01 WS-HISTO-NET        PIC 9(7)V9(2) VALUE 0.
+        01 WS-NB-BULLETINS     PIC 9(3)      VALUE 0.
+
+        01 WS-ECART            PIC S9(7)V9(2) VALUE 0.
+        01 WS-AFF               PIC ZZZ999.99.
+        01 WS-AFF-ECART         PIC -ZZZ999.99.
+        01 WS-AFF-NB            PIC ZZ9.
+
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-MASSE      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HISTORIQUE PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT    PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+
+           DISPLAY '================================'
+           DISPLAY ' RECONCILIATION MASSE SALARIALE '
+           DISPLAY '================================'
+           DISPLAY 'Date d''archive a reconcilier (AAAA-MM-JJ) : '
+           ACCEPT WS-FILTRE-DATE
+
+           PERFORM LIRE-RAPPORT-MASSE
+           PERFORM SOMMER-HISTORIQUE
+           PERFORM ECRIRE-RECONCILIATION
+
+           DISPLAY 'Rapport genere : rapport-reconciliation.txt'
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../rapport-masse-salariale.txt' TO
+                   WS-CHEMIN-MASSE
+               MOVE
+                 '../../../PI-2/feature-historique/historique-paies.txt'
+                   TO WS-CHEMIN-HISTORIQUE
+               MOVE '../rapport-reconciliation.txt' TO
+                   WS-CHEMIN-RAPPORT
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/rapport-masse-salariale.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-MASSE
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/historique-paies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HISTORIQUE
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/rapport-reconciliation.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+           END-IF.
+
+       LIRE-RAPPORT-MASSE.
+           OPEN INPUT FICHIER-RAPPORT-MASSE
+           IF WS-STATUT-MASSE = '00'
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-RAPPORT-MASSE
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           PERFORM TRAITER-LIGNE-MASSE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-RAPPORT-MASSE
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       TRAITER-LIGNE-MASSE.
+           IF LIGNE-MASSE(1:18) = 'Total Brut      : '
+               COMPUTE WS-MASSE-BRUT =
+                   FUNCTION NUMVAL(LIGNE-MASSE(19:9))
+           END-IF
+           IF LIGNE-MASSE(1:18) = 'Total Cotis.    : '
+               COMPUTE WS-MASSE-COTIS =
+                   FUNCTION NUMVAL(LIGNE-MASSE(19:9))
+           END-IF
+           IF LIGNE-MASSE(1:18) = 'Total Impot     : '
+               COMPUTE WS-MASSE-IMPOT =
+                   FUNCTION NUMVAL(LIGNE-MASSE(19:9))
+           END-IF
+           IF LIGNE-MASSE(1:18) = 'Total Net       : '
+               COMPUTE WS-MASSE-NET =
+                   FUNCTION NUMVAL(LIGNE-MASSE(19:9))
+           END-IF.
+
+       SOMMER-HISTORIQUE.
+      * Additionne tous les bulletins archives sous la date d'archive
+      * demandee, tous passages confondus, pour comparer au rapport
+      * masse salariale qui lui reflete un instantane global.
+           OPEN INPUT FICHIER-HISTORIQUE
+           IF WS-STATUT-HISTO = '00'
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-HISTORIQUE
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           PERFORM TRAITER-LIGNE-HISTO
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-HISTORIQUE
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       TRAITER-LIGNE-HISTO.
+      * Les archives US-11 sont reperees par periode (AAAA-MM) et non
+      * par date d'execution : seuls les 7 premiers caracteres de la
+      * date saisie (AAAA-MM-JJ) servent donc a la comparaison.
+           IF LIGNE-HISTORIQUE(1:19) = '== ARCHIVE PERIODE '
+               IF LIGNE-HISTORIQUE(20:7) = WS-FILTRE-DATE(1:7)
+                   MOVE 'O' TO WS-EN-PERIODE
+               ELSE
+                   MOVE 'N' TO WS-EN-PERIODE
+               END-IF
+           ELSE
+               IF WS-EN-PERIODE = 'O'
+                   IF LIGNE-HISTORIQUE(1:9) = 'EMP-ID : '
+                       ADD 1 TO WS-NB-BULLETINS
+                   END-IF
+                   IF LIGNE-HISTORIQUE(1:24) =
+                           'Salaire Brut (EUR)    : '
+                       COMPUTE WS-HISTO-BRUT = WS-HISTO-BRUT +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(25:8))
+                   END-IF
+                   IF LIGNE-HISTORIQUE(1:16) = 'Cotisations   : '
+                       COMPUTE WS-HISTO-COTIS = WS-HISTO-COTIS +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(17:8))
+                   END-IF
+                   IF LIGNE-HISTORIQUE(1:16) = 'Impot         : '
+                       COMPUTE WS-HISTO-IMPOT = WS-HISTO-IMPOT +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(17:8))
+                   END-IF
+                   IF LIGNE-HISTORIQUE(1:16) = 'Salaire Net   : '
+                       COMPUTE WS-HISTO-NET = WS-HISTO-NET +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(17:8))
+                   END-IF
+               END-IF
+           END-IF.
+
+       ECRIRE-RECONCILIATION.
+           OPEN OUTPUT FICHIER-RAPPORT
+
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE 'RECONCILIATION MASSE SALARIALE' TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Date archive reconciliee : ' WS-FILTRE-DATE
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE WS-NB-BULLETINS TO WS-AFF-NB
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Bulletins archives trouves : ' WS-AFF-NB
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE '--------------------------------------' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           PERFORM COMPARER-ET-ECRIRE
+
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           CLOSE FICHIER-RAPPORT.
+
+       COMPARER-ET-ECRIRE.
+           COMPUTE WS-ECART = WS-MASSE-BRUT - WS-HISTO-BRUT
+           MOVE WS-ECART TO WS-AFF-ECART
+           MOVE SPACES TO LIGNE-RAPPORT
+           IF WS-ECART = 0
+               STRING 'Brut        : OK   (ecart ' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           ELSE
+               STRING 'Brut        : ECART (' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           END-IF
+           WRITE LIGNE-RAPPORT
+
+           COMPUTE WS-ECART = WS-MASSE-COTIS - WS-HISTO-COTIS
+           MOVE WS-ECART TO WS-AFF-ECART
+           MOVE SPACES TO LIGNE-RAPPORT
+           IF WS-ECART = 0
+               STRING 'Cotisations : OK   (ecart ' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           ELSE
+               STRING 'Cotisations : ECART (' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           END-IF
+           WRITE LIGNE-RAPPORT
+
+           COMPUTE WS-ECART = WS-MASSE-IMPOT - WS-HISTO-IMPOT
+           MOVE WS-ECART TO WS-AFF-ECART
+           MOVE SPACES TO LIGNE-RAPPORT
+           IF WS-ECART = 0
+               STRING 'Impot       : OK   (ecart ' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           ELSE
+               STRING 'Impot       : ECART (' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           END-IF
+           WRITE LIGNE-RAPPORT
+
+           COMPUTE WS-ECART = WS-MASSE-NET - WS-HISTO-NET
+           MOVE WS-ECART TO WS-AFF-ECART
+           MOVE SPACES TO LIGNE-RAPPORT
+           IF WS-ECART = 0
+               STRING 'Net         : OK   (ecart ' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           ELSE
+               STRING 'Net         : ECART (' WS-AFF-ECART ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           END-IF
+           WRITE LIGNE-RAPPORT.
