@@ -0,0 +1,519 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-17-MASSE-DEPARTEMENT.
+      * US-17 : Masse salariale par departement
+      * Feature : Rapports
+      * PI-1 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-EMPLOYES
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
+           SELECT FICHIER-RAPPORT
+               ASSIGN TO WS-CHEMIN-RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-TAUX
+               ASSIGN TO WS-CHEMIN-TAUX
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-DEVISES
+               ASSIGN TO WS-CHEMIN-DEVISES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-HEURES
+               ASSIGN TO WS-CHEMIN-HEURES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-SMIC
+               ASSIGN TO WS-CHEMIN-SMIC
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CONGES.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-EMPLOYES.
+           COPY '../../../copybooks/employe.cpy'.
+
+        FD FICHIER-RAPPORT.
+        01 LIGNE-RAPPORT      PIC X(80).
+
+        FD FICHIER-TAUX.
+           COPY '../../../copybooks/taux.cpy'.
+
+        FD FICHIER-DEVISES.
+           COPY '../../../copybooks/devise.cpy'.
+
+        FD FICHIER-HEURES.
+           COPY '../../../copybooks/heures.cpy'.
+
+        FD FICHIER-SMIC.
+           COPY '../../../copybooks/smic.cpy'.
+
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN             PIC X         VALUE 'N'.
+        01 WS-COTISATIONS     PIC 9(5)V9(2) VALUE 0.
+        01 WS-IMPOT           PIC 9(5)V9(2) VALUE 0.
+        01 WS-SALAIRE-NET     PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-COTIS      PIC 9(3)V9(2) VALUE 0.
+        01 WS-TAUX-IMPOT      PIC 9(3)V9(2) VALUE 0.
+        01 WS-SALAIRE-PRORATE PIC 9(5)V9(2) VALUE 0.
+        01 WS-SALAIRE-EUR     PIC 9(5)V9(2) VALUE 0.
+        01 WS-TAUX-CHANGE     PIC 9(3)V9(4) VALUE 1.
+        01 WS-AFF             PIC ZZZ999.99.
+        01 WS-AFF-NB          PIC ZZ9.
+
+        01 WS-TAB-DEVISES.
+            05 WS-DEV OCCURS 10 TIMES.
+                10 WS-DEV-CODE  PIC X(3).
+                10 WS-DEV-TAUX  PIC 9(3)V9(4).
+        01 WS-NB-DEVISES       PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEVISES      PIC 9(2)  VALUE 0.
+
+        01 WS-TAB-TAUX.
+            05 WS-TAUX OCCURS 10 TIMES.
+                10 WS-TAUX-CAT       PIC X(10).
+                10 WS-TAUX-T-COTIS   PIC 9(3)V9(2).
+                10 WS-TAUX-T-IMPOT   PIC 9(3)V9(2).
+        01 WS-NB-TAUX          PIC 9(2)  VALUE 0.
+        01 WS-IDX-TAUX         PIC 9(2)  VALUE 0.
+
+        01 WS-TAB-DEPARTEMENTS.
+            05 WS-DEPT OCCURS 50 TIMES.
+                10 WS-DEPT-NOM       PIC X(15).
+                10 WS-DEPT-NOMBRE    PIC 9(3)      VALUE 0.
+                10 WS-DEPT-BRUT      PIC 9(7)V9(2) VALUE 0.
+                10 WS-DEPT-COTIS     PIC 9(7)V9(2) VALUE 0.
+                10 WS-DEPT-IMPOT     PIC 9(7)V9(2) VALUE 0.
+                10 WS-DEPT-NET       PIC 9(7)V9(2) VALUE 0.
+        01 WS-NB-DEPT          PIC 9(2)  VALUE 0.
+        01 WS-IDX-DEPT         PIC 9(2)  VALUE 0.
+        01 WS-DEPT-TROUVE      PIC X     VALUE 'N'.
+
+        01 WS-RACINE           PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES  PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-TAUX      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DEVISES   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HEURES    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SMIC      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES    PIC X(100) VALUE SPACES.
+
+        01 WS-TAUX-HORAIRE       PIC 9(3)V9(4) VALUE 0.
+        01 WS-MONTANT-SUP        PIC 9(5)V9(2) VALUE 0.
+        01 WS-HEURES-MENSUELLES  PIC 9(3)V9(2) VALUE 151.67.
+        01 WS-TAUX-MAJORATION    PIC 9V9(2)    VALUE 1.25.
+
+        01 WS-TAB-HEURES.
+            05 WS-H OCCURS 50 TIMES.
+                10 WS-H-EMP-ID   PIC 9(5).
+                10 WS-H-SUP      PIC 9(3)V9(2).
+        01 WS-NB-HEURES         PIC 9(3)  VALUE 0.
+        01 WS-IDX-HEURES        PIC 9(3)  VALUE 0.
+        01 WS-HEURES-SUP        PIC 9(3)V9(2) VALUE 0.
+
+        01 WS-DATE-SYS          PIC 9(8).
+        01 WS-SYS-DATE-R REDEFINES WS-DATE-SYS.
+            05 WS-SYS-AAAA       PIC 9(4).
+            05 WS-SYS-MMJJ       PIC 9(4).
+        01 WS-DATE-EMBAUCHE     PIC 9(8).
+        01 WS-EMB-DATE-R REDEFINES WS-DATE-EMBAUCHE.
+            05 WS-EMB-AAAA       PIC 9(4).
+            05 WS-EMB-MMJJ       PIC 9(4).
+        01 WS-ANCIENNETE-ANS    PIC S9(3)   VALUE 0.
+        01 WS-TAUX-ANCIENNETE   PIC 9V9(2)  VALUE 0.
+
+        01 WS-SMIC-MENSUEL      PIC 9(5)V9(2) VALUE 0.
+        01 WS-ALERTE-SMIC       PIC X         VALUE 'N'.
+
+        01 WS-STATUT-CONGES     PIC XX.
+        01 WS-STATUT-EMPLOYES   PIC XX.
+        01 WS-JOURS-MENSUELS    PIC 9(2)      VALUE 30.
+        01 WS-TAUX-JOURNALIER   PIC 9(5)V9(2) VALUE 0.
+        01 WS-RETENUE-SS        PIC 9(5)V9(2) VALUE 0.
+
+        01 WS-TAB-CONGES-SS.
+            05 WS-CSS OCCURS 50 TIMES.
+                10 WS-CSS-EMP-ID  PIC 9(5).
+                10 WS-CSS-JOURS   PIC 9(3)V9.
+        01 WS-NB-CONGES-SS      PIC 9(3)  VALUE 0.
+        01 WS-IDX-CONGES-SS     PIC 9(3)  VALUE 0.
+        01 WS-JOURS-SANS-SOLDE  PIC 9(3)V9  VALUE 0.
+        01 WS-CSS-TROUVE        PIC X     VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+           PERFORM CHARGER-TAUX
+           PERFORM CHARGER-DEVISES
+           PERFORM CHARGER-HEURES
+           PERFORM CHARGER-SMIC
+           PERFORM CHARGER-CONGES-SANS-SOLDE
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           OPEN INPUT  FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FICHIER-RAPPORT
+
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-EMPLOYES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       PERFORM CALCULER-EMPLOYE
+               END-READ
+           END-PERFORM.
+
+           PERFORM ECRIRE-RAPPORT
+
+           CLOSE FICHIER-EMPLOYES
+           CLOSE FICHIER-RAPPORT
+           DISPLAY 'Rapport genere : rapport-masse-departement.txt'
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../../feature-paie/employes.dat' TO
+                   WS-CHEMIN-EMPLOYES
+               MOVE '../rapport-masse-departement.txt' TO
+                   WS-CHEMIN-RAPPORT
+               MOVE '../../feature-paie/taux-cotisations.txt' TO
+                   WS-CHEMIN-TAUX
+               MOVE '../../feature-paie/taux-change.txt' TO
+                   WS-CHEMIN-DEVISES
+               MOVE '../../feature-paie/heures-saisies.txt' TO
+                   WS-CHEMIN-HEURES
+               MOVE '../../feature-paie/smic.txt' TO WS-CHEMIN-SMIC
+               MOVE '../../../PI-2/feature-conges/conges.txt' TO
+                   WS-CHEMIN-CONGES
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/rapport-masse-departement.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-cotisations.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-TAUX
+               STRING FUNCTION TRIM(WS-RACINE) '/taux-change.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DEVISES
+               STRING FUNCTION TRIM(WS-RACINE) '/heures-saisies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HEURES
+               STRING FUNCTION TRIM(WS-RACINE) '/smic.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SMIC
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+           END-IF.
+
+       CHARGER-TAUX.
+           OPEN INPUT FICHIER-TAUX
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-TAUX
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-TAUX
+                       MOVE TAUX-CATEGORIE TO WS-TAUX-CAT(WS-NB-TAUX)
+                       MOVE TAUX-COTIS     TO
+                           WS-TAUX-T-COTIS(WS-NB-TAUX)
+                       MOVE TAUX-IMPOT     TO
+                           WS-TAUX-T-IMPOT(WS-NB-TAUX)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-TAUX
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX.
+           MOVE 0 TO WS-TAUX-COTIS
+           MOVE 0 TO WS-TAUX-IMPOT
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+               UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-CAT(WS-IDX-TAUX) = EMP-CATEGORIE
+                   MOVE WS-TAUX-T-COTIS(WS-IDX-TAUX) TO WS-TAUX-COTIS
+                   MOVE WS-TAUX-T-IMPOT(WS-IDX-TAUX) TO WS-TAUX-IMPOT
+               END-IF
+           END-PERFORM.
+
+       CHARGER-DEVISES.
+      * taux-change.txt : montant en EUR equivalent a 1 unite de
+      * chaque devise, utilise pour convertir les contrats non-EUR
+      * avant tout cumul par departement.
+           OPEN INPUT FICHIER-DEVISES
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-DEVISES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-DEVISES
+                       MOVE DEVISE-CODE TO WS-DEV-CODE(WS-NB-DEVISES)
+                       MOVE DEVISE-TAUX-CHANGE TO
+                           WS-DEV-TAUX(WS-NB-DEVISES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-DEVISES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-TAUX-CHANGE.
+           MOVE 1 TO WS-TAUX-CHANGE
+           PERFORM VARYING WS-IDX-DEVISES FROM 1 BY 1
+               UNTIL WS-IDX-DEVISES > WS-NB-DEVISES
+               IF WS-DEV-CODE(WS-IDX-DEVISES) = EMP-DEVISE
+                   MOVE WS-DEV-TAUX(WS-IDX-DEVISES) TO WS-TAUX-CHANGE
+               END-IF
+           END-PERFORM.
+
+       CHARGER-HEURES.
+      * heures-saisies.txt : un enregistrement par (EMP-ID, periode)
+      * pour les employes payes aux heures ; seules les heures
+      * supplementaires sont retenues, les heures normales sont deja
+      * couvertes par EMP-SALAIRE/EMP-TAUX-TEMPS.
+           OPEN INPUT FICHIER-HEURES
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-HEURES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-HEURES
+                       MOVE HEURES-EMP-ID TO WS-H-EMP-ID(WS-NB-HEURES)
+                       MOVE HEURES-SUP    TO WS-H-SUP(WS-NB-HEURES)
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-HEURES
+           MOVE 'N' TO WS-FIN.
+
+       TROUVER-HEURES.
+           MOVE 0 TO WS-HEURES-SUP
+           PERFORM VARYING WS-IDX-HEURES FROM 1 BY 1
+               UNTIL WS-IDX-HEURES > WS-NB-HEURES
+               IF WS-H-EMP-ID(WS-IDX-HEURES) = EMP-ID
+                   MOVE WS-H-SUP(WS-IDX-HEURES) TO WS-HEURES-SUP
+               END-IF
+           END-PERFORM.
+
+       CHARGER-SMIC.
+      * smic.txt : un seul enregistrement, le seuil legal du salaire
+      * minimum brut mensuel plein temps, modifiable sans recompiler
+      * comme les autres parametres de taux.
+           OPEN INPUT FICHIER-SMIC
+           READ FICHIER-SMIC
+               AT END CONTINUE
+               NOT AT END
+                   MOVE SMIC-MENSUEL TO WS-SMIC-MENSUEL
+           END-READ
+           CLOSE FICHIER-SMIC.
+
+       VERIFIER-SMIC.
+      * EMP-SALAIRE est le brut plein temps de reference ; c'est ce
+      * montant (et non le brut proratise) qui doit etre compare au
+      * SMIC, pour qu'un temps partiel calcule sur un plein temps
+      * conforme ne soit pas signale a tort.
+           IF EMP-SALAIRE < WS-SMIC-MENSUEL
+               MOVE 'O' TO WS-ALERTE-SMIC
+           ELSE
+               MOVE 'N' TO WS-ALERTE-SMIC
+           END-IF.
+
+       CALCULER-ANCIENNETE.
+      * Nombre d'annees pleines entre EMP-DATE-EMBAUCHE et la date du
+      * jour ; on retire une annee si l'anniversaire d'embauche n'est
+      * pas encore passe cette annee (comparaison MMJJ).
+           MOVE EMP-DATE-EMBAUCHE TO WS-DATE-EMBAUCHE
+           COMPUTE WS-ANCIENNETE-ANS = WS-SYS-AAAA - WS-EMB-AAAA
+           IF WS-SYS-MMJJ < WS-EMB-MMJJ
+               SUBTRACT 1 FROM WS-ANCIENNETE-ANS
+           END-IF
+           IF WS-ANCIENNETE-ANS < 0
+               MOVE 0 TO WS-ANCIENNETE-ANS
+           END-IF
+
+      * Paliers d'anciennete de la convention collective : +3% a 5 ans,
+      * +6% a 10 ans, +9% a 15 ans.
+           EVALUATE TRUE
+               WHEN WS-ANCIENNETE-ANS >= 15
+                   MOVE 0.09 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 10
+                   MOVE 0.06 TO WS-TAUX-ANCIENNETE
+               WHEN WS-ANCIENNETE-ANS >= 5
+                   MOVE 0.03 TO WS-TAUX-ANCIENNETE
+               WHEN OTHER
+                   MOVE 0 TO WS-TAUX-ANCIENNETE
+           END-EVALUATE.
+
+       CHARGER-CONGES-SANS-SOLDE.
+      * conges.txt : cumule par employe les jours de conge sans solde
+      * approuves (fichier optionnel, sa lecture ne bloque pas le
+      * calcul s'il est absent) pour retenir ces jours sur le brut.
+           MOVE 0 TO WS-NB-CONGES-SS
+           OPEN INPUT FICHIER-CONGES
+           IF WS-STATUT-CONGES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CONGES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF CONGE-TYPE = 'SansSolde '
+                               AND CONGE-STATUT = 'APPROUVE '
+                               PERFORM CUMULER-CONGE-SANS-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CONGES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CUMULER-CONGE-SANS-SOLDE.
+           MOVE 'N' TO WS-CSS-TROUVE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = CONGE-EMP-ID
+                   ADD CONGE-NB-JOURS TO WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                   MOVE 'O' TO WS-CSS-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-CSS-TROUVE = 'N' AND WS-NB-CONGES-SS < 50
+               ADD 1 TO WS-NB-CONGES-SS
+               MOVE CONGE-EMP-ID  TO WS-CSS-EMP-ID(WS-NB-CONGES-SS)
+               MOVE CONGE-NB-JOURS TO WS-CSS-JOURS(WS-NB-CONGES-SS)
+           END-IF.
+
+       TROUVER-CONGES-SANS-SOLDE.
+           MOVE 0 TO WS-JOURS-SANS-SOLDE
+           PERFORM VARYING WS-IDX-CONGES-SS FROM 1 BY 1
+               UNTIL WS-IDX-CONGES-SS > WS-NB-CONGES-SS
+               IF WS-CSS-EMP-ID(WS-IDX-CONGES-SS) = EMP-ID
+                   MOVE WS-CSS-JOURS(WS-IDX-CONGES-SS)
+                       TO WS-JOURS-SANS-SOLDE
+               END-IF
+           END-PERFORM.
+
+       CALCULER-EMPLOYE.
+      * EMP-SALAIRE est le brut temps plein ; le brut effectif est
+      * proratise par EMP-TAUX-TEMPS et majore de la prime
+      * d'anciennete, puis ampute des jours de conge sans solde et
+      * augmente des heures supplementaires (meme chaine de calcul que
+      * US-02/US-03/US-04) avant d'etre converti en EUR, pour que la
+      * masse par departement ne diverge plus du total des bulletins
+      * individuels.
+           PERFORM TROUVER-TAUX
+           PERFORM TROUVER-TAUX-CHANGE
+           PERFORM TROUVER-HEURES
+           PERFORM CALCULER-ANCIENNETE
+           PERFORM VERIFIER-SMIC
+           PERFORM TROUVER-CONGES-SANS-SOLDE
+
+           COMPUTE WS-SALAIRE-PRORATE ROUNDED =
+               EMP-SALAIRE * EMP-TAUX-TEMPS / 100
+               * (1 + WS-TAUX-ANCIENNETE)
+
+           COMPUTE WS-TAUX-JOURNALIER ROUNDED =
+               WS-SALAIRE-PRORATE / WS-JOURS-MENSUELS
+           COMPUTE WS-RETENUE-SS ROUNDED =
+               WS-TAUX-JOURNALIER * WS-JOURS-SANS-SOLDE
+           SUBTRACT WS-RETENUE-SS FROM WS-SALAIRE-PRORATE
+
+           COMPUTE WS-TAUX-HORAIRE ROUNDED =
+               WS-SALAIRE-PRORATE / WS-HEURES-MENSUELLES
+           COMPUTE WS-MONTANT-SUP ROUNDED =
+               WS-TAUX-HORAIRE * WS-HEURES-SUP * WS-TAUX-MAJORATION
+           ADD WS-MONTANT-SUP TO WS-SALAIRE-PRORATE
+
+           COMPUTE WS-SALAIRE-EUR ROUNDED =
+               WS-SALAIRE-PRORATE * WS-TAUX-CHANGE
+           COMPUTE WS-COTISATIONS = WS-SALAIRE-EUR * WS-TAUX-COTIS
+           COMPUTE WS-IMPOT = WS-SALAIRE-EUR * WS-TAUX-IMPOT
+           COMPUTE WS-SALAIRE-NET =
+               WS-SALAIRE-EUR - WS-COTISATIONS - WS-IMPOT
+           PERFORM CUMULER-DEPARTEMENT.
+
+       CUMULER-DEPARTEMENT.
+           MOVE 'N' TO WS-DEPT-TROUVE
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               IF WS-DEPT-NOM(WS-IDX-DEPT) = EMP-DEPARTEMENT
+                   ADD 1 TO WS-DEPT-NOMBRE(WS-IDX-DEPT)
+                   ADD WS-SALAIRE-EUR TO WS-DEPT-BRUT(WS-IDX-DEPT)
+                   ADD WS-COTISATIONS TO WS-DEPT-COTIS(WS-IDX-DEPT)
+                   ADD WS-IMPOT TO WS-DEPT-IMPOT(WS-IDX-DEPT)
+                   ADD WS-SALAIRE-NET TO WS-DEPT-NET(WS-IDX-DEPT)
+                   MOVE 'O' TO WS-DEPT-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-TROUVE = 'N' AND WS-NB-DEPT < 50
+               ADD 1 TO WS-NB-DEPT
+               MOVE EMP-DEPARTEMENT TO WS-DEPT-NOM(WS-NB-DEPT)
+               MOVE 1 TO WS-DEPT-NOMBRE(WS-NB-DEPT)
+               MOVE WS-SALAIRE-EUR TO WS-DEPT-BRUT(WS-NB-DEPT)
+               MOVE WS-COTISATIONS TO WS-DEPT-COTIS(WS-NB-DEPT)
+               MOVE WS-IMPOT TO WS-DEPT-IMPOT(WS-NB-DEPT)
+               MOVE WS-SALAIRE-NET TO WS-DEPT-NET(WS-NB-DEPT)
+           END-IF.
+
+       ECRIRE-RAPPORT.
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE 'MASSE SALARIALE PAR DEPARTEMENT' TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+               UNTIL WS-IDX-DEPT > WS-NB-DEPT
+               MOVE WS-DEPT-NOM(WS-IDX-DEPT) TO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               MOVE WS-DEPT-NOMBRE(WS-IDX-DEPT) TO WS-AFF-NB
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  Effectif   : ' WS-AFF-NB
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               MOVE WS-DEPT-BRUT(WS-IDX-DEPT) TO WS-AFF
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  Total Brut : ' WS-AFF
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               MOVE WS-DEPT-COTIS(WS-IDX-DEPT) TO WS-AFF
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  Cotisations: ' WS-AFF
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               MOVE WS-DEPT-IMPOT(WS-IDX-DEPT) TO WS-AFF
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  Impot      : ' WS-AFF
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               MOVE WS-DEPT-NET(WS-IDX-DEPT) TO WS-AFF
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING '  Total Net  : ' WS-AFF
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               IF WS-IDX-DEPT < WS-NB-DEPT
+                   MOVE '--------------------------------------'
+                       TO LIGNE-RAPPORT
+                   WRITE LIGNE-RAPPORT
+               END-IF
+           END-PERFORM
+
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
