@@ -8,26 +8,287 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-CONGES
-               ASSIGN TO '../conges.txt'
+               ASSIGN TO WS-CHEMIN-CONGES
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-FERIES
+               ASSIGN TO WS-CHEMIN-FERIES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-FERIES.
+           SELECT FICHIER-AUDIT
+               ASSIGN TO WS-CHEMIN-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-AUDIT.
 
        DATA DIVISION.
        FILE SECTION.
         FD FICHIER-CONGES.
            COPY '../../../copybooks/conge.cpy'.
 
+        FD FICHIER-FERIES.
+           COPY '../../../copybooks/ferie.cpy'.
+
+        FD FICHIER-AUDIT.
+        01 LIGNE-AUDIT       PIC X(140).
+
        WORKING-STORAGE SECTION.
         01 WS-FIN           PIC X     VALUE 'N'.
         01 WS-COMPTEUR      PIC 9(3)  VALUE 0.
+        01 WS-STATUT-FERIES PIC XX.
+        01 WS-STATUT-AUDIT  PIC XX.
+        01 WS-UTILISATEUR   PIC X(20) VALUE SPACES.
+        01 WS-DATE-AUDIT    PIC 9(8)  VALUE 0.
+        01 WS-HEURE-AUDIT   PIC 9(8)  VALUE 0.
+        01 WS-AUDIT-CHAMP   PIC X(15) VALUE SPACES.
+        01 WS-AUDIT-NOUVEAU PIC X(27) VALUE SPACES.
+
+        01 WS-SAISIE-EMP-ID   PIC 9(5)   VALUE 0.
+        01 WS-SAISIE-TYPE     PIC X(10)  VALUE SPACES.
+        01 WS-SAISIE-DEBUT    PIC X(10)  VALUE SPACES.
+        01 WS-SAISIE-FIN      PIC X(10)  VALUE SPACES.
+        01 WS-SAISIE-JOURS    PIC 9(3)V9 VALUE 0.
+        01 WS-SAISIE-DEMI     PIC X(2)   VALUE SPACES.
+        01 WS-REJET           PIC X      VALUE 'N'.
+        01 WS-MOTIF-REJET     PIC X(60)  VALUE SPACES.
+        01 WS-AFF-JOURS       PIC ZZ9.9.
+
+        01 WS-TAB-FERIES.
+               05 WS-FERIE OCCURS 999 TIMES.
+                   10 WS-FERIE-DATE  PIC 9(8).
+        01 WS-NB-FERIES        PIC 9(3)  VALUE 0.
+        01 WS-IDX-FERIE        PIC 9(3)  VALUE 0.
+
+        01 WS-DATE-DEBUT-NUM   PIC 9(8)  VALUE 0.
+        01 WS-DATE-FIN-NUM     PIC 9(8)  VALUE 0.
+        01 WS-INT-DEBUT        PIC 9(8)  VALUE 0.
+        01 WS-INT-FIN          PIC 9(8)  VALUE 0.
+        01 WS-INT-COURANT      PIC 9(8)  VALUE 0.
+        01 WS-DATE-COURANT-NUM PIC 9(8)  VALUE 0.
+        01 WS-JOUR-SEMAINE     PIC 9(3)  VALUE 0.
+        01 WS-EST-FERIE        PIC X     VALUE 'N'.
+
+        01 WS-RACINE           PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-FERIES    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-AUDIT     PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS
+           ACCEPT WS-UTILISATEUR FROM ENVIRONMENT 'USER'
+           DISPLAY '================================'
+           DISPLAY ' ENREGISTRER UN CONGE           '
+           DISPLAY '================================'
+           DISPLAY 'EMP-ID (5 chiffres)          : '
+           ACCEPT WS-SAISIE-EMP-ID
+           DISPLAY 'Type (CP/RTT/Maladie...)     : '
+           ACCEPT WS-SAISIE-TYPE
+           DISPLAY 'Debut (AAAA-MM-JJ)           : '
+           ACCEPT WS-SAISIE-DEBUT
+           DISPLAY 'Fin (AAAA-MM-JJ)             : '
+           ACCEPT WS-SAISIE-FIN
+           DISPLAY 'Demi-journee (AM/PM/vide)    : '
+           ACCEPT WS-SAISIE-DEMI
+
+           PERFORM CHARGER-FERIES
+           IF WS-SAISIE-DEMI = 'AM' OR WS-SAISIE-DEMI = 'PM'
+               MOVE 0.5 TO WS-SAISIE-JOURS
+           ELSE
+               PERFORM CALCULER-JOURS-OUVRES
+           END-IF
+           MOVE WS-SAISIE-JOURS TO WS-AFF-JOURS
+           DISPLAY 'Jours ouvres calcules         : ' WS-AFF-JOURS
+
+           PERFORM VALIDER-SAISIE
+
+           IF WS-REJET = 'O'
+               DISPLAY '--------------------------------'
+               DISPLAY 'CONGE REJETE : ' WS-MOTIF-REJET
+           ELSE
+               PERFORM ENREGISTRER-CONGE
+               DISPLAY '--------------------------------'
+               DISPLAY 'Conge enregistre.'
+           END-IF
+
+           PERFORM LISTER-CONGES
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../conges.txt' TO WS-CHEMIN-CONGES
+               MOVE '../jours-feries.txt' TO WS-CHEMIN-FERIES
+               MOVE '../../../audit-log.txt' TO WS-CHEMIN-AUDIT
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE) '/jours-feries.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-FERIES
+               STRING FUNCTION TRIM(WS-RACINE) '/audit-log.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-AUDIT
+           END-IF.
+
+       VALIDER-SAISIE.
+           MOVE 'N' TO WS-REJET
+           IF WS-SAISIE-FIN < WS-SAISIE-DEBUT
+               MOVE 'O' TO WS-REJET
+               MOVE 'date de fin anterieure a la date de debut'
+                   TO WS-MOTIF-REJET
+           ELSE
+               IF WS-SAISIE-JOURS = 0
+                   MOVE 'O' TO WS-REJET
+                   MOVE
+                 'periode sans aucun jour ouvre (week-end/ferie)'
+                       TO WS-MOTIF-REJET
+               ELSE
+                   PERFORM CONTROLER-CHEVAUCHEMENT
+               END-IF
+           END-IF.
+
+       CHARGER-FERIES.
+      * Lecture du calendrier des jours feries ; fichier optionnel,
+      * une absence de fichier revient a ne fermer aucun jour ferie.
+           MOVE 0 TO WS-NB-FERIES
+           OPEN INPUT FICHIER-FERIES
+           IF WS-STATUT-FERIES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-FERIES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           ADD 1 TO WS-NB-FERIES
+                           MOVE FERIE-DATE
+                               TO WS-FERIE-DATE(WS-NB-FERIES)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-FERIES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CALCULER-JOURS-OUVRES.
+      * Derive CONGE-NB-JOURS de la plage DEBUT/FIN en excluant les
+      * samedis, dimanches et jours feries plutot que de faire
+      * confiance a une saisie manuelle du nombre de jours.
+           MOVE WS-SAISIE-DEBUT(1:4) TO WS-DATE-DEBUT-NUM(1:4)
+           MOVE WS-SAISIE-DEBUT(6:2) TO WS-DATE-DEBUT-NUM(5:2)
+           MOVE WS-SAISIE-DEBUT(9:2) TO WS-DATE-DEBUT-NUM(7:2)
+           MOVE WS-SAISIE-FIN(1:4) TO WS-DATE-FIN-NUM(1:4)
+           MOVE WS-SAISIE-FIN(6:2) TO WS-DATE-FIN-NUM(5:2)
+           MOVE WS-SAISIE-FIN(9:2) TO WS-DATE-FIN-NUM(7:2)
+
+           COMPUTE WS-INT-DEBUT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-DEBUT-NUM)
+           COMPUTE WS-INT-FIN =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-FIN-NUM)
+
+           MOVE 0 TO WS-SAISIE-JOURS
+           PERFORM VARYING WS-INT-COURANT FROM WS-INT-DEBUT BY 1
+               UNTIL WS-INT-COURANT > WS-INT-FIN
+               COMPUTE WS-JOUR-SEMAINE = FUNCTION MOD(WS-INT-COURANT, 7)
+               IF WS-JOUR-SEMAINE NOT = 0 AND WS-JOUR-SEMAINE NOT = 6
+                   COMPUTE WS-DATE-COURANT-NUM =
+                       FUNCTION DATE-OF-INTEGER(WS-INT-COURANT)
+                   MOVE 'N' TO WS-EST-FERIE
+                   PERFORM VARYING WS-IDX-FERIE FROM 1 BY 1
+                       UNTIL WS-IDX-FERIE > WS-NB-FERIES
+                       IF WS-FERIE-DATE(WS-IDX-FERIE)
+                               = WS-DATE-COURANT-NUM
+                           MOVE 'O' TO WS-EST-FERIE
+                       END-IF
+                   END-PERFORM
+                   IF WS-EST-FERIE = 'N'
+                       ADD 1 TO WS-SAISIE-JOURS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CONTROLER-CHEVAUCHEMENT.
+           OPEN INPUT FICHIER-CONGES
+           MOVE 'N' TO WS-FIN
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-CONGES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       IF CONGE-EMP-ID = WS-SAISIE-EMP-ID
+                           AND CONGE-DEBUT <= WS-SAISIE-FIN
+                           AND CONGE-FIN >= WS-SAISIE-DEBUT
+                           AND NOT (CONGE-DEBUT = WS-SAISIE-DEBUT
+                               AND CONGE-FIN = WS-SAISIE-FIN
+                               AND CONGE-DEMI-JOUR NOT = SPACES
+                               AND WS-SAISIE-DEMI NOT = SPACES
+                               AND CONGE-DEMI-JOUR NOT = WS-SAISIE-DEMI)
+                           MOVE 'O' TO WS-REJET
+                           MOVE
+                     'chevauchement avec un conge deja enregistre'
+                               TO WS-MOTIF-REJET
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-CONGES
+           MOVE 'N' TO WS-FIN.
+
+       ENREGISTRER-CONGE.
+           OPEN EXTEND FICHIER-CONGES
+           MOVE WS-SAISIE-EMP-ID TO CONGE-EMP-ID
+           MOVE WS-SAISIE-TYPE   TO CONGE-TYPE
+           MOVE WS-SAISIE-DEBUT  TO CONGE-DEBUT
+           MOVE WS-SAISIE-FIN    TO CONGE-FIN
+           MOVE WS-SAISIE-JOURS  TO CONGE-NB-JOURS
+           MOVE WS-SAISIE-DEMI   TO CONGE-DEMI-JOUR
+           MOVE 'EN_ATTENTE' TO CONGE-STATUT
+           WRITE CONGE-RECORD
+           CLOSE FICHIER-CONGES
+           PERFORM AUDIT-ENREGISTREMENT.
+
+       AUDIT-ENREGISTREMENT.
+      * Une ligne d'audit par champ du conge cree, ancienne valeur
+      * vide - meme fichier partage audit-log.txt que pour
+      * employes.dat (requete 028).
+           OPEN EXTEND FICHIER-AUDIT
+           IF WS-STATUT-AUDIT NOT = '00'
+               OPEN OUTPUT FICHIER-AUDIT
+           END-IF
+           ACCEPT WS-DATE-AUDIT FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-AUDIT FROM TIME
+           MOVE 'TYPE' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-TYPE TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'DEBUT' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-DEBUT TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'FIN' TO WS-AUDIT-CHAMP
+           MOVE WS-SAISIE-FIN TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           MOVE 'STATUT' TO WS-AUDIT-CHAMP
+           MOVE 'EN_ATTENTE' TO WS-AUDIT-NOUVEAU
+           PERFORM ECRIRE-LIGNE-AUDIT
+           CLOSE FICHIER-AUDIT.
+
+       ECRIRE-LIGNE-AUDIT.
+           MOVE SPACES TO LIGNE-AUDIT
+           STRING WS-UTILISATEUR ',' WS-DATE-AUDIT ','
+               WS-HEURE-AUDIT(1:6) ',' 'conges.txt,' 'AJOUT' ','
+               WS-SAISIE-EMP-ID ',' WS-AUDIT-CHAMP ',' SPACES ','
+               WS-AUDIT-NOUVEAU
+               DELIMITED SIZE INTO LIGNE-AUDIT
+           WRITE LIGNE-AUDIT.
+
+       LISTER-CONGES.
            OPEN INPUT FICHIER-CONGES
 
            DISPLAY '================================'
            DISPLAY ' LISTE DES CONGES               '
            DISPLAY '================================'
 
+           MOVE 'N' TO WS-FIN
+           MOVE 0 TO WS-COMPTEUR
            PERFORM UNTIL WS-FIN = 'O'
                READ FICHIER-CONGES
                    AT END MOVE 'O' TO WS-FIN
@@ -38,12 +299,14 @@
                        DISPLAY 'Type     : ' CONGE-TYPE
                        DISPLAY 'Debut    : ' CONGE-DEBUT
                        DISPLAY 'Fin      : ' CONGE-FIN
-                       DISPLAY 'Jours    : ' CONGE-NB-JOURS
+                       MOVE CONGE-NB-JOURS TO WS-AFF-JOURS
+                       DISPLAY 'Jours    : ' WS-AFF-JOURS
+                       DISPLAY 'Demi-jour: ' CONGE-DEMI-JOUR
+                       DISPLAY 'Statut   : ' CONGE-STATUT
                END-READ
            END-PERFORM.
 
            DISPLAY '================================'
            DISPLAY 'Total conges enregistres : '
                WS-COMPTEUR
-           CLOSE FICHIER-CONGES
-           STOP RUN.
\ No newline at end of file
+           CLOSE FICHIER-CONGES.
