@@ -8,10 +8,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-CONGES
-               ASSIGN TO '../conges.txt'
+               ASSIGN TO WS-CHEMIN-CONGES
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FICHIER-EMPLOYES
-               ASSIGN TO '../../../PI-1/feature-paie/employes.txt'
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
+           SELECT FICHIER-EXCEPTIONS
+               ASSIGN TO WS-CHEMIN-EXCEPTIONS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-DROITS
+               ASSIGN TO WS-CHEMIN-DROITS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-DROITS.
+           SELECT FICHIER-SOLDES
+               ASSIGN TO WS-CHEMIN-SOLDES
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -22,84 +35,228 @@
         FD FICHIER-EMPLOYES.
            COPY '../../../copybooks/employe.cpy'.
 
+        FD FICHIER-EXCEPTIONS.
+        01 LIGNE-EXCEPTION    PIC X(80).
+
+        FD FICHIER-DROITS.
+           COPY '../../../copybooks/droits.cpy'.
+
+        FD FICHIER-SOLDES.
+           COPY '../../../copybooks/solde-conge.cpy'.
+
        WORKING-STORAGE SECTION.
         01 WS-FIN             PIC X     VALUE 'N'.
-        01 WS-CP-TOTAL        PIC 9(3)  VALUE 25.
-        01 WS-RTT-TOTAL       PIC 9(3)  VALUE 10.
+        01 WS-CP-DEFAUT       PIC 9(3)  VALUE 25.
+        01 WS-RTT-DEFAUT      PIC 9(3)  VALUE 10.
+        01 WS-STATUT-DROITS   PIC XX.
+        01 WS-STATUT-EMPLOYES PIC XX.
 
         01 WS-TAB-EMPLOYES.
-               05 WS-EMP OCCURS 5 TIMES.
+               05 WS-EMP OCCURS 999 TIMES.
                    10 WS-EMP-ID      PIC 9(5).
                    10 WS-EMP-NOM     PIC X(20).
-                   10 WS-CP-PRIS     PIC 9(3) VALUE 0.
-                   10 WS-RTT-PRIS    PIC 9(3) VALUE 0.
+                   10 WS-CP-PRIS     PIC 9(3)V9 VALUE 0.
+                   10 WS-RTT-PRIS    PIC 9(3)V9 VALUE 0.
+                   10 WS-CP-TOTAL    PIC 9(3)   VALUE 0.
+                   10 WS-RTT-TOTAL   PIC 9(3)   VALUE 0.
+        01 WS-NB-EMP           PIC 9(3)  VALUE 0.
 
-        01 WS-IDX             PIC 9(2)  VALUE 0.
-        01 WS-IDX2            PIC 9(2)  VALUE 0.
+        01 WS-IDX             PIC 9(3)  VALUE 0.
+        01 WS-IDX2            PIC 9(3)  VALUE 0.
         01 WS-AFF-NB          PIC ZZ9.
+        01 WS-AFF-JOURS       PIC ZZ9.9.
+        01 WS-NB-ORPHELINS    PIC 9(3)  VALUE 0.
+
+        01 WS-RACINE              PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES     PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EXCEPTIONS   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DROITS       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SOLDES       PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS
+           OPEN INPUT FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
            PERFORM CHARGER-EMPLOYES
+           PERFORM CHARGER-DROITS
            PERFORM CALCULER-CONGES
+           CLOSE FICHIER-EMPLOYES
            PERFORM AFFICHER-RESULTATS
+           PERFORM ECRIRE-SOLDES
            STOP RUN.
 
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../conges.txt' TO WS-CHEMIN-CONGES
+               MOVE '../../../PI-1/feature-paie/employes.dat' TO
+                   WS-CHEMIN-EMPLOYES
+               MOVE '../conges-orphelins.txt' TO WS-CHEMIN-EXCEPTIONS
+               MOVE '../droits-conges.txt' TO WS-CHEMIN-DROITS
+               MOVE '../soldes-conges.txt' TO WS-CHEMIN-SOLDES
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE) '/conges-orphelins.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-EXCEPTIONS
+               STRING FUNCTION TRIM(WS-RACINE) '/droits-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DROITS
+               STRING FUNCTION TRIM(WS-RACINE) '/soldes-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SOLDES
+           END-IF.
+
        CHARGER-EMPLOYES.
-           OPEN INPUT FICHIER-EMPLOYES
-           MOVE 0 TO WS-IDX
+      * Balayage sequentiel complet du fichier indexe pour constituer
+      * la table des droits/consommations CP-RTT et alimenter la liste
+      * complete affichee par AFFICHER-RESULTATS ; l'acces direct par
+      * cle n'apporte rien ici puisque chaque employe doit de toute
+      * facon etre visite une fois.
+           MOVE 0 TO WS-NB-EMP
            MOVE 'N' TO WS-FIN
            PERFORM UNTIL WS-FIN = 'O'
-               READ FICHIER-EMPLOYES
+               READ FICHIER-EMPLOYES NEXT RECORD
                    AT END MOVE 'O' TO WS-FIN
                    NOT AT END
-                       ADD 1 TO WS-IDX
-                       MOVE EMP-ID TO WS-EMP-ID(WS-IDX)
-                       MOVE EMP-NOM TO WS-EMP-NOM(WS-IDX)
+                       ADD 1 TO WS-NB-EMP
+                       MOVE EMP-ID TO WS-EMP-ID(WS-NB-EMP)
+                       MOVE EMP-NOM TO WS-EMP-NOM(WS-NB-EMP)
+                       MOVE WS-CP-DEFAUT TO WS-CP-TOTAL(WS-NB-EMP)
+                       MOVE WS-RTT-DEFAUT TO WS-RTT-TOTAL(WS-NB-EMP)
                END-READ
            END-PERFORM
-           CLOSE FICHIER-EMPLOYES.
+           MOVE 'N' TO WS-FIN.
+
+       CHARGER-DROITS.
+      * Lecture d'un droit CP/RTT particulier par EMP-ID ; le fichier
+      * est optionnel et un employe qui n'y figure pas garde le droit
+      * temps plein par defaut charge dans CHARGER-EMPLOYES.
+           OPEN INPUT FICHIER-DROITS
+           IF WS-STATUT-DROITS = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-DROITS
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                               UNTIL WS-IDX2 > WS-NB-EMP
+                               IF WS-EMP-ID(WS-IDX2) = DROITS-EMP-ID
+                                   MOVE DROITS-CP
+                                       TO WS-CP-TOTAL(WS-IDX2)
+                                   MOVE DROITS-RTT
+                                       TO WS-RTT-TOTAL(WS-IDX2)
+                               END-IF
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-DROITS
+               MOVE 'N' TO WS-FIN
+           END-IF.
 
        CALCULER-CONGES.
            OPEN INPUT FICHIER-CONGES
+           OPEN OUTPUT FICHIER-EXCEPTIONS
            MOVE 'N' TO WS-FIN
            PERFORM UNTIL WS-FIN = 'O'
                READ FICHIER-CONGES
                    AT END MOVE 'O' TO WS-FIN
                    NOT AT END
-                       PERFORM VARYING WS-IDX2 FROM 1 BY 1
-                           UNTIL WS-IDX2 > 5
-                           IF CONGE-EMP-ID = WS-EMP-ID(WS-IDX2)
-                               EVALUATE CONGE-TYPE
-                                   WHEN 'CP        '
-                                       ADD CONGE-NB-JOURS TO
-                                           WS-CP-PRIS(WS-IDX2)
-                                   WHEN 'RTT       '
-                                       ADD CONGE-NB-JOURS TO
-                                           WS-RTT-PRIS(WS-IDX2)
-                               END-EVALUATE
-                           END-IF
-                       END-PERFORM
+                       MOVE CONGE-EMP-ID TO EMP-ID
+                       READ FICHIER-EMPLOYES
+                           INVALID KEY
+                               PERFORM SIGNALER-ORPHELIN
+                           NOT INVALID KEY
+                               PERFORM ENREGISTRER-CONGE
+                       END-READ
                END-READ
            END-PERFORM
-           CLOSE FICHIER-CONGES.
+           CLOSE FICHIER-CONGES
+           CLOSE FICHIER-EXCEPTIONS.
+
+       ENREGISTRER-CONGE.
+      * L'existence de l'employe vient d'etre confirmee par lecture
+      * directe sur cle (EMP-ID) ; il ne reste qu'a retrouver son
+      * emplacement dans la table en memoire pour cumuler CP/RTT pris.
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+               UNTIL WS-IDX2 > WS-NB-EMP
+               OR WS-EMP-ID(WS-IDX2) = CONGE-EMP-ID
+           END-PERFORM
+           IF WS-IDX2 <= WS-NB-EMP
+               IF CONGE-STATUT = 'APPROUVE  '
+                   EVALUATE CONGE-TYPE
+                       WHEN 'CP        '
+                           ADD CONGE-NB-JOURS TO WS-CP-PRIS(WS-IDX2)
+                       WHEN 'RTT       '
+                           ADD CONGE-NB-JOURS TO WS-RTT-PRIS(WS-IDX2)
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       SIGNALER-ORPHELIN.
+           ADD 1 TO WS-NB-ORPHELINS
+           MOVE SPACES TO LIGNE-EXCEPTION
+           STRING 'EMP-ID INCONNU : ' CONGE-EMP-ID
+               ' TYPE : ' CONGE-TYPE
+               ' DU ' CONGE-DEBUT ' AU ' CONGE-FIN
+               DELIMITED SIZE INTO LIGNE-EXCEPTION
+           WRITE LIGNE-EXCEPTION.
 
        AFFICHER-RESULTATS.
            DISPLAY '================================'
            DISPLAY ' CONGES RESTANTS PAR EMPLOYE    '
            DISPLAY '================================'
            PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > 5
+               UNTIL WS-IDX > WS-NB-EMP
                DISPLAY '--------------------------------'
                DISPLAY 'Employe : ' WS-EMP-NOM(WS-IDX)
-               MOVE WS-CP-PRIS(WS-IDX) TO WS-AFF-NB
-               DISPLAY 'CP pris      : ' WS-AFF-NB
-               SUBTRACT WS-CP-PRIS(WS-IDX) FROM WS-CP-TOTAL
-                   GIVING WS-AFF-NB
-               DISPLAY 'CP restants  : ' WS-AFF-NB
-               MOVE WS-RTT-PRIS(WS-IDX) TO WS-AFF-NB
-               DISPLAY 'RTT pris     : ' WS-AFF-NB
-               SUBTRACT WS-RTT-PRIS(WS-IDX) FROM WS-RTT-TOTAL
-                   GIVING WS-AFF-NB
-               DISPLAY 'RTT restants : ' WS-AFF-NB
-           END-PERFORM.
\ No newline at end of file
+               MOVE WS-CP-PRIS(WS-IDX) TO WS-AFF-JOURS
+               DISPLAY 'CP pris      : ' WS-AFF-JOURS
+               SUBTRACT WS-CP-PRIS(WS-IDX) FROM WS-CP-TOTAL(WS-IDX)
+                   GIVING WS-AFF-JOURS
+               DISPLAY 'CP restants  : ' WS-AFF-JOURS
+               MOVE WS-RTT-PRIS(WS-IDX) TO WS-AFF-JOURS
+               DISPLAY 'RTT pris     : ' WS-AFF-JOURS
+               SUBTRACT WS-RTT-PRIS(WS-IDX) FROM WS-RTT-TOTAL(WS-IDX)
+                   GIVING WS-AFF-JOURS
+               DISPLAY 'RTT restants : ' WS-AFF-JOURS
+           END-PERFORM
+           IF WS-NB-ORPHELINS > 0
+               DISPLAY '--------------------------------'
+               MOVE WS-NB-ORPHELINS TO WS-AFF-NB
+               DISPLAY 'Conges orphelins (EMP-ID inconnu) : '
+                   WS-AFF-NB
+               DISPLAY 'Detail : conges-orphelins.txt'
+           END-IF.
+
+       ECRIRE-SOLDES.
+      * Solde CP/RTT restant par employe, regenere a chaque
+      * execution ; c'est ce fichier que US-03 lit pour porter le
+      * solde de conges sur le bulletin de paie, et que US-23
+      * reconcilie ensuite avec un recalcul direct depuis conges.txt.
+           OPEN OUTPUT FICHIER-SOLDES
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-EMP
+               MOVE WS-EMP-ID(WS-IDX) TO SOLDE-EMP-ID
+               SUBTRACT WS-CP-PRIS(WS-IDX) FROM WS-CP-TOTAL(WS-IDX)
+                   GIVING SOLDE-CP-RESTANT
+               SUBTRACT WS-RTT-PRIS(WS-IDX) FROM WS-RTT-TOTAL(WS-IDX)
+                   GIVING SOLDE-RTT-RESTANT
+               WRITE SOLDE-CONGE-RECORD
+           END-PERFORM
+           CLOSE FICHIER-SOLDES.
\ No newline at end of file
