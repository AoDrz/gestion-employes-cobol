@@ -8,11 +8,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-CONGES
-               ASSIGN TO '../conges.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CONGES.
            SELECT FICHIER-RAPPORT
-               ASSIGN TO '../rapport-conges.txt'
+               ASSIGN TO WS-CHEMIN-RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-RAPPORT-CSV
+               ASSIGN TO WS-CHEMIN-RAPPORT-CSV
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-JOURNAL
+               ASSIGN TO WS-CHEMIN-JOURNAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,33 +30,150 @@
         FD FICHIER-RAPPORT.
         01 LIGNE-RAPPORT      PIC X(80).
 
+        FD FICHIER-RAPPORT-CSV.
+        01 LIGNE-CSV          PIC X(80).
+
+        FD FICHIER-JOURNAL.
+        01 LIGNE-JOURNAL      PIC X(80).
+
        WORKING-STORAGE SECTION.
-        01 WS-FIN             PIC X     VALUE 'N'.
-        01 WS-TOTAL-CP        PIC 9(3)  VALUE 0.
-        01 WS-TOTAL-RTT       PIC 9(3)  VALUE 0.
-        01 WS-TOTAL-MAL       PIC 9(3)  VALUE 0.
-        01 WS-TOTAL-JOURS     PIC 9(3)  VALUE 0.
-        01 WS-AFF-NB          PIC ZZ9.
-        01 WS-LIGNE           PIC X(80) VALUE SPACES.
+        01 WS-FIN             PIC X       VALUE 'N'.
+        01 WS-TOTAL-CP        PIC 9(3)V9  VALUE 0.
+        01 WS-TOTAL-RTT       PIC 9(3)V9  VALUE 0.
+        01 WS-TOTAL-MAL       PIC 9(3)V9  VALUE 0.
+        01 WS-TOTAL-SS        PIC 9(3)V9  VALUE 0.
+        01 WS-TOTAL-JOURS     PIC 9(3)V9  VALUE 0.
+        01 WS-AFF-NB          PIC ZZ9.9.
+        01 WS-LIGNE           PIC X(80)   VALUE SPACES.
+        01 WS-NB-TRAITES      PIC 9(7)    VALUE 0.
+
+        01 WS-STATUT-CONGES    PIC XX.
+        01 WS-STATUT-JOURNAL   PIC XX.
+        01 WS-DATE-DEBUT-BATCH  PIC 9(8).
+        01 WS-HEURE-DEBUT-BATCH PIC 9(8).
+        01 WS-DATE-FIN-BATCH    PIC 9(8).
+        01 WS-HEURE-FIN-BATCH   PIC 9(8).
+        01 WS-AFF-NB-TRAITES    PIC 9(7).
+
+        01 WS-CSV-JOURS1        PIC ZZ9.9.
+        01 WS-CSV-JOURS2        PIC ZZ9.9.
+        01 WS-CSV-JOURS3        PIC ZZ9.9.
+        01 WS-CSV-JOURS4        PIC ZZ9.9.
+        01 WS-CSV-JOURS5        PIC ZZ9.9.
+
+        01 WS-DATE-SYS          PIC 9(8).
+        01 WS-SAISIE-PERIODE    PIC X(6)  VALUE SPACES.
+        01 WS-PERIODE           PIC 9(6)  VALUE 0.
+        01 WS-PERIODE-R REDEFINES WS-PERIODE.
+            05 WS-PERIODE-AAAA  PIC 9(4).
+            05 WS-PERIODE-MM    PIC 9(2).
+        01 WS-PERIODE-AFF       PIC X(7)  VALUE SPACES.
+
+        01 WS-RACINE               PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES        PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT-CSV   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-JOURNAL       PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS
+           PERFORM DEMARRER-JOURNAL
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           PERFORM SAISIR-PERIODE
            OPEN INPUT  FICHIER-CONGES
+           IF WS-STATUT-CONGES NOT = '00'
+               DISPLAY 'ERREUR : ouverture conges.txt impossible '
+                   '(statut ' WS-STATUT-CONGES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
            OPEN OUTPUT FICHIER-RAPPORT
 
            PERFORM LIRE-CONGES
            PERFORM ECRIRE-RAPPORT
+           PERFORM ECRIRE-RAPPORT-CSV
 
            CLOSE FICHIER-CONGES
            CLOSE FICHIER-RAPPORT
            DISPLAY 'Rapport genere : rapport-conges.txt'
-           STOP RUN.
+           DISPLAY 'Rapport genere : rapport-conges.csv'
+           PERFORM CLORE-JOURNAL
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../conges.txt' TO WS-CHEMIN-CONGES
+               MOVE '../rapport-conges.txt' TO WS-CHEMIN-RAPPORT
+               MOVE '../rapport-conges.csv' TO WS-CHEMIN-RAPPORT-CSV
+               MOVE '../../../journal-batch.txt' TO WS-CHEMIN-JOURNAL
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE) '/rapport-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+               STRING FUNCTION TRIM(WS-RACINE) '/rapport-conges.csv'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT-CSV
+               STRING FUNCTION TRIM(WS-RACINE) '/journal-batch.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-JOURNAL
+           END-IF.
+
+       DEMARRER-JOURNAL.
+           ACCEPT WS-DATE-DEBUT-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-DEBUT-BATCH FROM TIME.
+
+       SAISIR-PERIODE.
+      * Periode traitee, independante de la date d'execution : par
+      * defaut le mois courant, mais peut etre saisie pour regenerer
+      * un rapport sur une periode anterieure sans le confondre avec
+      * le mois en cours.
+           DISPLAY 'Periode a traiter (AAAAMM, vide = mois courant) : '
+           ACCEPT WS-SAISIE-PERIODE
+           IF WS-SAISIE-PERIODE = SPACES
+               MOVE WS-DATE-SYS(1:6) TO WS-PERIODE
+           ELSE
+               MOVE WS-SAISIE-PERIODE TO WS-PERIODE
+           END-IF
+           STRING WS-PERIODE-AAAA '-' WS-PERIODE-MM
+               DELIMITED SIZE INTO WS-PERIODE-AFF.
+
+       CLORE-JOURNAL.
+      * Journal des executions batch partage par tous les programmes
+      * de traitement (US-03/04/05/08/11) : une ligne CSV par run avec
+      * programme, debut, fin, nombre d'enregistrements et statut, pour
+      * pouvoir auditer la fenetre batch sans avoir a fouiller les logs
+      * systeme.
+           ACCEPT WS-DATE-FIN-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-FIN-BATCH FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL NOT = '00'
+               OPEN OUTPUT FICHIER-JOURNAL
+           END-IF
+           MOVE WS-NB-TRAITES TO WS-AFF-NB-TRAITES
+           MOVE SPACES TO LIGNE-JOURNAL
+           STRING 'US-08-RAPPORT-CONGES,' WS-DATE-DEBUT-BATCH ','
+               WS-HEURE-DEBUT-BATCH(1:6) ',' WS-DATE-FIN-BATCH ','
+               WS-HEURE-FIN-BATCH(1:6) ',' WS-AFF-NB-TRAITES
+               ',NORMAL'
+               DELIMITED SIZE INTO LIGNE-JOURNAL
+           WRITE LIGNE-JOURNAL
+           CLOSE FICHIER-JOURNAL.
 
        LIRE-CONGES.
            PERFORM UNTIL WS-FIN = 'O'
                READ FICHIER-CONGES
                    AT END MOVE 'O' TO WS-FIN
                    NOT AT END
+                       ADD 1 TO WS-NB-TRAITES
                        ADD CONGE-NB-JOURS TO WS-TOTAL-JOURS
                        EVALUATE CONGE-TYPE
                            WHEN 'CP        '
@@ -57,6 +182,8 @@
                                ADD CONGE-NB-JOURS TO WS-TOTAL-RTT
                            WHEN 'Maladie   '
                                ADD CONGE-NB-JOURS TO WS-TOTAL-MAL
+                           WHEN 'SansSolde '
+                               ADD CONGE-NB-JOURS TO WS-TOTAL-SS
                        END-EVALUATE
                END-READ
            END-PERFORM.
@@ -67,7 +194,11 @@
            WRITE LIGNE-RAPPORT
            MOVE 'RAPPORT DES CONGES PI-2' TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
-           MOVE '======================================' 
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Periode : ' WS-PERIODE-AFF
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE '======================================'
               TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
@@ -89,7 +220,13 @@
                DELIMITED SIZE INTO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
-           MOVE '--------------------------------------' 
+           MOVE WS-TOTAL-SS TO WS-AFF-NB
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Total Sans Solde : ' WS-AFF-NB ' jours'
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           MOVE '--------------------------------------'
               TO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
@@ -99,6 +236,37 @@
                DELIMITED SIZE INTO LIGNE-RAPPORT
            WRITE LIGNE-RAPPORT
 
-           MOVE '======================================' 
+           MOVE '======================================'
               TO LIGNE-RAPPORT
-           WRITE LIGNE-RAPPORT.
\ No newline at end of file
+           WRITE LIGNE-RAPPORT.
+
+       ECRIRE-RAPPORT-CSV.
+      * Meme chiffres que ECRIRE-RAPPORT, en colonnes pour import
+      * tableur.
+           OPEN OUTPUT FICHIER-RAPPORT-CSV
+
+           MOVE SPACES TO LIGNE-CSV
+           STRING 'Periode,' WS-PERIODE-AFF
+               DELIMITED SIZE INTO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           MOVE 'Total_CP,Total_RTT,Total_maladie,Total_sans_solde,'
+             & 'Total_general'
+               TO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           MOVE WS-TOTAL-CP    TO WS-CSV-JOURS1
+           MOVE WS-TOTAL-RTT   TO WS-CSV-JOURS2
+           MOVE WS-TOTAL-MAL   TO WS-CSV-JOURS3
+           MOVE WS-TOTAL-SS    TO WS-CSV-JOURS4
+           MOVE WS-TOTAL-JOURS TO WS-CSV-JOURS5
+           MOVE SPACES TO LIGNE-CSV
+           STRING FUNCTION TRIM(WS-CSV-JOURS1) ','
+               FUNCTION TRIM(WS-CSV-JOURS2) ','
+               FUNCTION TRIM(WS-CSV-JOURS3) ','
+               FUNCTION TRIM(WS-CSV-JOURS4) ','
+               FUNCTION TRIM(WS-CSV-JOURS5)
+               DELIMITED SIZE INTO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           CLOSE FICHIER-RAPPORT-CSV.
