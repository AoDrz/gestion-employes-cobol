@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-14-APPROUVER-CONGE.
+      * US-14 : Approuver / rejeter une demande de conge
+      * Feature 3 : Gestion des conges
+      * PI-2 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-CONGES-TMP
+               ASSIGN TO WS-CHEMIN-CONGES-TMP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-AUDIT
+               ASSIGN TO WS-CHEMIN-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
+
+        FD FICHIER-CONGES-TMP.
+        01 CONGE-RECORD-TMP   PIC X(51).
+
+        FD FICHIER-AUDIT.
+        01 LIGNE-AUDIT         PIC X(140).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN             PIC X     VALUE 'N'.
+        01 WS-EMP-ID-SAISIE   PIC 9(5)  VALUE 0.
+        01 WS-DEBUT-SAISIE    PIC X(10) VALUE SPACES.
+        01 WS-DECISION        PIC X(10) VALUE SPACES.
+        01 WS-TROUVE          PIC X     VALUE 'N'.
+        01 WS-STATUT-AUDIT    PIC XX.
+        01 WS-UTILISATEUR     PIC X(20) VALUE SPACES.
+        01 WS-DATE-AUDIT      PIC 9(8)  VALUE 0.
+        01 WS-HEURE-AUDIT     PIC 9(8)  VALUE 0.
+
+        01 WS-RACINE              PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES       PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES-TMP   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-AUDIT        PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+           ACCEPT WS-UTILISATEUR FROM ENVIRONMENT 'USER'
+           DISPLAY '================================'
+           DISPLAY ' APPROBATION D''UN CONGE         '
+           DISPLAY '================================'
+           DISPLAY 'EMP-ID (5 chiffres)            : '
+           ACCEPT WS-EMP-ID-SAISIE
+           DISPLAY 'Date de debut (AAAA-MM-JJ)     : '
+           ACCEPT WS-DEBUT-SAISIE
+           DISPLAY 'Decision (APPROUVE / REJETE)   : '
+           ACCEPT WS-DECISION
+
+           IF WS-DECISION NOT = 'APPROUVE'
+               AND WS-DECISION NOT = 'REJETE'
+               DISPLAY 'ERREUR : decision invalide, saisir APPROUVE '
+                   'ou REJETE'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT  FICHIER-CONGES
+           OPEN OUTPUT FICHIER-CONGES-TMP
+
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-CONGES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       PERFORM TRAITER-CONGE
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-CONGES
+           CLOSE FICHIER-CONGES-TMP
+
+           CALL 'CBL_DELETE_FILE' USING WS-CHEMIN-CONGES
+           CALL 'CBL_RENAME_FILE' USING WS-CHEMIN-CONGES-TMP
+               WS-CHEMIN-CONGES
+
+           IF WS-TROUVE = 'O'
+               DISPLAY 'Conge mis a jour : ' WS-DECISION
+               PERFORM AUDIT-DECISION
+           ELSE
+               DISPLAY 'Aucun conge EN_ATTENTE trouve pour cet '
+                   'EMP-ID/date de debut'
+           END-IF
+           STOP RUN.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../conges.txt' TO WS-CHEMIN-CONGES
+               MOVE '../conges.tmp' TO WS-CHEMIN-CONGES-TMP
+               MOVE '../../../audit-log.txt' TO WS-CHEMIN-AUDIT
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.tmp'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES-TMP
+               STRING FUNCTION TRIM(WS-RACINE) '/audit-log.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-AUDIT
+           END-IF.
+
+       TRAITER-CONGE.
+           IF CONGE-EMP-ID = WS-EMP-ID-SAISIE
+               AND CONGE-DEBUT = WS-DEBUT-SAISIE
+               AND CONGE-STATUT = 'EN_ATTENTE'
+               MOVE WS-DECISION TO CONGE-STATUT
+               MOVE 'O' TO WS-TROUVE
+           END-IF
+           MOVE CONGE-RECORD TO CONGE-RECORD-TMP
+           WRITE CONGE-RECORD-TMP.
+
+       AUDIT-DECISION.
+      * Une seule ligne d'audit : le champ STATUT passe de EN_ATTENTE
+      * a la decision saisie - meme fichier partage audit-log.txt que
+      * pour employes.dat (requete 028).
+           OPEN EXTEND FICHIER-AUDIT
+           IF WS-STATUT-AUDIT NOT = '00'
+               OPEN OUTPUT FICHIER-AUDIT
+           END-IF
+           ACCEPT WS-DATE-AUDIT FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-AUDIT FROM TIME
+           MOVE SPACES TO LIGNE-AUDIT
+           STRING WS-UTILISATEUR ',' WS-DATE-AUDIT ','
+               WS-HEURE-AUDIT(1:6) ',' 'conges.txt,' 'MODIFICATION' ','
+               WS-EMP-ID-SAISIE ',' 'STATUT' ',' 'EN_ATTENTE' ','
+               WS-DECISION
+               DELIMITED SIZE INTO LIGNE-AUDIT
+           WRITE LIGNE-AUDIT
+           CLOSE FICHIER-AUDIT.
