@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-22-CALENDRIER-CONGES.
+      * US-22 : Calendrier des conges / chevauchements d'equipe
+      * Feature 3 : Gestion des conges
+      * PI-2 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-EMPLOYES
+               ASSIGN TO WS-CHEMIN-EMPLOYES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-STATUT-EMPLOYES.
+           SELECT FICHIER-RAPPORT
+               ASSIGN TO WS-CHEMIN-RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
+
+        FD FICHIER-EMPLOYES.
+           COPY '../../../copybooks/employe.cpy'.
+
+        FD FICHIER-RAPPORT.
+        01 LIGNE-RAPPORT      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN             PIC X     VALUE 'N'.
+        01 WS-STATUT-EMPLOYES PIC XX.
+
+        01 WS-SAISIE-DEBUT    PIC X(10) VALUE SPACES.
+        01 WS-SAISIE-FIN      PIC X(10) VALUE SPACES.
+
+        01 WS-TAB-CONGES.
+               05 WS-CNG OCCURS 999 TIMES.
+                   10 WS-CNG-EMP-ID     PIC 9(5).
+                   10 WS-CNG-NOM        PIC X(20).
+                   10 WS-CNG-DEPT       PIC X(15).
+                   10 WS-CNG-DEBUT      PIC X(10).
+                   10 WS-CNG-FIN        PIC X(10).
+                   10 WS-CNG-TYPE       PIC X(10).
+        01 WS-NB-CONGES        PIC 9(3)  VALUE 0.
+
+        01 WS-IDX              PIC 9(3)  VALUE 0.
+        01 WS-IDX2             PIC 9(3)  VALUE 0.
+        01 WS-NB-CHEVAUCH      PIC 9(3)  VALUE 0.
+        01 WS-AFF-NB           PIC ZZ9.
+
+        01 WS-RACINE           PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES    PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-EMPLOYES  PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT   PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+
+           DISPLAY '================================'
+           DISPLAY ' CALENDRIER DES CONGES          '
+           DISPLAY '================================'
+           DISPLAY 'Periode debut (AAAA-MM-JJ)    : '
+           ACCEPT WS-SAISIE-DEBUT
+           DISPLAY 'Periode fin   (AAAA-MM-JJ)    : '
+           ACCEPT WS-SAISIE-FIN
+
+           OPEN INPUT FICHIER-EMPLOYES
+           IF WS-STATUT-EMPLOYES NOT = '00'
+               DISPLAY 'ERREUR : ouverture employes.dat impossible '
+                   '(statut ' WS-STATUT-EMPLOYES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM CHARGER-CONGES-PERIODE
+           CLOSE FICHIER-EMPLOYES
+
+           OPEN OUTPUT FICHIER-RAPPORT
+           PERFORM ECRIRE-ENTETE
+           PERFORM DETECTER-CHEVAUCHEMENTS
+           CLOSE FICHIER-RAPPORT
+
+           DISPLAY '--------------------------------'
+           MOVE WS-NB-CHEVAUCH TO WS-AFF-NB
+           DISPLAY 'Chevauchements detectes : ' WS-AFF-NB
+           DISPLAY 'Rapport genere : rapport-calendrier-conges.txt'
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../conges.txt' TO WS-CHEMIN-CONGES
+               MOVE '../../../PI-1/feature-paie/employes.dat' TO
+                   WS-CHEMIN-EMPLOYES
+               MOVE '../rapport-calendrier-conges.txt' TO
+                   WS-CHEMIN-RAPPORT
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE) '/employes.dat'
+                   DELIMITED SIZE INTO WS-CHEMIN-EMPLOYES
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/rapport-calendrier-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+           END-IF.
+
+       CHARGER-CONGES-PERIODE.
+      * Ne retient que les conges approuves dont la plage recoupe la
+      * periode demandee, avec le departement de l'employe attache a
+      * chaque ligne pour que DETECTER-CHEVAUCHEMENTS puisse limiter
+      * les comparaisons a des collegues de la meme equipe.
+           OPEN INPUT FICHIER-CONGES
+           MOVE 'N' TO WS-FIN
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-CONGES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       IF CONGE-STATUT = 'APPROUVE  '
+                           AND CONGE-DEBUT <= WS-SAISIE-FIN
+                           AND CONGE-FIN >= WS-SAISIE-DEBUT
+                           AND WS-NB-CONGES < 999
+                           PERFORM AJOUTER-CONGE-TABLE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-CONGES
+           MOVE 'N' TO WS-FIN.
+
+       AJOUTER-CONGE-TABLE.
+           MOVE CONGE-EMP-ID TO EMP-ID
+           READ FICHIER-EMPLOYES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-NB-CONGES
+                   MOVE CONGE-EMP-ID    TO WS-CNG-EMP-ID(WS-NB-CONGES)
+                   MOVE EMP-NOM         TO WS-CNG-NOM(WS-NB-CONGES)
+                   MOVE EMP-DEPARTEMENT TO WS-CNG-DEPT(WS-NB-CONGES)
+                   MOVE CONGE-DEBUT     TO WS-CNG-DEBUT(WS-NB-CONGES)
+                   MOVE CONGE-FIN       TO WS-CNG-FIN(WS-NB-CONGES)
+                   MOVE CONGE-TYPE      TO WS-CNG-TYPE(WS-NB-CONGES)
+           END-READ.
+
+       ECRIRE-ENTETE.
+           MOVE '======================================'
+               TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE 'CALENDRIER DES CONGES - CHEVAUCHEMENTS'
+               TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Periode : ' WS-SAISIE-DEBUT ' au ' WS-SAISIE-FIN
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE '======================================'
+               TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
+
+       DETECTER-CHEVAUCHEMENTS.
+      * Compare chaque paire d'employes du meme departement dont les
+      * plages de conges se recoupent ; O(n^2) sur la table filtree a
+      * la periode demandee, comme les autres tables en memoire du
+      * systeme (cf. CHARGER-EMPLOYES en US-07).
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-CONGES
+               PERFORM VARYING WS-IDX2 FROM WS-IDX BY 1
+                   UNTIL WS-IDX2 > WS-NB-CONGES
+                       IF WS-IDX2 NOT = WS-IDX
+                           AND WS-CNG-DEPT(WS-IDX)
+                               = WS-CNG-DEPT(WS-IDX2)
+                           AND WS-CNG-EMP-ID(WS-IDX)
+                               NOT = WS-CNG-EMP-ID(WS-IDX2)
+                           AND WS-CNG-DEBUT(WS-IDX)
+                               <= WS-CNG-FIN(WS-IDX2)
+                           AND WS-CNG-FIN(WS-IDX)
+                               >= WS-CNG-DEBUT(WS-IDX2)
+                           PERFORM ECRIRE-CHEVAUCHEMENT
+                       END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       ECRIRE-CHEVAUCHEMENT.
+           ADD 1 TO WS-NB-CHEVAUCH
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Dept ' WS-CNG-DEPT(WS-IDX) ' : '
+               WS-CNG-NOM(WS-IDX) ' (' WS-CNG-DEBUT(WS-IDX) '/'
+               WS-CNG-FIN(WS-IDX) ') chevauche '
+               WS-CNG-NOM(WS-IDX2) ' (' WS-CNG-DEBUT(WS-IDX2) '/'
+               WS-CNG-FIN(WS-IDX2) ')'
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
