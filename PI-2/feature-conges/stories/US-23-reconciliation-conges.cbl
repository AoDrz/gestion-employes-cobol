@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-23-RECONCILIATION-CONGES.
+      * US-23 : Reconcilier le solde de conges du bulletin avec
+      * conges.txt
+      * Feature 3 : Gestion des conges
+      * PI-2 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-SOLDES
+               ASSIGN TO WS-CHEMIN-SOLDES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-SOLDES.
+           SELECT FICHIER-DROITS
+               ASSIGN TO WS-CHEMIN-DROITS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-DROITS.
+           SELECT FICHIER-CONGES
+               ASSIGN TO WS-CHEMIN-CONGES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CONGES.
+           SELECT FICHIER-RAPPORT
+               ASSIGN TO WS-CHEMIN-RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-SOLDES.
+           COPY '../../../copybooks/solde-conge.cpy'.
+
+        FD FICHIER-DROITS.
+           COPY '../../../copybooks/droits.cpy'.
+
+        FD FICHIER-CONGES.
+           COPY '../../../copybooks/conge.cpy'.
+
+        FD FICHIER-RAPPORT.
+        01 LIGNE-RAPPORT      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN              PIC X     VALUE 'N'.
+        01 WS-STATUT-SOLDES    PIC XX.
+        01 WS-STATUT-DROITS    PIC XX.
+        01 WS-STATUT-CONGES    PIC XX.
+        01 WS-CP-DEFAUT        PIC 9(3)  VALUE 25.
+        01 WS-RTT-DEFAUT       PIC 9(3)  VALUE 10.
+
+      * Solde communique sur le bulletin (source de reference a
+      * verifier), recalcule ici de facon independante de US-07 pour
+      * ne pas simplement comparer un fichier a lui-meme.
+        01 WS-TAB-EMP.
+            05 WS-EMP OCCURS 999 TIMES.
+                10 WS-EMP-ID        PIC 9(5).
+                10 WS-EMP-CP-SOLDE  PIC S9(3)V9 VALUE 0.
+                10 WS-EMP-RTT-SOLDE PIC S9(3)V9 VALUE 0.
+                10 WS-EMP-CP-DROIT  PIC 9(3)   VALUE 0.
+                10 WS-EMP-RTT-DROIT PIC 9(3)   VALUE 0.
+                10 WS-EMP-CP-PRIS   PIC 9(3)V9 VALUE 0.
+                10 WS-EMP-RTT-PRIS  PIC 9(3)V9 VALUE 0.
+        01 WS-NB-EMP            PIC 9(3)  VALUE 0.
+
+        01 WS-IDX               PIC 9(3)  VALUE 0.
+        01 WS-IDX2               PIC 9(3)  VALUE 0.
+        01 WS-NB-OK              PIC 9(3)  VALUE 0.
+        01 WS-NB-ECARTS          PIC 9(3)  VALUE 0.
+
+        01 WS-CP-RECALC          PIC S9(3)V9 VALUE 0.
+        01 WS-RTT-RECALC         PIC S9(3)V9 VALUE 0.
+        01 WS-ECART-CP           PIC S9(3)V9 VALUE 0.
+        01 WS-ECART-RTT          PIC S9(3)V9 VALUE 0.
+
+        01 WS-AFF-NB             PIC ZZ9.
+        01 WS-ID-AFF             PIC 9(5).
+        01 WS-AFF-CP             PIC -ZZ9.9.
+        01 WS-AFF-RTT            PIC -ZZ9.9.
+
+        01 WS-RACINE             PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-SOLDES      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-DROITS      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-CONGES      PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-RAPPORT     PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+
+           DISPLAY '================================'
+           DISPLAY ' RECONCILIATION SOLDE DE CONGES '
+           DISPLAY '================================'
+
+           PERFORM CHARGER-SOLDES
+           PERFORM CHARGER-DROITS
+           PERFORM CUMULER-CONGES
+           PERFORM ECRIRE-RECONCILIATION
+
+           DISPLAY 'Rapport genere : rapport-reconciliation-conges.txt'
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../soldes-conges.txt' TO WS-CHEMIN-SOLDES
+               MOVE '../droits-conges.txt' TO WS-CHEMIN-DROITS
+               MOVE '../conges.txt' TO WS-CHEMIN-CONGES
+               MOVE '../rapport-reconciliation-conges.txt' TO
+                   WS-CHEMIN-RAPPORT
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/soldes-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-SOLDES
+               STRING FUNCTION TRIM(WS-RACINE) '/droits-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-DROITS
+               STRING FUNCTION TRIM(WS-RACINE) '/conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-CONGES
+               STRING FUNCTION TRIM(WS-RACINE)
+                   '/rapport-reconciliation-conges.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-RAPPORT
+           END-IF.
+
+       CHARGER-SOLDES.
+      * Le solde deja communique sur le bulletin (US-03) est celui
+      * ecrit par US-07 dans soldes-conges.txt ; c'est la liste des
+      * employes a reconcilier.
+           MOVE 0 TO WS-NB-EMP
+           OPEN INPUT FICHIER-SOLDES
+           IF WS-STATUT-SOLDES NOT = '00'
+               DISPLAY 'ERREUR : ouverture soldes-conges.txt '
+                   'impossible (statut ' WS-STATUT-SOLDES ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-SOLDES
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       ADD 1 TO WS-NB-EMP
+                       MOVE SOLDE-EMP-ID TO WS-EMP-ID(WS-NB-EMP)
+                       MOVE SOLDE-CP-RESTANT TO
+                           WS-EMP-CP-SOLDE(WS-NB-EMP)
+                       MOVE SOLDE-RTT-RESTANT TO
+                           WS-EMP-RTT-SOLDE(WS-NB-EMP)
+                       MOVE WS-CP-DEFAUT TO WS-EMP-CP-DROIT(WS-NB-EMP)
+                       MOVE WS-RTT-DEFAUT TO
+                           WS-EMP-RTT-DROIT(WS-NB-EMP)
+           END-PERFORM
+           CLOSE FICHIER-SOLDES
+           MOVE 'N' TO WS-FIN.
+
+       CHARGER-DROITS.
+      * Meme fichier optionnel de droits individuels que US-07 ; un
+      * employe absent garde le droit standard temps plein deja pose
+      * dans CHARGER-SOLDES.
+           OPEN INPUT FICHIER-DROITS
+           IF WS-STATUT-DROITS = '00'
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-DROITS
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                               UNTIL WS-IDX2 > WS-NB-EMP
+                               IF WS-EMP-ID(WS-IDX2) = DROITS-EMP-ID
+                                   MOVE DROITS-CP TO
+                                       WS-EMP-CP-DROIT(WS-IDX2)
+                                   MOVE DROITS-RTT TO
+                                       WS-EMP-RTT-DROIT(WS-IDX2)
+                               END-IF
+                           END-PERFORM
+               END-PERFORM
+               CLOSE FICHIER-DROITS
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CUMULER-CONGES.
+      * Meme filtre (statut APPROUVE, types CP/RTT) que
+      * US-07-ENREGISTRER-CONGE, rejoue independamment pour ne pas
+      * dependre du calcul deja fait par US-07.
+           OPEN INPUT FICHIER-CONGES
+           IF WS-STATUT-CONGES = '00'
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-CONGES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           PERFORM CUMULER-UN-CONGE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CONGES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
+       CUMULER-UN-CONGE.
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+               UNTIL WS-IDX2 > WS-NB-EMP
+               OR WS-EMP-ID(WS-IDX2) = CONGE-EMP-ID
+           END-PERFORM
+           IF WS-IDX2 <= WS-NB-EMP
+               IF CONGE-STATUT = 'APPROUVE  '
+                   EVALUATE CONGE-TYPE
+                       WHEN 'CP        '
+                           ADD CONGE-NB-JOURS TO
+                               WS-EMP-CP-PRIS(WS-IDX2)
+                       WHEN 'RTT       '
+                           ADD CONGE-NB-JOURS TO
+                               WS-EMP-RTT-PRIS(WS-IDX2)
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       ECRIRE-RECONCILIATION.
+           OPEN OUTPUT FICHIER-RAPPORT
+
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE 'RECONCILIATION SOLDE DE CONGES' TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-EMP
+               PERFORM COMPARER-UN-EMPLOYE
+           END-PERFORM
+
+           MOVE '--------------------------------------' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE WS-NB-OK TO WS-AFF-NB
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Total OK     : ' WS-AFF-NB
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE WS-NB-ECARTS TO WS-AFF-NB
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'Total ECARTS : ' WS-AFF-NB
+               DELIMITED SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE '======================================' TO
+               LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           CLOSE FICHIER-RAPPORT.
+
+       COMPARER-UN-EMPLOYE.
+           COMPUTE WS-CP-RECALC =
+               WS-EMP-CP-DROIT(WS-IDX) - WS-EMP-CP-PRIS(WS-IDX)
+           COMPUTE WS-RTT-RECALC =
+               WS-EMP-RTT-DROIT(WS-IDX) - WS-EMP-RTT-PRIS(WS-IDX)
+           COMPUTE WS-ECART-CP =
+               WS-EMP-CP-SOLDE(WS-IDX) - WS-CP-RECALC
+           COMPUTE WS-ECART-RTT =
+               WS-EMP-RTT-SOLDE(WS-IDX) - WS-RTT-RECALC
+
+           MOVE WS-EMP-ID(WS-IDX) TO WS-ID-AFF
+           MOVE WS-ECART-CP  TO WS-AFF-CP
+           MOVE WS-ECART-RTT TO WS-AFF-RTT
+           MOVE SPACES TO LIGNE-RAPPORT
+           IF WS-ECART-CP = 0 AND WS-ECART-RTT = 0
+               ADD 1 TO WS-NB-OK
+               STRING 'EMP-ID ' WS-ID-AFF ' : OK   (ecart CP '
+                   WS-AFF-CP ' / RTT ' WS-AFF-RTT ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           ELSE
+               ADD 1 TO WS-NB-ECARTS
+               STRING 'EMP-ID ' WS-ID-AFF ' : ECART (ecart CP '
+                   WS-AFF-CP ' / RTT ' WS-AFF-RTT ')'
+                   DELIMITED SIZE INTO LIGNE-RAPPORT
+           END-IF
+           WRITE LIGNE-RAPPORT.
