@@ -8,12 +8,17 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-BULLETINS
-               ASSIGN TO
-               '../../../PI-1/feature-paie/bulletins.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO WS-CHEMIN-BULLETINS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-BULLETINS.
            SELECT FICHIER-HISTORIQUE
-               ASSIGN TO '../historique-paies.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO WS-CHEMIN-HISTORIQUE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-HISTO.
+           SELECT FICHIER-JOURNAL
+               ASSIGN TO WS-CHEMIN-JOURNAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,18 +28,72 @@
         FD FICHIER-HISTORIQUE.
         01 LIGNE-HISTORIQUE   PIC X(80).
 
+        FD FICHIER-JOURNAL.
+        01 LIGNE-JOURNAL      PIC X(80).
+
        WORKING-STORAGE SECTION.
         01 WS-FIN             PIC X VALUE 'N'.
         01 WS-COMPTEUR        PIC 9(3) VALUE 0.
-        01 WS-DATE-ARCH       PIC X(10) VALUE '2026-03-10'.
+        01 WS-STATUT-HISTO    PIC XX.
+        01 WS-STATUT-BULLETINS PIC XX.
+        01 WS-DATE-SYS        PIC 9(8).
+        01 WS-DATE-ARCH       PIC X(10) VALUE SPACES.
+        01 WS-ENTETE-JOUR     PIC X(55) VALUE SPACES.
+        01 WS-NB-RUNS-JOUR    PIC 9(2)  VALUE 0.
+        01 WS-SEQ-JOUR        PIC 9(2)  VALUE 0.
+        01 WS-AFF-SEQ         PIC 99.
+        01 WS-CHEMIN-BULLETINS  PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-ROTATION   PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HISTORIQUE PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-JOURNAL    PIC X(100) VALUE SPACES.
+        01 WS-DIR-BULLETINS     PIC X(100) VALUE SPACES.
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+
+        01 WS-SAISIE-PERIODE   PIC X(6)  VALUE SPACES.
+        01 WS-PERIODE          PIC 9(6)  VALUE 0.
+        01 WS-PERIODE-R REDEFINES WS-PERIODE.
+            05 WS-PERIODE-AAAA PIC 9(4).
+            05 WS-PERIODE-MM   PIC 9(2).
+        01 WS-PERIODE-AFF      PIC X(7)  VALUE SPACES.
+
+        01 WS-STATUT-JOURNAL   PIC XX.
+        01 WS-DATE-DEBUT-BATCH  PIC 9(8).
+        01 WS-HEURE-DEBUT-BATCH PIC 9(8).
+        01 WS-DATE-FIN-BATCH    PIC 9(8).
+        01 WS-HEURE-FIN-BATCH   PIC 9(8).
+        01 WS-AFF-NB-TRAITES    PIC 9(7).
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS
+           PERFORM DEMARRER-JOURNAL
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           PERFORM SAISIR-PERIODE
+           STRING WS-DATE-SYS(1:4) '-' WS-DATE-SYS(5:2) '-'
+               WS-DATE-SYS(7:2)
+               DELIMITED SIZE INTO WS-DATE-ARCH
+           STRING '== ARCHIVE PERIODE ' WS-PERIODE-AFF
+               ' (execute le ' WS-DATE-ARCH ')'
+               DELIMITED SIZE INTO WS-ENTETE-JOUR
+
+           PERFORM COMPTER-RUNS-DU-JOUR
+           ADD 1 TO WS-NB-RUNS-JOUR GIVING WS-SEQ-JOUR
+
            OPEN INPUT  FICHIER-BULLETINS
-           OPEN OUTPUT FICHIER-HISTORIQUE
+           IF WS-STATUT-BULLETINS NOT = '00'
+               DISPLAY 'ERREUR : ouverture bulletins.txt impossible '
+                   '(statut ' WS-STATUT-BULLETINS ')'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND FICHIER-HISTORIQUE
+           IF WS-STATUT-HISTO NOT = '00'
+               OPEN OUTPUT FICHIER-HISTORIQUE
+           END-IF
 
+           MOVE WS-SEQ-JOUR TO WS-AFF-SEQ
            MOVE SPACES TO LIGNE-HISTORIQUE
-           STRING '== ARCHIVE DU ' WS-DATE-ARCH ' =='
+           STRING WS-ENTETE-JOUR ' (passage ' WS-AFF-SEQ ') =='
                DELIMITED SIZE INTO LIGNE-HISTORIQUE
            WRITE LIGNE-HISTORIQUE
 
@@ -56,4 +115,116 @@
            CLOSE FICHIER-HISTORIQUE
            DISPLAY 'Archive generee : historique-paies.txt'
            DISPLAY 'Lignes archivees : ' WS-COMPTEUR
-           STOP RUN.
\ No newline at end of file
+
+           IF WS-COMPTEUR > 0
+               PERFORM ROTER-BULLETINS
+           END-IF
+           PERFORM CLORE-JOURNAL
+           GOBACK.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel. WS-DIR-BULLETINS reste le meme
+      * repertoire que bulletins.txt : ROTER-BULLETINS s'en sert pour
+      * construire le nom d'archive bulletins-AAAAMM.txt au meme
+      * endroit.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../../../PI-1/feature-paie/bulletins.txt' TO
+                   WS-CHEMIN-BULLETINS
+               MOVE '../historique-paies.txt' TO WS-CHEMIN-HISTORIQUE
+               MOVE '../../../journal-batch.txt' TO WS-CHEMIN-JOURNAL
+               MOVE '../../../PI-1/feature-paie/' TO WS-DIR-BULLETINS
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/bulletins.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-BULLETINS
+               STRING FUNCTION TRIM(WS-RACINE) '/historique-paies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HISTORIQUE
+               STRING FUNCTION TRIM(WS-RACINE) '/journal-batch.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-JOURNAL
+               STRING FUNCTION TRIM(WS-RACINE) '/'
+                   DELIMITED SIZE INTO WS-DIR-BULLETINS
+           END-IF.
+
+       DEMARRER-JOURNAL.
+           ACCEPT WS-DATE-DEBUT-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-DEBUT-BATCH FROM TIME.
+
+       SAISIR-PERIODE.
+      * Periode de paie archivee, independante de la date d'execution
+      * (un rattrapage tardif ne doit pas archiver sous le mois en
+      * cours) : par defaut le mois courant, mais peut etre saisie.
+           DISPLAY 'Periode a archiver (AAAAMM, vide = mois courant) : '
+           ACCEPT WS-SAISIE-PERIODE
+           IF WS-SAISIE-PERIODE = SPACES
+               MOVE WS-DATE-SYS(1:6) TO WS-PERIODE
+           ELSE
+               MOVE WS-SAISIE-PERIODE TO WS-PERIODE
+           END-IF
+           STRING WS-PERIODE-AAAA '-' WS-PERIODE-MM
+               DELIMITED SIZE INTO WS-PERIODE-AFF.
+
+       CLORE-JOURNAL.
+      * Journal des executions batch partage par tous les programmes
+      * de traitement (US-03/04/05/08/11) : une ligne CSV par run avec
+      * programme, debut, fin, nombre d'enregistrements et statut, pour
+      * pouvoir auditer la fenetre batch sans avoir a fouiller les logs
+      * systeme.
+           ACCEPT WS-DATE-FIN-BATCH FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-FIN-BATCH FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL NOT = '00'
+               OPEN OUTPUT FICHIER-JOURNAL
+           END-IF
+           MOVE WS-COMPTEUR TO WS-AFF-NB-TRAITES
+           MOVE SPACES TO LIGNE-JOURNAL
+           STRING 'US-11-ARCHIVER-BULLETINS,' WS-DATE-DEBUT-BATCH ','
+               WS-HEURE-DEBUT-BATCH(1:6) ',' WS-DATE-FIN-BATCH ','
+               WS-HEURE-FIN-BATCH(1:6) ',' WS-AFF-NB-TRAITES
+               ',NORMAL'
+               DELIMITED SIZE INTO LIGNE-JOURNAL
+           WRITE LIGNE-JOURNAL
+           CLOSE FICHIER-JOURNAL.
+
+       ROTER-BULLETINS.
+      * Renomme le bulletins.txt traite en bulletins-AAAAMM.txt et
+      * laisse un fichier vide en place pour le prochain cycle de
+      * paie, pour eviter qu'un oubli de purge ne double les entrees
+      * archivees au prochain passage de US-03.
+           STRING FUNCTION TRIM(WS-DIR-BULLETINS) 'bulletins-'
+               WS-PERIODE '.txt'
+               DELIMITED SIZE INTO WS-CHEMIN-ROTATION
+           CALL 'CBL_DELETE_FILE' USING WS-CHEMIN-ROTATION
+           CALL 'CBL_RENAME_FILE' USING WS-CHEMIN-BULLETINS
+               WS-CHEMIN-ROTATION
+           OPEN OUTPUT FICHIER-BULLETINS
+           CLOSE FICHIER-BULLETINS
+           DISPLAY 'Bulletins archives sous : ' WS-CHEMIN-ROTATION
+           DISPLAY 'bulletins.txt reinitialise pour le cycle suivant'.
+
+       COMPTER-RUNS-DU-JOUR.
+      * Compte les archives deja ecrites aujourd'hui pour numeroter
+      * correctement les passages successifs du meme jour.
+           MOVE 0 TO WS-NB-RUNS-JOUR
+           OPEN INPUT FICHIER-HISTORIQUE
+           IF WS-STATUT-HISTO = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-HISTORIQUE
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF LIGNE-HISTORIQUE(1:LENGTH OF
+                                   WS-ENTETE-JOUR) = WS-ENTETE-JOUR
+                               ADD 1 TO WS-NB-RUNS-JOUR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-HISTORIQUE
+               MOVE 'N' TO WS-FIN
+           END-IF.
