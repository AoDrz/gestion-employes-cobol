@@ -8,7 +8,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-HISTORIQUE
-               ASSIGN TO '../historique-paies.txt'
+               ASSIGN TO WS-CHEMIN-HISTORIQUE
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -17,27 +17,153 @@
         01 LIGNE-HISTORIQUE   PIC X(80).
 
        WORKING-STORAGE SECTION.
-        01 WS-FIN             PIC X VALUE 'N'.
-        01 WS-COMPTEUR        PIC 9(3) VALUE 0.
+        01 WS-FIN              PIC X     VALUE 'N'.
+        01 WS-COMPTEUR         PIC 9(3)  VALUE 0.
+        01 WS-COMPTEUR-AFFICHE PIC 9(3)  VALUE 0.
+
+        01 WS-MODE             PIC X     VALUE SPACES.
+        01 WS-FILTRE-EMP       PIC 9(5)  VALUE 0.
+        01 WS-FILTRE-DEBUT     PIC X(10) VALUE SPACES.
+        01 WS-FILTRE-FIN       PIC X(10) VALUE SPACES.
+
+        01 WS-SEPARATEUR       PIC X(80) VALUE
+            '======================================'.
+        01 WS-DATE-COURANTE    PIC X(10) VALUE SPACES.
+        01 WS-DERNIER-ENTETE   PIC X(80) VALUE SPACES.
+        01 WS-ENTETE-AFFICHE   PIC X     VALUE 'O'.
+
+        01 WS-TAB-BLOC.
+               05 WS-BLOC-LIGNE OCCURS 20 TIMES PIC X(80).
+        01 WS-NB-LIGNES-BLOC   PIC 9(2)  VALUE 0.
+        01 WS-BLOC-EMP-ID      PIC 9(5)  VALUE 0.
+        01 WS-IDX              PIC 9(2)  VALUE 0.
+        01 WS-BLOC-CORRESPOND  PIC X     VALUE 'N'.
+
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HISTORIQUE PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-           OPEN INPUT FICHIER-HISTORIQUE
+           PERFORM DEFINIR-CHEMINS
 
            DISPLAY '================================'
            DISPLAY ' HISTORIQUE DES PAIES           '
            DISPLAY '================================'
+           DISPLAY '1. Par EMP-ID'
+           DISPLAY '2. Par plage de dates d''archive'
+           DISPLAY '3. Tout afficher'
+           DISPLAY 'Votre choix : '
+           ACCEPT WS-MODE
+
+           EVALUATE WS-MODE
+               WHEN '1'
+                   DISPLAY 'EMP-ID (5 chiffres) : '
+                   ACCEPT WS-FILTRE-EMP
+               WHEN '2'
+                   DISPLAY 'Date de debut (AAAA-MM-JJ) : '
+                   ACCEPT WS-FILTRE-DEBUT
+                   DISPLAY 'Date de fin (AAAA-MM-JJ)   : '
+                   ACCEPT WS-FILTRE-FIN
+           END-EVALUATE
+
+           OPEN INPUT FICHIER-HISTORIQUE
 
            PERFORM UNTIL WS-FIN = 'O'
                READ FICHIER-HISTORIQUE
-                   AT END MOVE 'O' TO WS-FIN
+                   AT END
+                       MOVE 'O' TO WS-FIN
+                       PERFORM TRAITER-FIN-DE-BLOC
                    NOT AT END
                        ADD 1 TO WS-COMPTEUR
-                       DISPLAY LIGNE-HISTORIQUE
+                       PERFORM TRAITER-LIGNE
                END-READ
            END-PERFORM.
 
            DISPLAY '================================'
-           DISPLAY 'Total lignes lues : ' WS-COMPTEUR
+           DISPLAY 'Total lignes lues     : ' WS-COMPTEUR
+           DISPLAY 'Bulletins correspondants : ' WS-COMPTEUR-AFFICHE
            CLOSE FICHIER-HISTORIQUE
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../historique-paies.txt' TO WS-CHEMIN-HISTORIQUE
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/historique-paies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HISTORIQUE
+           END-IF.
+
+       TRAITER-LIGNE.
+      * Les archives US-11 sont reperees par periode (AAAA-MM) et non
+      * par date d'execution ; on prend le premier jour de la periode
+      * comme date de comparaison pour le filtre par plage de dates.
+           IF LIGNE-HISTORIQUE(1:19) = '== ARCHIVE PERIODE '
+               PERFORM TRAITER-FIN-DE-BLOC
+               MOVE LIGNE-HISTORIQUE TO WS-DERNIER-ENTETE
+               STRING LIGNE-HISTORIQUE(20:7) '-01'
+                   DELIMITED SIZE INTO WS-DATE-COURANTE
+               MOVE 'N' TO WS-ENTETE-AFFICHE
+           ELSE
+               IF LIGNE-HISTORIQUE = WS-SEPARATEUR
+                   PERFORM TRAITER-FIN-DE-BLOC
+               ELSE
+                   ADD 1 TO WS-NB-LIGNES-BLOC
+                   MOVE LIGNE-HISTORIQUE
+                       TO WS-BLOC-LIGNE(WS-NB-LIGNES-BLOC)
+                   IF LIGNE-HISTORIQUE(1:9) = 'EMP-ID : '
+                       MOVE LIGNE-HISTORIQUE(10:5) TO WS-BLOC-EMP-ID
+                   END-IF
+               END-IF
+           END-IF.
+
+       TRAITER-FIN-DE-BLOC.
+      * Un bloc bulletin complet vient d'etre delimite par un
+      * separateur, un nouvel en-tete d'archive ou la fin de fichier ;
+      * on decide de l'afficher selon le filtre choisi puis on vide
+      * le tampon pour le bloc suivant.
+           IF WS-NB-LIGNES-BLOC > 0
+               PERFORM EVALUER-CORRESPONDANCE
+               IF WS-BLOC-CORRESPOND = 'O'
+                   IF WS-ENTETE-AFFICHE = 'N'
+                       DISPLAY WS-DERNIER-ENTETE
+                       MOVE 'O' TO WS-ENTETE-AFFICHE
+                   END-IF
+                   DISPLAY WS-SEPARATEUR
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NB-LIGNES-BLOC
+                       DISPLAY WS-BLOC-LIGNE(WS-IDX)
+                   END-PERFORM
+                   DISPLAY WS-SEPARATEUR
+                   ADD 1 TO WS-COMPTEUR-AFFICHE
+               END-IF
+           END-IF
+           MOVE 0 TO WS-NB-LIGNES-BLOC
+           MOVE 0 TO WS-BLOC-EMP-ID.
+
+       EVALUER-CORRESPONDANCE.
+           EVALUATE WS-MODE
+               WHEN '1'
+                   IF WS-BLOC-EMP-ID = WS-FILTRE-EMP
+                       MOVE 'O' TO WS-BLOC-CORRESPOND
+                   ELSE
+                       MOVE 'N' TO WS-BLOC-CORRESPOND
+                   END-IF
+               WHEN '2'
+                   IF WS-DATE-COURANTE >= WS-FILTRE-DEBUT
+                       AND WS-DATE-COURANTE <= WS-FILTRE-FIN
+                       MOVE 'O' TO WS-BLOC-CORRESPOND
+                   ELSE
+                       MOVE 'N' TO WS-BLOC-CORRESPOND
+                   END-IF
+               WHEN OTHER
+                   MOVE 'O' TO WS-BLOC-CORRESPOND
+           END-EVALUATE.
