@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-15-ATTESTATION-FISCALE.
+      * US-15 : Generer l'attestation fiscale annuelle d'un employe
+      * Feature 5 : Historique des paies
+      * PI-2 : Systeme de Gestion des Employes
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-HISTORIQUE
+               ASSIGN TO WS-CHEMIN-HISTORIQUE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-HISTORIQUE.
+        01 LIGNE-HISTORIQUE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-FIN              PIC X     VALUE 'N'.
+
+        01 WS-FILTRE-EMP       PIC 9(5)  VALUE 0.
+        01 WS-FILTRE-ANNEE     PIC 9(4)  VALUE 0.
+
+        01 WS-COURANT-EMP      PIC 9(5)  VALUE 0.
+        01 WS-COURANT-NOM      PIC X(80) VALUE SPACES.
+        01 WS-COURANT-DATE     PIC X(10) VALUE SPACES.
+        01 WS-COURANT-ANNEE    PIC 9(4)  VALUE 0.
+        01 WS-CORRESPOND       PIC X     VALUE 'N'.
+
+        01 WS-TOTAL-BRUT       PIC 9(7)V9(2) VALUE 0.
+        01 WS-TOTAL-COTIS      PIC 9(7)V9(2) VALUE 0.
+        01 WS-TOTAL-IMPOT      PIC 9(7)V9(2) VALUE 0.
+        01 WS-TOTAL-NET        PIC 9(7)V9(2) VALUE 0.
+        01 WS-NB-BULLETINS     PIC 9(3)      VALUE 0.
+        01 WS-AFF-TOTAL        PIC ZZZZZZ9.99.
+        01 WS-AFF-NB           PIC ZZ9.
+
+        01 WS-RACINE            PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-HISTORIQUE PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEFINIR-CHEMINS
+
+           DISPLAY '================================'
+           DISPLAY ' ATTESTATION FISCALE ANNUELLE   '
+           DISPLAY '================================'
+           DISPLAY 'EMP-ID (5 chiffres) : '
+           ACCEPT WS-FILTRE-EMP
+           DISPLAY 'Annee (AAAA)         : '
+           ACCEPT WS-FILTRE-ANNEE
+
+           OPEN INPUT FICHIER-HISTORIQUE
+           PERFORM UNTIL WS-FIN = 'O'
+               READ FICHIER-HISTORIQUE
+                   AT END MOVE 'O' TO WS-FIN
+                   NOT AT END
+                       PERFORM TRAITER-LIGNE
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-HISTORIQUE
+
+           PERFORM AFFICHER-ATTESTATION
+           STOP RUN.
+
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../historique-paies.txt' TO WS-CHEMIN-HISTORIQUE
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/historique-paies.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-HISTORIQUE
+           END-IF.
+
+       TRAITER-LIGNE.
+           IF LIGNE-HISTORIQUE(1:19) = 'BULLETIN DE PAIE - '
+               MOVE LIGNE-HISTORIQUE TO WS-COURANT-NOM
+           END-IF
+
+           IF LIGNE-HISTORIQUE(1:9) = 'EMP-ID : '
+               MOVE LIGNE-HISTORIQUE(10:5) TO WS-COURANT-EMP
+               MOVE LIGNE-HISTORIQUE(25:10) TO WS-COURANT-DATE
+               MOVE WS-COURANT-DATE(1:4) TO WS-COURANT-ANNEE
+               IF WS-COURANT-EMP = WS-FILTRE-EMP
+                   AND WS-COURANT-ANNEE = WS-FILTRE-ANNEE
+                   MOVE 'O' TO WS-CORRESPOND
+                   ADD 1 TO WS-NB-BULLETINS
+               ELSE
+                   MOVE 'N' TO WS-CORRESPOND
+               END-IF
+           ELSE
+               IF WS-CORRESPOND = 'O'
+                   IF LIGNE-HISTORIQUE(1:24) =
+                           'Salaire Brut (EUR)    : '
+                       COMPUTE WS-TOTAL-BRUT = WS-TOTAL-BRUT +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(25:8))
+                   END-IF
+                   IF LIGNE-HISTORIQUE(1:16) = 'Cotisations   : '
+                       COMPUTE WS-TOTAL-COTIS = WS-TOTAL-COTIS +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(17:8))
+                   END-IF
+                   IF LIGNE-HISTORIQUE(1:16) = 'Impot         : '
+                       COMPUTE WS-TOTAL-IMPOT = WS-TOTAL-IMPOT +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(17:8))
+                   END-IF
+                   IF LIGNE-HISTORIQUE(1:16) = 'Salaire Net   : '
+                       COMPUTE WS-TOTAL-NET = WS-TOTAL-NET +
+                           FUNCTION NUMVAL(LIGNE-HISTORIQUE(17:8))
+                   END-IF
+               END-IF
+           END-IF.
+
+       AFFICHER-ATTESTATION.
+           DISPLAY '================================'
+           DISPLAY ' ATTESTATION FISCALE'
+           MOVE WS-FILTRE-EMP TO WS-AFF-NB
+           DISPLAY 'EMP-ID           : ' WS-AFF-NB
+           DISPLAY 'Annee            : ' WS-FILTRE-ANNEE
+           MOVE WS-NB-BULLETINS TO WS-AFF-NB
+           DISPLAY 'Bulletins trouves: ' WS-AFF-NB
+           DISPLAY '--------------------------------'
+           IF WS-NB-BULLETINS = 0
+               DISPLAY 'Aucun bulletin archive pour cet EMP-ID/annee'
+           ELSE
+               MOVE WS-TOTAL-BRUT TO WS-AFF-TOTAL
+               DISPLAY 'Total Brut       : ' WS-AFF-TOTAL
+               MOVE WS-TOTAL-COTIS TO WS-AFF-TOTAL
+               DISPLAY 'Total Cotisations: ' WS-AFF-TOTAL
+               MOVE WS-TOTAL-IMPOT TO WS-AFF-TOTAL
+               DISPLAY 'Total Impot      : ' WS-AFF-TOTAL
+               MOVE WS-TOTAL-NET TO WS-AFF-TOTAL
+               DISPLAY 'Total Net        : ' WS-AFF-TOTAL
+           END-IF
+           DISPLAY '================================'.
