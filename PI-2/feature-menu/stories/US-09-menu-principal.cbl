@@ -2,16 +2,40 @@
        PROGRAM-ID. US-09-MENU-PRINCIPAL.
       * US-09 : Afficher le menu principal
       * US-10 : Naviguer entre les fonctions
+      * Controle d'acces par role (ops/manager/HR-admin)
       * Feature 4 : Menu interactif
       * PI-2 : Systeme de Gestion des Employes
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-ROLES
+               ASSIGN TO WS-CHEMIN-ROLES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-ROLES.
+
        DATA DIVISION.
+       FILE SECTION.
+        FD FICHIER-ROLES.
+           COPY '../../../copybooks/role.cpy'.
+
        WORKING-STORAGE SECTION.
         01 WS-CHOIX         PIC X VALUE SPACES.
         01 WS-CONTINUER     PIC X VALUE 'O'.
+        01 WS-FIN           PIC X VALUE 'N'.
+        01 WS-STATUT-ROLES  PIC XX.
+        01 WS-UTILISATEUR   PIC X(20) VALUE SPACES.
+        01 WS-ROLE          PIC X(10) VALUE 'OPS'.
+
+        01 WS-RACINE        PIC X(100) VALUE SPACES.
+        01 WS-CHEMIN-ROLES  PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM DEFINIR-CHEMINS
+           ACCEPT WS-UTILISATEUR FROM ENVIRONMENT 'USER'
+           PERFORM CHARGER-ROLE
+
            PERFORM UNTIL WS-CONTINUER = 'N'
                PERFORM AFFICHER-MENU
                PERFORM TRAITER-CHOIX
@@ -22,11 +46,51 @@
            DISPLAY '================================'
            STOP RUN.
 
+       DEFINIR-CHEMINS.
+      * Repertoire partage optionnel (lecteur reseau) pour deporter
+      * tous les fichiers de ce programme hors de l'arborescence
+      * PI-1/PI-2 ; sans GESTPAIE_RACINE, chaque fichier garde son
+      * chemin relatif habituel.
+           MOVE SPACES TO WS-RACINE
+           ACCEPT WS-RACINE FROM ENVIRONMENT 'GESTPAIE_RACINE'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RACINE
+           END-ACCEPT
+           IF WS-RACINE = SPACES
+               MOVE '../../../roles.txt' TO WS-CHEMIN-ROLES
+           ELSE
+               STRING FUNCTION TRIM(WS-RACINE) '/roles.txt'
+                   DELIMITED SIZE INTO WS-CHEMIN-ROLES
+           END-IF.
+
+       CHARGER-ROLE.
+      * roles.txt est optionnel (installation a plat sans controle
+      * d'acces) : un utilisateur absent du fichier ou fichier absent
+      * garde le role OPS par defaut, le plus restrictif.
+           OPEN INPUT FICHIER-ROLES
+           IF WS-STATUT-ROLES = '00'
+               MOVE 'N' TO WS-FIN
+               PERFORM UNTIL WS-FIN = 'O'
+                   READ FICHIER-ROLES
+                       AT END MOVE 'O' TO WS-FIN
+                       NOT AT END
+                           IF ROLE-UTILISATEUR = WS-UTILISATEUR
+                               MOVE ROLE-NIVEAU TO WS-ROLE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-ROLES
+               MOVE 'N' TO WS-FIN
+           END-IF.
+
        AFFICHER-MENU.
            DISPLAY ' '
            DISPLAY '================================'
            DISPLAY ' SYSTEME DE GESTION EMPLOYES    '
            DISPLAY '================================'
+           DISPLAY ' Utilisateur : ' WS-UTILISATEUR
+           DISPLAY ' Role        : ' WS-ROLE
+           DISPLAY '================================'
            DISPLAY ' 1. Calcul de la paie           '
            DISPLAY ' 2. Gestion des conges          '
            DISPLAY ' 3. Rapport masse salariale     '
@@ -40,18 +104,30 @@
        TRAITER-CHOIX.
            EVALUATE WS-CHOIX
                WHEN '1'
-                   DISPLAY ' -> Calcul paie lance'
+                   IF WS-ROLE = 'ADMIN'
+                       DISPLAY ' -> Calcul paie lance'
+                       CALL 'US-02-CALCULER-SALAIRE'
+                   ELSE
+                       PERFORM REFUSER-ACCES
+                   END-IF
                WHEN '2'
                    DISPLAY ' -> Gestion conges lancee'
+                   CALL 'US-06-ENREGISTRER-CONGES'
                WHEN '3'
                    DISPLAY ' -> Rapport masse salariale lance'
+                   CALL 'US-04-MASSE-SALARIALE'
                WHEN '4'
                    DISPLAY ' -> Rapport tranches lance'
+                   CALL 'US-05-TRANCHES-SALAIRE'
                WHEN '5'
                    DISPLAY ' -> Rapport conges lance'
+                   CALL 'US-08-RAPPORT-CONGES'
                WHEN '6'
                    MOVE 'N' TO WS-CONTINUER
                WHEN OTHER
                    DISPLAY ' -> Choix invalide ! Saisir 1 a 6'
-                   
-           END-EVALUATE.
\ No newline at end of file
+           END-EVALUATE.
+
+       REFUSER-ACCES.
+           DISPLAY ' -> Acces refuse : le calcul de la paie est'
+           DISPLAY '    reserve au role ADMIN (HR-admin).'.
