@@ -0,0 +1,13 @@
+      * Copybook : enregistrement conge
+      * Utilise par les programmes de la feature conges
+      * CONGE-DEMI-JOUR : 'AM' ou 'PM' pour une demi-journee,
+      * espaces pour une journee complete (CONGE-NB-JOURS vaut alors
+      * 0.5 au lieu d'une unite entiere)
+       01 CONGE-RECORD.
+           05 CONGE-EMP-ID     PIC 9(5).
+           05 CONGE-TYPE       PIC X(10).
+           05 CONGE-DEBUT      PIC X(10).
+           05 CONGE-FIN        PIC X(10).
+           05 CONGE-NB-JOURS   PIC 9(3)V9.
+           05 CONGE-STATUT     PIC X(10).
+           05 CONGE-DEMI-JOUR  PIC X(2).
