@@ -0,0 +1,9 @@
+      * Copybook : cumul annuel de paie par employe
+      * Un enregistrement par couple (EMP-ID, annee)
+       01 CUMUL-RECORD.
+           05 CUMUL-EMP-ID     PIC 9(5).
+           05 CUMUL-ANNEE      PIC 9(4).
+           05 CUMUL-BRUT       PIC 9(7)V9(2).
+           05 CUMUL-COTIS      PIC 9(7)V9(2).
+           05 CUMUL-IMPOT      PIC 9(7)V9(2).
+           05 CUMUL-NET        PIC 9(7)V9(2).
