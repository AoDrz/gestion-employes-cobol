@@ -0,0 +1,7 @@
+      * Copybook : dernier salaire net verse par employe
+      * Un enregistrement par employe, ecrase a chaque run de paie ;
+      * sert de reference pour detecter une variation anormale du net
+      * d'un run sur l'autre (US-03).
+       01 DERNIER-NET-RECORD.
+           05 DN-EMP-ID        PIC 9(5).
+           05 DN-NET           PIC 9(7)V9(2).
