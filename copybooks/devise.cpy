@@ -0,0 +1,6 @@
+      * Copybook : enregistrement taux de change
+      * Un enregistrement par devise ; TAUX-CHANGE est le montant en
+      * EUR equivalent a 1 unite de la devise (EUR vaut 1.0000)
+       01 DEVISE-RECORD.
+           05 DEVISE-CODE       PIC X(3).
+           05 DEVISE-TAUX-CHANGE PIC 9(3)V9(4).
