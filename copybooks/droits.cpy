@@ -0,0 +1,7 @@
+      * Copybook : droits a conges par employe
+      * Un enregistrement par EMP-ID ; un employe absent de ce
+      * fichier recoit le droit standard temps plein (25 CP / 10 RTT).
+       01 DROITS-RECORD.
+           05 DROITS-EMP-ID     PIC 9(5).
+           05 DROITS-CP         PIC 9(3).
+           05 DROITS-RTT        PIC 9(3).
