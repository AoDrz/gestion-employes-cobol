@@ -0,0 +1,16 @@
+      * Copybook : enregistrement employe
+      * Utilise par les programmes de la feature paie et rapports
+       01 EMPLOYE-RECORD.
+           05 EMP-ID           PIC 9(5).
+           05 EMP-NOM          PIC X(20).
+           05 EMP-PRENOM       PIC X(20).
+           05 EMP-SALAIRE      PIC 9(5)V99.
+           05 EMP-CATEGORIE    PIC X(10).
+           05 EMP-DEPARTEMENT  PIC X(15).
+           05 EMP-SITE         PIC X(10).
+           05 EMP-IBAN         PIC X(27).
+           05 EMP-TAUX-TEMPS   PIC 9(3)V9(2).
+           05 EMP-DEVISE       PIC X(3).
+           05 EMP-DATE-EMBAUCHE PIC 9(8).
+           05 EMP-STATUT        PIC X(10).
+           05 EMP-DATE-SORTIE   PIC 9(8).
