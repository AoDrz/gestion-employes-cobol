@@ -0,0 +1,5 @@
+      * Copybook : jour ferie du calendrier partage
+      * Utilise par les programmes de la feature conges pour exclure
+      * les jours feries du calcul du nombre de jours ouvres
+       01 FERIE-RECORD.
+           05 FERIE-DATE       PIC 9(8).
