@@ -0,0 +1,8 @@
+      * Copybook : enregistrement heures saisies
+      * Un enregistrement par couple (EMP-ID, periode) pour les
+      * employes payes aux heures (CDD, INTERIM, ...)
+       01 HEURES-RECORD.
+           05 HEURES-EMP-ID       PIC 9(5).
+           05 HEURES-PERIODE      PIC 9(6).
+           05 HEURES-NORMALES     PIC 9(3)V9(2).
+           05 HEURES-SUP          PIC 9(3)V9(2).
