@@ -0,0 +1,9 @@
+      * Copybook : historique des totaux de la masse salariale
+      * Un enregistrement par execution de US-04, ajoute a chaque run
+      * pour permettre la comparaison au run precedent (tendance)
+       01 HISTO-RECORD.
+           05 HISTO-DATE       PIC 9(8).
+           05 HISTO-BRUT       PIC 9(7)V9(2).
+           05 HISTO-COTIS      PIC 9(7)V9(2).
+           05 HISTO-IMPOT      PIC 9(7)V9(2).
+           05 HISTO-NET        PIC 9(7)V9(2).
