@@ -0,0 +1,7 @@
+      * Copybook : role d'un utilisateur pour le controle d'acces menu
+      * Un enregistrement par utilisateur systeme ; un utilisateur
+      * absent de ce fichier recoit le role standard OPS (rapports
+      * uniquement, pas de declenchement de paie).
+       01 ROLE-RECORD.
+           05 ROLE-UTILISATEUR  PIC X(20).
+           05 ROLE-NIVEAU       PIC X(10).
