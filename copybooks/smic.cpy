@@ -0,0 +1,4 @@
+      * Copybook : seuil legal du salaire minimum (SMIC)
+      * Un seul enregistrement, le montant brut mensuel plein temps
+       01 SMIC-RECORD.
+           05 SMIC-MENSUEL     PIC 9(5)V9(2).
