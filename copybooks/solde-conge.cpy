@@ -0,0 +1,8 @@
+      * Copybook : solde de conges restants par employe
+      * Un enregistrement par EMP-ID, regenere a chaque execution de
+      * US-07 ; sert de source au solde affiche sur le bulletin de
+      * paie (US-03) et de reference a la reconciliation (US-23).
+       01 SOLDE-CONGE-RECORD.
+           05 SOLDE-EMP-ID       PIC 9(5).
+           05 SOLDE-CP-RESTANT   PIC S9(3)V9.
+           05 SOLDE-RTT-RESTANT  PIC S9(3)V9.
