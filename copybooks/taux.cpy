@@ -0,0 +1,7 @@
+      * Copybook : enregistrement taux de cotisation/impot
+      * Un enregistrement par categorie de contrat (CDI, CDD, ...)
+       01 TAUX-RECORD.
+           05 TAUX-CATEGORIE   PIC X(10).
+           05 TAUX-COTIS       PIC 9(3)V9(2).
+           05 TAUX-IMPOT       PIC 9(3)V9(2).
+           05 TAUX-PATRONAL    PIC 9(3)V9(2).
