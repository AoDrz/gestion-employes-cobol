@@ -0,0 +1,7 @@
+      * Copybook : parametre de tranche de salaire
+      * Un enregistrement par tranche, dans l'ordre croissant des
+      * bornes ; la derniere ligne du fichier recoit tous les
+      * salaires non captes par les tranches precedentes.
+       01 TRANCHE-RECORD.
+           05 TRANCHE-BORNE      PIC 9(7)V99.
+           05 TRANCHE-LIBELLE    PIC X(30).
