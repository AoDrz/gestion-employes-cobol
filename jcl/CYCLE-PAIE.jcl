@@ -0,0 +1,109 @@
+//GESTPAIE JOB (ACCT),'CYCLE PAIE MENSUEL',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*
+//*  CYCLE-PAIE : enchainement mensuel des programmes PI-1/PI-2
+//*  (lecture, calcul, bulletins, rapports, archivage) dans l'ordre
+//*  de dependance qui etait jusqu'ici uniquement dans la tete de
+//*  l'operateur. Chaque step est protege par un COND sur le(s)
+//*  step(s) precedent(s) : un RETURN-CODE de 12 (voir les paragraphes
+//*  d'ouverture de fichier obligatoire ajoutes dans US-01/02/03/04/
+//*  05/07/08/11) arrete la chaine avant l'etape suivante, au lieu de
+//*  laisser un rapport se generer sur des donnees partiellement
+//*  chargees.
+//*
+//*  Correspondance module charge -> programme source :
+//*    US01LEMP  PI-1/feature-paie/stories/US-01-lire-employes.cbl
+//*    US02CSAL  PI-1/feature-paie/stories/US-02-calculer-salaire.cbl
+//*    US03BULL  PI-1/feature-paie/stories/US-03-bulletins-paie.cbl
+//*    US04MSAL  PI-1/feature-rapports/stories/US-04-masse-salariale.cbl
+//*    US05TSAL  PI-1/feature-rapports/stories/US-05-tranches-salaire.cbl
+//*    US07CRES  PI-2/feature-conges/stories/US-07-conges-restants.cbl
+//*    US08RCON  PI-2/feature-conges/stories/US-08-rapport-conges.cbl
+//*    US11ARCB  PI-2/feature-historique/stories/US-11-archiver-bulletins.cbl
+//*
+//*  US-06 (saisie de conges), US-09 (menu interactif) et US-12
+//*  (consultation d'historique) restent hors cycle batch : ce sont
+//*  des programmes pilotes par un utilisateur, pas des etapes d'un
+//*  traitement mensuel automatique.
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 1 : lecture / validation des employes
+//*  ------------------------------------------------------------
+//STEP010  EXEC PGM=US01LEMP
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 2 : calcul des salaires nets
+//*  ------------------------------------------------------------
+//STEP020  EXEC PGM=US02CSAL,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 3 : generation des bulletins de paie
+//*  N = mode normal (pas de dry-run), N = pas de reprise sur
+//*  checkpoint, seuil d'alerte de variance de net laisse au
+//*  defaut (30%).
+//*  ------------------------------------------------------------
+//STEP030  EXEC PGM=US03BULL,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+N
+N
+
+/*
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 4 : rapport de masse salariale (periode = mois courant)
+//*  N = mode normal (pas de dry-run)
+//*  ------------------------------------------------------------
+//STEP040  EXEC PGM=US04MSAL,COND=((0,NE,STEP010),(0,NE,STEP030))
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+N
+
+/*
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 5 : rapport des tranches de salaire (periode = mois
+//*  courant)
+//*  ------------------------------------------------------------
+//STEP050  EXEC PGM=US05TSAL,COND=((0,NE,STEP010),(0,NE,STEP030))
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+
+/*
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 6 : conges restants (droits vs. consommes)
+//*  ------------------------------------------------------------
+//STEP060  EXEC PGM=US07CRES,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 7 : rapport des conges (periode = mois courant)
+//*  ------------------------------------------------------------
+//STEP070  EXEC PGM=US08RCON,COND=(0,NE,STEP060)
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+
+/*
+//*
+//*  ------------------------------------------------------------
+//*  ETAPE 8 : archivage des bulletins du mois (periode = mois
+//*  courant). Doit s'executer apres STEP030 : archiver avant que
+//*  les bulletins du mois soient generes archiverait le mois
+//*  precedent sous la mauvaise etiquette.
+//*  ------------------------------------------------------------
+//STEP080  EXEC PGM=US11ARCB,COND=((0,NE,STEP010),(0,NE,STEP030))
+//STEPLIB  DD DISP=SHR,DSN=PAIE.LOAD.LIBRARY
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+
+/*
